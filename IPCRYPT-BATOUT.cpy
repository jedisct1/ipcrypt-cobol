@@ -0,0 +1,13 @@
+      ******************************************************************
+      * IPCRYPT-BATOUT - Shared batch output extract record
+      * Written by IPCRYPT-BATCH for every input record processed.
+      * Downstream report/verification steps (control totals, the
+      * mode/error summary, sampling verification) read this same
+      * layout instead of each inventing their own.
+      ******************************************************************
+       01  BATOUT-RECORD.
+           05  BO-RECORD-NUMBER PIC 9(09).
+           05  BO-ORIGINAL-IP   PIC X(64).
+           05  BO-MODE-USED     PIC X(16).
+           05  BO-OUTPUT-VALUE  PIC X(64).
+           05  BO-STATUS-CODE   PIC 9(02).
