@@ -0,0 +1,81 @@
+      ******************************************************************
+      * IPCRYPT-REQUEST - Shared LS-IPCRYPT-REQUEST layout
+      * Copybook for the IPCRYPT-LIB CALL interface. Any program that
+      * CALLs IPCRYPT-LIB, or that builds a request record to pass to
+      * it, copies this member rather than re-keying the fields, so
+      * the layout only has to change in one place as the interface
+      * grows.
+      ******************************************************************
+       01  LS-IPCRYPT-REQUEST.
+           05  LS-OPERATION     PIC X(01).
+               88  LS-ENCRYPT   VALUE 'E'.
+               88  LS-DECRYPT   VALUE 'D'.
+      * LS-SUMMARY-REQUEST: rather than an encrypt/decrypt call, ask
+      * IPCRYPT-LIB to write its accumulated mode/error-code summary
+      * report and reset the counters for the next run. The other
+      * fields on this record are ignored for this operation.
+               88  LS-SUMMARY-REQUEST VALUE 'S'.
+           05  LS-MODE          PIC X(16).
+      * LS-INPUT-IP: 39 bytes for the address text proper, plus room
+      * for an optional trailing "%zone" scope index on link-local
+      * IPv6 addresses (e.g. fe80::1%eth0).
+           05  LS-INPUT-IP      PIC X(64).
+           05  LS-KEY           PIC X(32).
+           05  LS-KEY-LENGTH    PIC 9(02) COMP.
+           05  LS-TWEAK         PIC X(16).
+           05  LS-TWEAK-LENGTH  PIC 9(02) COMP.
+      * LS-OUTPUT: same 39-byte address text plus "%zone" allowance
+      * as LS-INPUT-IP above.
+           05  LS-OUTPUT        PIC X(64).
+           05  LS-OUTPUT-LENGTH PIC 9(02) COMP.
+           05  LS-STATUS-CODE   PIC 9(02) COMP.
+               88  IPCRYPT-SUCCESS VALUE 00.
+               88  ERROR-INVALID-MODE VALUE 01.
+               88  ERROR-INVALID-IP VALUE 02.
+               88  ERROR-INVALID-KEY VALUE 03.
+      * Finer-grained ND/NDX failure codes, split out of the generic
+      * ERROR-INVALID-KEY above so a caller logging LS-STATUS-CODE can
+      * tell a short/missing decryption tweak apart from a wrong-size
+      * key without parsing WS-ERROR-MESSAGE text.
+               88  ERROR-INVALID-TWEAK VALUE 04.
+               88  ERROR-NDX-KEY-LENGTH VALUE 05.
+      * LS-IPV6-FORMAT: request canonical (RFC 5952 "::"-compressed)
+      * IPv6 text output. Spaces (the default) keeps the long-standing
+      * fully-expanded form every existing caller already expects.
+           05  LS-IPV6-FORMAT   PIC X(01).
+               88  LS-IPV6-FORMAT-CANONICAL VALUE 'C'.
+      * LS-OUTPUT-FAMILY: set by IPCRYPT-LIB on every successful
+      * address-mode call to the address FAMILY of LS-INPUT-IP ('4' or
+      * '6'), independent of what family the encrypted LS-OUTPUT text
+      * happens to look like, since encryption essentially never
+      * leaves an IPv4 address looking like one once it comes back out.
+           05  LS-OUTPUT-FAMILY PIC X(01).
+               88  LS-OUTPUT-IS-IPV4 VALUE '4'.
+               88  LS-OUTPUT-IS-IPV6 VALUE '6'.
+      * LS-ND-OUTPUT-FORMAT: for ND/NDX encryption, request the
+      * spec's own tweak+ciphertext hex-string form (LS-OUTPUT-HEX)
+      * instead of the synthetic pseudo-IP text IPCRYPT-LIB normally
+      * builds via BYTES-TO-IP. Spaces (the default) keeps the
+      * existing address-text output.
+           05  LS-ND-OUTPUT-FORMAT PIC X(01).
+               88  LS-ND-FORMAT-HEX VALUE 'H'.
+           05  LS-OUTPUT-HEX       PIC X(64).
+           05  LS-OUTPUT-HEX-LENGTH PIC 9(02) COMP.
+      * LS-RAW-BLOCK-FLAG: treat LS-INPUT-IP as a hex-encoded raw
+      * block (e.g. a MAC address or device serial) of LS-RAW-BLOCK-
+      * LENGTH significant bytes instead of an IP address, bypassing
+      * IP-TO-BYTES/BYTES-TO-IP entirely so the same DETERMINISTIC/ND/
+      * NDX cipher and keys can tokenize non-IP identifiers. Result
+      * comes back through LS-OUTPUT-HEX, never LS-OUTPUT.
+           05  LS-RAW-BLOCK-FLAG   PIC X(01).
+               88  LS-RAW-BLOCK-ACTIVE VALUE 'R'.
+           05  LS-RAW-BLOCK-LENGTH PIC 9(02) COMP.
+      * LS-ZEROIZE-FLAG: set by IPCRYPT-LIB on every call (including a
+      * failed one and an LS-SUMMARY-REQUEST) once SECURE-CLEANUP has
+      * run and the crypto working storage has been read back and
+      * confirmed all-zero, for key-handling compliance attestations -
+      * positive evidence key material was wiped, not just an assumption
+      * that it was.
+           05  LS-ZEROIZE-FLAG      PIC X(01).
+               88  LS-ZEROIZATION-CONFIRMED     VALUE 'Y'.
+               88  LS-ZEROIZATION-NOT-CONFIRMED VALUE 'N'.
