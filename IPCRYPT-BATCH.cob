@@ -0,0 +1,826 @@
+      ******************************************************************
+      * IPCRYPT-BATCH - Batch IP Address Anonymization Driver
+      * Reads a control record giving the mode/key/tweak for the run,
+      * then encrypts or decrypts every address in the input file
+      * through IPCRYPT-LIB, one record in, one record out.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IPCRYPT-BATCH.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNU-LINUX.
+       OBJECT-COMPUTER. GNU-LINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IP-INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IP-OUTPUT-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * IP-OUTPUT-KSDS - used instead of IP-OUTPUT-FILE when
+      * PARM-OUTPUT-MODE calls for keyed output; the fraud team's
+      * matching system needs a direct random read by original
+      * address rather than a sequential scan of the whole extract.
+      * Dataset-level access control for this file (it carries the
+      * original, unencrypted address as its key) is a RACF/catalog
+      * concern handled outside this program, same as for any other
+      * VSAM KSDS holding sensitive key fields.
+           SELECT IP-OUTPUT-KSDS ASSIGN TO "OUTKSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS KSDS-ORIGINAL-ADDRESS
+               FILE STATUS IS WS-KSDS-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT RECON-FILE ASSIGN TO "RECONFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT IP-OUTPUT-EXTRACT-FILE ASSIGN TO "OUTEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      ******************************************************************
+      * PARM-FILE - one control record giving the run's operation,
+      * mode, key and tweak (all in hex text, as produced by any
+      * standard key-management step upstream of this job)
+      ******************************************************************
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-RECORD.
+           05  PARM-OPERATION       PIC X(01).
+           05  PARM-MODE            PIC X(16).
+      * PARM-KEY-ID: if not spaces, the key is looked up from the
+      * KEYSTORE file via IPCRYPT-KEYLOOKUP instead of being carried
+      * inline below - the normal path for production runs, so a key
+      * rotation is a KEYSTORE update rather than a PARMFILE rebuild.
+           05  PARM-KEY-ID          PIC X(08).
+           05  PARM-KEY-HEX         PIC X(64).
+           05  PARM-KEY-LENGTH      PIC 9(02).
+           05  PARM-TWEAK-HEX       PIC X(32).
+           05  PARM-TWEAK-LENGTH    PIC 9(02).
+      * PARM-OUTPUT-MODE: 'S' (or spaces) writes IP-OUTPUT-FILE
+      * sequentially as before; 'K' writes IP-OUTPUT-KSDS instead,
+      * keyed for direct random lookup by original address; 'X' writes
+      * IP-OUTPUT-EXTRACT-FILE instead, a numbered extract carrying
+      * the original address alongside the result, for a partitioned
+      * run's IPCRYPT-MERGE step or a later IPCRYPT-VERIFY sampling
+      * pass to read back.
+           05  PARM-OUTPUT-MODE     PIC X(01).
+               88  OUTPUT-MODE-SEQUENTIAL VALUE 'S' ' '.
+               88  OUTPUT-MODE-KSDS       VALUE 'K'.
+               88  OUTPUT-MODE-EXTRACT    VALUE 'X'.
+      * PARM-MIXED-MODE-FLAG: when 'Y', IP-INPUT-FILE carries the
+      * mixed-mode row layout (IP-INPUT-MIXED-RECORD below) instead of
+      * a bare address, so a single run can drive DETERMINISTIC, ND,
+      * and NDX addresses - each with its own key-id and tweak - off
+      * one input file. PARM-MODE/PARM-KEY-ID/PARM-TWEAK-HEX above are
+      * ignored for this run; every row supplies its own.
+           05  PARM-MIXED-MODE-FLAG PIC X(01).
+               88  MIXED-MODE-ACTIVE      VALUE 'Y'.
+      * PARM-PARTITION-MODE-FLAG: when 'Y', IP-INPUT-FILE carries the
+      * partitioned-run row layout (IP-INPUT-PART-RECORD below), as
+      * written by IPCRYPT-SPLIT for one slice of a larger file, and
+      * output always goes through IP-OUTPUT-EXTRACT-FILE (regardless
+      * of PARM-OUTPUT-MODE) stamped with each row's original global
+      * record number so IPCRYPT-MERGE can restore run-wide order.
+      * Mutually exclusive with PARM-MIXED-MODE-FLAG - a partitioned
+      * slice runs single mode/key, same as any other IPCRYPT-BATCH
+      * job; split the mixed-mode input ahead of a single-mode pass
+      * first if both are ever needed together.
+           05  PARM-PARTITION-MODE-FLAG PIC X(01).
+               88  PARTITION-MODE-ACTIVE  VALUE 'Y'.
+      * PARM-RAW-BLOCK-FLAG: when 'Y', IP-INPUT-FILE carries a hex-
+      * encoded raw identifier (MAC address, device serial, etc.) of
+      * PARM-RAW-BLOCK-LENGTH significant bytes in each row instead of
+      * an address, tokenized through PARM-MODE's cipher without ever
+      * going through IP-TO-BYTES/BYTES-TO-IP. Mutually exclusive with
+      * PARM-MIXED-MODE-FLAG and PARM-PARTITION-MODE-FLAG.
+           05  PARM-RAW-BLOCK-FLAG      PIC X(01).
+               88  RAW-BLOCK-MODE-ACTIVE  VALUE 'Y'.
+           05  PARM-RAW-BLOCK-LENGTH    PIC 9(02).
+
+      ******************************************************************
+      * IP-INPUT-FILE - one IP address (v4 or v6 text form) per record,
+      * with room for an optional trailing "%zone" scope index on
+      * link-local IPv6 addresses, unless PARM-MIXED-MODE-FLAG or
+      * PARM-PARTITION-MODE-FLAG calls for one of the row layouts
+      * redefined below instead
+      ******************************************************************
+       FD  IP-INPUT-FILE
+           RECORDING MODE IS F.
+       01  IP-INPUT-RECORD          PIC X(122).
+      * IP-INPUT-PART-RECORD - partitioned-run row, written by
+      * IPCRYPT-SPLIT: the address's original global record number
+      * (see IPCRYPT-PARTREC.cpy) plus the address text itself
+       01  IP-INPUT-PART-RECORD REDEFINES IP-INPUT-RECORD.
+           05  IP-PART-RECORD-NUMBER PIC 9(09).
+           05  IP-PART-ORIGINAL-IP   PIC X(64).
+           05  FILLER                PIC X(49).
+      * IP-INPUT-MIXED-RECORD - mixed-mode row: this address's own
+      * mode, key-id, and tweak, rather than one mode/key/tweak for
+      * the whole run
+       01  IP-INPUT-MIXED-RECORD REDEFINES IP-INPUT-RECORD.
+           05  MIXED-MODE            PIC X(16).
+           05  MIXED-KEY-ID          PIC X(08).
+           05  MIXED-TWEAK-HEX       PIC X(32).
+           05  MIXED-TWEAK-LENGTH    PIC 9(02).
+           05  MIXED-ORIGINAL-IP     PIC X(64).
+
+      ******************************************************************
+      * IP-OUTPUT-FILE - one anonymized address per record, in the
+      * same relative position as its input record
+      ******************************************************************
+       FD  IP-OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  IP-OUTPUT-RECORD         PIC X(64).
+
+      ******************************************************************
+      * IP-OUTPUT-KSDS - the keyed alternative to IP-OUTPUT-FILE,
+      * selected by PARM-OUTPUT-MODE, for downstream systems that need
+      * to look up a specific original address's anonymized result by
+      * direct random read instead of scanning IP-OUTPUT-FILE top to
+      * bottom
+      ******************************************************************
+       FD  IP-OUTPUT-KSDS.
+       01  KSDS-OUTPUT-RECORD.
+           05  KSDS-ORIGINAL-ADDRESS    PIC X(64).
+           05  KSDS-ANONYMIZED-ADDRESS  PIC X(64).
+
+      ******************************************************************
+      * IP-OUTPUT-EXTRACT-FILE - the numbered extract selected by
+      * PARM-OUTPUT-MODE-EXTRACT or required by PARTITION-MODE-ACTIVE;
+      * carries the original address and the global record number
+      * alongside the result so IPCRYPT-MERGE and IPCRYPT-VERIFY don't
+      * have to go back to IP-INPUT-FILE to get them
+      ******************************************************************
+       FD  IP-OUTPUT-EXTRACT-FILE
+           RECORDING MODE IS F.
+       COPY "IPCRYPT-BATOUT.cpy".
+
+      ******************************************************************
+      * CHECKPOINT-FILE - last record count successfully written,
+      * refreshed every WS-CHECKPOINT-INTERVAL records, so an abended
+      * run can restart past the records it already processed instead
+      * of reprocessing the whole input file
+      ******************************************************************
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-RECORD.
+           05  CKPT-RECORDS-PROCESSED  PIC 9(09).
+           05  CKPT-RUN-STATUS         PIC X(01).
+               88  CKPT-COMPLETE       VALUE 'C'.
+               88  CKPT-IN-PROGRESS    VALUE 'I'.
+           05  CKPT-COUNT-SUCCESS      PIC 9(09).
+           05  CKPT-COUNT-INV-MODE     PIC 9(09).
+           05  CKPT-COUNT-INV-IP       PIC 9(09).
+           05  CKPT-COUNT-INV-KEY      PIC 9(09).
+           05  CKPT-COUNT-INV-TWEAK    PIC 9(09).
+           05  CKPT-COUNT-NDX-KEY-LEN  PIC 9(09).
+
+      ******************************************************************
+      * RECON-FILE - end-of-run control-total reconciliation report,
+      * one line per status-code bucket plus the input/output totals
+      ******************************************************************
+       FD  RECON-FILE
+           RECORDING MODE IS F.
+       01  RECON-LINE                  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * IPCRYPT REQUEST STRUCTURE - ALIGNED WITH IPCRYPT-LIB
+      ******************************************************************
+       COPY "IPCRYPT-REQUEST.cpy" REPLACING LEADING ==LS-== BY ==WS-==.
+
+      ******************************************************************
+      * FILE STATUS AND SWITCHES
+      ******************************************************************
+       01  WS-FILE-STATUS.
+           05  WS-PARM-STATUS       PIC X(02).
+           05  WS-INPUT-STATUS      PIC X(02).
+           05  WS-OUTPUT-STATUS     PIC X(02).
+           05  WS-CHECKPOINT-STATUS PIC X(02).
+           05  WS-KSDS-STATUS       PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  END-OF-INPUT     VALUE 'Y'.
+           05  WS-ABORT-SWITCH      PIC X(01) VALUE 'N'.
+               88  BATCH-ABORTED    VALUE 'Y'.
+
+      ******************************************************************
+      * RUN COUNTERS
+      ******************************************************************
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ      PIC 9(09) COMP VALUE 0.
+           05  WS-RECORDS-WRITTEN   PIC 9(09) COMP VALUE 0.
+           05  WS-RECORDS-FAILED    PIC 9(09) COMP VALUE 0.
+
+      ******************************************************************
+      * CONTROL TOTALS BY RESULT STATUS
+      ******************************************************************
+       01  WS-STATUS-COUNTS.
+           05  WS-COUNT-SUCCESS     PIC 9(09) COMP VALUE 0.
+           05  WS-COUNT-INV-MODE    PIC 9(09) COMP VALUE 0.
+           05  WS-COUNT-INV-IP      PIC 9(09) COMP VALUE 0.
+           05  WS-COUNT-INV-KEY     PIC 9(09) COMP VALUE 0.
+           05  WS-COUNT-INV-TWEAK   PIC 9(09) COMP VALUE 0.
+           05  WS-COUNT-NDX-KEY-LEN PIC 9(09) COMP VALUE 0.
+
+      ******************************************************************
+      * CHECKPOINT/RESTART CONTROL
+      ******************************************************************
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(09) COMP VALUE 10000.
+           05  WS-RESTART-COUNT       PIC 9(09) COMP VALUE 0.
+
+      ******************************************************************
+      * WORKING VARIABLES
+      ******************************************************************
+       01  WS-WORK-VARS.
+           05  WS-BINARY-KEY        PIC X(64).
+           05  WS-BINARY-TWEAK      PIC X(32).
+           05  WS-UTIL-STATUS       PIC X(01).
+
+       01  WS-FUNCTION-NAMES.
+           05  WS-FUNC-CONVERT-HEX  PIC X(30) VALUE
+               "CONVERT-HEX-STRING-TO-BYTES   ".
+
+      ******************************************************************
+      * KEY-STORE LOOKUP WORK AREA
+      ******************************************************************
+       01  WS-KEYLOOKUP-KEY         PIC X(32).
+       01  WS-KEYLOOKUP-KEY-LENGTH  PIC 9(02) COMP.
+       01  WS-KEYLOOKUP-STATUS      PIC X(01).
+           88  WS-KEYLOOKUP-FOUND       VALUE 'Y'.
+           88  WS-KEYLOOKUP-NOT-FOUND   VALUE 'N'.
+           88  WS-KEYLOOKUP-RETIRED     VALUE 'R'.
+      * WS-CURRENT-KEY-ID/WS-CUR-TWEAK-* - staging fields for
+      * LOOKUP-JOB-KEY/DECODE-TWEAK-FROM-HEX, set either once per run
+      * (from PARM-KEY-ID/PARM-TWEAK-HEX, for an ordinary job) or once
+      * per row (from MIXED-KEY-ID/MIXED-TWEAK-HEX, for a mixed-mode
+      * row), so both callers share the same lookup/decode logic.
+       01  WS-CURRENT-KEY-ID        PIC X(08).
+       01  WS-CUR-TWEAK-HEX         PIC X(32).
+       01  WS-CUR-TWEAK-LENGTH      PIC 9(02).
+       01  WS-ROW-KEY-INVALID-SWITCH PIC X(01) VALUE 'N'.
+           88  ROW-KEY-INVALID      VALUE 'Y'.
+
+      ******************************************************************
+      * CURRENT-RECORD WORK AREA - the address text, global record
+      * number and (mixed mode) mode-name this row is being processed
+      * under, however the input row was laid out
+      ******************************************************************
+       01  WS-CURRENT-ADDRESS-TEXT  PIC X(64).
+       01  WS-CURRENT-RECORD-NUMBER PIC 9(09) COMP.
+
+       01  WS-REPORT-NUMBER         PIC Z(08)9.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN-BATCH-ENTRY
+      * Batch job entry point
+      ******************************************************************
+       MAIN-BATCH-ENTRY.
+           DISPLAY "IPCRYPT-BATCH: Starting batch anonymization run"
+
+           PERFORM INITIALIZE-BATCH-RUN
+           IF NOT BATCH-ABORTED
+               PERFORM PROCESS-INPUT-RECORDS
+           END-IF
+           PERFORM TERMINATE-BATCH-RUN
+
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZE-BATCH-RUN
+      * Read the job's control record and open the data files
+      ******************************************************************
+       INITIALIZE-BATCH-RUN.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END
+                   DISPLAY "IPCRYPT-BATCH: PARMFILE is empty, aborting"
+                   SET BATCH-ABORTED TO TRUE
+           END-READ
+           CLOSE PARM-FILE
+
+           IF MIXED-MODE-ACTIVE AND PARTITION-MODE-ACTIVE
+               DISPLAY "IPCRYPT-BATCH: mixed-mode and partition-mode "
+                   "are mutually exclusive, aborting"
+               SET BATCH-ABORTED TO TRUE
+           END-IF
+
+           IF RAW-BLOCK-MODE-ACTIVE AND
+                   (MIXED-MODE-ACTIVE OR PARTITION-MODE-ACTIVE)
+               DISPLAY "IPCRYPT-BATCH: raw-block mode and mixed/"
+                   "partition mode are mutually exclusive, aborting"
+               SET BATCH-ABORTED TO TRUE
+           END-IF
+
+           IF NOT BATCH-ABORTED
+               PERFORM DECODE-JOB-PARAMETERS
+           END-IF
+
+           IF NOT BATCH-ABORTED
+               PERFORM LOAD-CHECKPOINT
+               OPEN INPUT IP-INPUT-FILE
+               IF WS-RESTART-COUNT > 0
+                   DISPLAY "IPCRYPT-BATCH: restarting after "
+                       WS-RESTART-COUNT " records already processed"
+                   PERFORM SKIP-ONE-INPUT-RECORD
+                       WS-RESTART-COUNT TIMES
+               END-IF
+               IF OUTPUT-MODE-EXTRACT OR PARTITION-MODE-ACTIVE
+                   IF WS-RESTART-COUNT > 0
+                       OPEN EXTEND IP-OUTPUT-EXTRACT-FILE
+                   ELSE
+                       OPEN OUTPUT IP-OUTPUT-EXTRACT-FILE
+                   END-IF
+               ELSE
+                   IF OUTPUT-MODE-KSDS
+                       OPEN I-O IP-OUTPUT-KSDS
+                   ELSE
+                       IF WS-RESTART-COUNT > 0
+                           OPEN EXTEND IP-OUTPUT-FILE
+                       ELSE
+                           OPEN OUTPUT IP-OUTPUT-FILE
+                       END-IF
+                   END-IF
+               END-IF
+               MOVE WS-RESTART-COUNT TO WS-RECORDS-WRITTEN
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * LOAD-CHECKPOINT
+      * See whether a checkpoint from an earlier, interrupted run of
+      * this same job exists, and if so how far it got
+      ******************************************************************
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               IF CKPT-IN-PROGRESS
+                   MOVE CKPT-RECORDS-PROCESSED TO WS-RESTART-COUNT
+                   MOVE CKPT-COUNT-SUCCESS TO WS-COUNT-SUCCESS
+                   MOVE CKPT-COUNT-INV-MODE TO WS-COUNT-INV-MODE
+                   MOVE CKPT-COUNT-INV-IP TO WS-COUNT-INV-IP
+                   MOVE CKPT-COUNT-INV-KEY TO WS-COUNT-INV-KEY
+                   MOVE CKPT-COUNT-INV-TWEAK TO WS-COUNT-INV-TWEAK
+                   MOVE CKPT-COUNT-NDX-KEY-LEN TO WS-COUNT-NDX-KEY-LEN
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * SKIP-ONE-INPUT-RECORD
+      * Read and discard one input record without anonymizing it,
+      * used to fast-forward past records a prior run already wrote
+      ******************************************************************
+       SKIP-ONE-INPUT-RECORD.
+           READ IP-INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+           EXIT.
+
+      ******************************************************************
+      * DECODE-JOB-PARAMETERS
+      * Turn the control record's hex key and tweak into binary and
+      * carry the rest of the run's parameters forward on the request
+      * record used for every CALL to IPCRYPT-LIB
+      ******************************************************************
+       DECODE-JOB-PARAMETERS.
+           IF PARM-OPERATION = 'D'
+               SET WS-DECRYPT TO TRUE
+           ELSE
+               SET WS-ENCRYPT TO TRUE
+           END-IF
+
+      * In mixed mode every row supplies its own mode/key-id/tweak
+      * (DECODE-MIXED-MODE-RECORD, per row) - only the operation above
+      * applies for the whole run.
+           IF MIXED-MODE-ACTIVE
+               EXIT
+           END-IF
+
+           MOVE PARM-MODE TO WS-MODE OF WS-IPCRYPT-REQUEST
+
+           IF RAW-BLOCK-MODE-ACTIVE
+               MOVE 'R' TO WS-RAW-BLOCK-FLAG OF WS-IPCRYPT-REQUEST
+               MOVE PARM-RAW-BLOCK-LENGTH TO
+                   WS-RAW-BLOCK-LENGTH OF WS-IPCRYPT-REQUEST
+           ELSE
+               MOVE SPACE TO WS-RAW-BLOCK-FLAG OF WS-IPCRYPT-REQUEST
+               MOVE 0 TO WS-RAW-BLOCK-LENGTH OF WS-IPCRYPT-REQUEST
+           END-IF
+
+           IF PARM-KEY-ID NOT = SPACES
+               MOVE PARM-KEY-ID TO WS-CURRENT-KEY-ID
+               PERFORM LOOKUP-JOB-KEY
+               IF WS-KEYLOOKUP-NOT-FOUND
+                   DISPLAY "IPCRYPT-BATCH: key-id " WS-CURRENT-KEY-ID
+                       " not found in KEYSTORE, aborting"
+                   SET BATCH-ABORTED TO TRUE
+               END-IF
+               IF WS-KEYLOOKUP-RETIRED
+                   DISPLAY "IPCRYPT-BATCH: key-id " WS-CURRENT-KEY-ID
+                       " is RETIRED - proceeding, but confirm this "
+                       "run is a decrypt/rotation pass"
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-BINARY-KEY
+               CALL 'IPCRYPT-UTILS' USING WS-FUNC-CONVERT-HEX
+                   PARM-KEY-HEX WS-BINARY-KEY SPACES WS-UTIL-STATUS
+               MOVE SPACES TO WS-KEY OF WS-IPCRYPT-REQUEST
+               IF PARM-KEY-LENGTH = 16
+                   MOVE WS-BINARY-KEY(1:16) TO
+                       WS-KEY OF WS-IPCRYPT-REQUEST
+               ELSE
+                   MOVE WS-BINARY-KEY(1:32) TO
+                       WS-KEY OF WS-IPCRYPT-REQUEST
+               END-IF
+               MOVE PARM-KEY-LENGTH TO
+                   WS-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+           END-IF
+
+           MOVE PARM-TWEAK-HEX TO WS-CUR-TWEAK-HEX
+           MOVE PARM-TWEAK-LENGTH TO WS-CUR-TWEAK-LENGTH
+           PERFORM DECODE-TWEAK-FROM-HEX
+           MOVE WS-BINARY-TWEAK TO WS-TWEAK OF WS-IPCRYPT-REQUEST
+           MOVE WS-CUR-TWEAK-LENGTH TO
+               WS-TWEAK-LENGTH OF WS-IPCRYPT-REQUEST
+           EXIT.
+
+      ******************************************************************
+      * DECODE-TWEAK-FROM-HEX
+      * Decode WS-CUR-TWEAK-HEX/WS-CUR-TWEAK-LENGTH into WS-BINARY-
+      * TWEAK - shared by DECODE-JOB-PARAMETERS (the run's own tweak)
+      * and DECODE-MIXED-MODE-RECORD (a mixed-mode row's own tweak)
+      ******************************************************************
+       DECODE-TWEAK-FROM-HEX.
+           MOVE SPACES TO WS-BINARY-TWEAK
+           IF WS-CUR-TWEAK-LENGTH > 0
+               CALL 'IPCRYPT-UTILS' USING WS-FUNC-CONVERT-HEX
+                   WS-CUR-TWEAK-HEX WS-BINARY-TWEAK SPACES
+                   WS-UTIL-STATUS
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * LOOKUP-JOB-KEY
+      * Resolve WS-CURRENT-KEY-ID to its key bytes via the KEYSTORE
+      * file instead of carrying the key inline on PARMFILE. Does not
+      * itself decide what a not-found/retired key-id means for the
+      * run - DECODE-JOB-PARAMETERS aborts the whole run on one (an
+      * unknown run-level key-id is a setup error), while
+      * DECODE-MIXED-MODE-RECORD only fails that one row (an unknown
+      * row-level key-id is bad input data, not a reason to abort a
+      * run of several million other rows).
+      ******************************************************************
+       LOOKUP-JOB-KEY.
+           CALL 'IPCRYPT-KEYLOOKUP' USING WS-CURRENT-KEY-ID
+               WS-KEYLOOKUP-KEY WS-KEYLOOKUP-KEY-LENGTH
+               WS-KEYLOOKUP-STATUS
+           END-CALL
+
+           IF WS-KEYLOOKUP-NOT-FOUND
+               EXIT
+           END-IF
+
+           MOVE SPACES TO WS-KEY OF WS-IPCRYPT-REQUEST
+           IF WS-KEYLOOKUP-KEY-LENGTH = 16
+               MOVE WS-KEYLOOKUP-KEY(1:16) TO
+                   WS-KEY OF WS-IPCRYPT-REQUEST
+           ELSE
+               MOVE WS-KEYLOOKUP-KEY TO WS-KEY OF WS-IPCRYPT-REQUEST
+           END-IF
+           MOVE WS-KEYLOOKUP-KEY-LENGTH TO
+               WS-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+           EXIT.
+
+      ******************************************************************
+      * DECODE-MIXED-MODE-RECORD
+      * Build WS-IPCRYPT-REQUEST from this row's own mode/key-id/tweak
+      * instead of the run-level ones DECODE-JOB-PARAMETERS set up -
+      * used only when MIXED-MODE-ACTIVE
+      ******************************************************************
+       DECODE-MIXED-MODE-RECORD.
+           MOVE 'N' TO WS-ROW-KEY-INVALID-SWITCH
+           MOVE MIXED-MODE TO WS-MODE OF WS-IPCRYPT-REQUEST
+           MOVE MIXED-ORIGINAL-IP TO WS-INPUT-IP OF WS-IPCRYPT-REQUEST
+
+           IF MIXED-KEY-ID = SPACES
+               SET ROW-KEY-INVALID TO TRUE
+           ELSE
+               MOVE MIXED-KEY-ID TO WS-CURRENT-KEY-ID
+               PERFORM LOOKUP-JOB-KEY
+               IF WS-KEYLOOKUP-NOT-FOUND
+                   SET ROW-KEY-INVALID TO TRUE
+               END-IF
+           END-IF
+
+           MOVE MIXED-TWEAK-HEX TO WS-CUR-TWEAK-HEX
+           MOVE MIXED-TWEAK-LENGTH TO WS-CUR-TWEAK-LENGTH
+           PERFORM DECODE-TWEAK-FROM-HEX
+           MOVE WS-BINARY-TWEAK TO WS-TWEAK OF WS-IPCRYPT-REQUEST
+           MOVE WS-CUR-TWEAK-LENGTH TO
+               WS-TWEAK-LENGTH OF WS-IPCRYPT-REQUEST
+           EXIT.
+
+      ******************************************************************
+      * PROCESS-INPUT-RECORDS
+      * Drive one record through IPCRYPT-LIB at a time until the
+      * input file is exhausted
+      ******************************************************************
+       PROCESS-INPUT-RECORDS.
+           PERFORM READ-NEXT-IP-RECORD
+           PERFORM UNTIL END-OF-INPUT
+               PERFORM PROCESS-ONE-RECORD
+               PERFORM READ-NEXT-IP-RECORD
+           END-PERFORM
+           EXIT.
+
+      ******************************************************************
+      * READ-NEXT-IP-RECORD
+      ******************************************************************
+       READ-NEXT-IP-RECORD.
+           READ IP-INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+           EXIT.
+
+      ******************************************************************
+      * PROCESS-ONE-RECORD
+      * Anonymize a single address and write the result record
+      ******************************************************************
+       PROCESS-ONE-RECORD.
+           MOVE WS-RECORDS-READ TO WS-CURRENT-RECORD-NUMBER
+
+           IF PARTITION-MODE-ACTIVE
+               MOVE IP-PART-RECORD-NUMBER TO WS-CURRENT-RECORD-NUMBER
+               MOVE IP-PART-ORIGINAL-IP TO WS-CURRENT-ADDRESS-TEXT
+               MOVE IP-PART-ORIGINAL-IP TO
+                   WS-INPUT-IP OF WS-IPCRYPT-REQUEST
+               CALL 'IPCRYPT-LIB' USING WS-IPCRYPT-REQUEST
+           ELSE
+               IF MIXED-MODE-ACTIVE
+                   PERFORM DECODE-MIXED-MODE-RECORD
+                   MOVE MIXED-ORIGINAL-IP TO WS-CURRENT-ADDRESS-TEXT
+                   IF ROW-KEY-INVALID
+                       MOVE SPACES TO WS-OUTPUT OF WS-IPCRYPT-REQUEST
+                       SET ERROR-INVALID-KEY OF WS-IPCRYPT-REQUEST
+                           TO TRUE
+                   ELSE
+                       CALL 'IPCRYPT-LIB' USING WS-IPCRYPT-REQUEST
+                   END-IF
+               ELSE
+                   MOVE IP-INPUT-RECORD(1:64) TO
+                       WS-CURRENT-ADDRESS-TEXT
+                   MOVE IP-INPUT-RECORD(1:64) TO
+                       WS-INPUT-IP OF WS-IPCRYPT-REQUEST
+                   CALL 'IPCRYPT-LIB' USING WS-IPCRYPT-REQUEST
+               END-IF
+           END-IF
+
+           IF IPCRYPT-SUCCESS OF WS-IPCRYPT-REQUEST
+               ADD 1 TO WS-COUNT-SUCCESS
+           ELSE
+               ADD 1 TO WS-RECORDS-FAILED
+               DISPLAY "IPCRYPT-BATCH: record " WS-CURRENT-RECORD-NUMBER
+                   " failed, status " WS-STATUS-CODE OF
+                   WS-IPCRYPT-REQUEST ": " WS-CURRENT-ADDRESS-TEXT
+               EVALUATE TRUE
+                   WHEN ERROR-INVALID-MODE OF WS-IPCRYPT-REQUEST
+                       ADD 1 TO WS-COUNT-INV-MODE
+                   WHEN ERROR-INVALID-IP OF WS-IPCRYPT-REQUEST
+                       ADD 1 TO WS-COUNT-INV-IP
+                   WHEN ERROR-INVALID-KEY OF WS-IPCRYPT-REQUEST
+                       ADD 1 TO WS-COUNT-INV-KEY
+                   WHEN ERROR-INVALID-TWEAK OF WS-IPCRYPT-REQUEST
+                       ADD 1 TO WS-COUNT-INV-TWEAK
+                   WHEN ERROR-NDX-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+                       ADD 1 TO WS-COUNT-NDX-KEY-LEN
+               END-EVALUATE
+           END-IF
+
+           IF OUTPUT-MODE-EXTRACT OR PARTITION-MODE-ACTIVE
+               PERFORM WRITE-EXTRACT-OUTPUT-RECORD
+           ELSE
+               IF IPCRYPT-SUCCESS OF WS-IPCRYPT-REQUEST
+                   IF RAW-BLOCK-MODE-ACTIVE
+                       MOVE WS-OUTPUT-HEX OF WS-IPCRYPT-REQUEST TO
+                           IP-OUTPUT-RECORD
+                   ELSE
+                       MOVE WS-OUTPUT OF WS-IPCRYPT-REQUEST TO
+                           IP-OUTPUT-RECORD
+                   END-IF
+               ELSE
+                   MOVE SPACES TO IP-OUTPUT-RECORD
+               END-IF
+               IF OUTPUT-MODE-KSDS
+                   PERFORM WRITE-KSDS-OUTPUT-RECORD
+               ELSE
+                   WRITE IP-OUTPUT-RECORD
+               END-IF
+           END-IF
+           ADD 1 TO WS-RECORDS-WRITTEN
+
+           IF FUNCTION MOD(WS-RECORDS-WRITTEN, WS-CHECKPOINT-INTERVAL)
+                   = 0
+               PERFORM WRITE-CHECKPOINT-RECORD
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * WRITE-KSDS-OUTPUT-RECORD
+      * Key the record on the original address so a restart's
+      * reprocessing of already-written records lands as a harmless
+      * REWRITE of the same key rather than a duplicate-key failure
+      ******************************************************************
+       WRITE-KSDS-OUTPUT-RECORD.
+           MOVE WS-CURRENT-ADDRESS-TEXT TO KSDS-ORIGINAL-ADDRESS
+           MOVE IP-OUTPUT-RECORD TO KSDS-ANONYMIZED-ADDRESS
+           WRITE KSDS-OUTPUT-RECORD
+               INVALID KEY
+                   REWRITE KSDS-OUTPUT-RECORD
+           END-WRITE
+           EXIT.
+
+      ******************************************************************
+      * WRITE-EXTRACT-OUTPUT-RECORD
+      * Write the numbered BATOUT-style extract record selected by
+      * PARM-OUTPUT-MODE-EXTRACT or required by PARTITION-MODE-ACTIVE
+      ******************************************************************
+       WRITE-EXTRACT-OUTPUT-RECORD.
+           MOVE WS-CURRENT-RECORD-NUMBER TO BO-RECORD-NUMBER
+           MOVE WS-CURRENT-ADDRESS-TEXT TO BO-ORIGINAL-IP
+           IF MIXED-MODE-ACTIVE
+               MOVE MIXED-MODE TO BO-MODE-USED
+           ELSE
+               MOVE WS-MODE OF WS-IPCRYPT-REQUEST TO BO-MODE-USED
+           END-IF
+           IF IPCRYPT-SUCCESS OF WS-IPCRYPT-REQUEST
+               IF RAW-BLOCK-MODE-ACTIVE
+                   MOVE WS-OUTPUT-HEX OF WS-IPCRYPT-REQUEST TO
+                       BO-OUTPUT-VALUE
+               ELSE
+                   MOVE WS-OUTPUT OF WS-IPCRYPT-REQUEST TO
+                       BO-OUTPUT-VALUE
+               END-IF
+           ELSE
+               MOVE SPACES TO BO-OUTPUT-VALUE
+           END-IF
+           MOVE WS-STATUS-CODE OF WS-IPCRYPT-REQUEST TO BO-STATUS-CODE
+           WRITE BATOUT-RECORD
+           EXIT.
+
+      ******************************************************************
+      * WRITE-CHECKPOINT-RECORD
+      * Record how far the run has gotten so a later restart can pick
+      * up from here instead of the beginning of the input file
+      ******************************************************************
+       WRITE-CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-PROCESSED
+           SET CKPT-IN-PROGRESS TO TRUE
+           MOVE WS-COUNT-SUCCESS TO CKPT-COUNT-SUCCESS
+           MOVE WS-COUNT-INV-MODE TO CKPT-COUNT-INV-MODE
+           MOVE WS-COUNT-INV-IP TO CKPT-COUNT-INV-IP
+           MOVE WS-COUNT-INV-KEY TO CKPT-COUNT-INV-KEY
+           MOVE WS-COUNT-INV-TWEAK TO CKPT-COUNT-INV-TWEAK
+           MOVE WS-COUNT-NDX-KEY-LEN TO CKPT-COUNT-NDX-KEY-LEN
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+      ******************************************************************
+      * TERMINATE-BATCH-RUN
+      * Close whatever files were opened and report run totals
+      ******************************************************************
+       TERMINATE-BATCH-RUN.
+           IF NOT BATCH-ABORTED
+               CLOSE IP-INPUT-FILE
+               IF OUTPUT-MODE-EXTRACT OR PARTITION-MODE-ACTIVE
+                   CLOSE IP-OUTPUT-EXTRACT-FILE
+               ELSE
+                   IF OUTPUT-MODE-KSDS
+                       CLOSE IP-OUTPUT-KSDS
+                   ELSE
+                       CLOSE IP-OUTPUT-FILE
+                   END-IF
+               END-IF
+
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-PROCESSED
+               SET CKPT-COMPLETE TO TRUE
+               MOVE WS-COUNT-SUCCESS TO CKPT-COUNT-SUCCESS
+               MOVE WS-COUNT-INV-MODE TO CKPT-COUNT-INV-MODE
+               MOVE WS-COUNT-INV-IP TO CKPT-COUNT-INV-IP
+               MOVE WS-COUNT-INV-KEY TO CKPT-COUNT-INV-KEY
+               MOVE WS-COUNT-INV-TWEAK TO CKPT-COUNT-INV-TWEAK
+               MOVE WS-COUNT-NDX-KEY-LEN TO CKPT-COUNT-NDX-KEY-LEN
+               WRITE CKPT-RECORD
+               CLOSE CHECKPOINT-FILE
+
+               PERFORM WRITE-RECONCILIATION-REPORT
+
+      * Ask IPCRYPT-LIB for its own mode/error-code summary report
+      * (MODERPT) - the same report every calling program gets by
+      * making this one call, so ops has one consistent report to
+      * check regardless of which batch job ran.
+               MOVE SPACES TO WS-IPCRYPT-REQUEST
+               SET WS-SUMMARY-REQUEST TO TRUE
+               CALL 'IPCRYPT-LIB' USING WS-IPCRYPT-REQUEST
+           END-IF
+
+           DISPLAY "IPCRYPT-BATCH: records read    = " WS-RECORDS-READ
+           DISPLAY "IPCRYPT-BATCH: records written = "
+               WS-RECORDS-WRITTEN
+           DISPLAY "IPCRYPT-BATCH: records failed  = "
+               WS-RECORDS-FAILED
+           DISPLAY "IPCRYPT-BATCH: run complete"
+           EXIT.
+
+      ******************************************************************
+      * WRITE-RECONCILIATION-REPORT
+      * Control-total reconciliation: input records read against
+      * output records written, broken out by result status code, so
+      * every input record can be accounted for at sign-off
+      ******************************************************************
+       WRITE-RECONCILIATION-REPORT.
+           OPEN OUTPUT RECON-FILE
+
+           MOVE "IPCRYPT-BATCH CONTROL-TOTAL RECONCILIATION"
+               TO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-RECORDS-READ TO WS-REPORT-NUMBER
+           MOVE SPACES TO RECON-LINE
+           STRING "Records read      : " WS-REPORT-NUMBER
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-RECORDS-WRITTEN TO WS-REPORT-NUMBER
+           MOVE SPACES TO RECON-LINE
+           STRING "Records written   : " WS-REPORT-NUMBER
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-COUNT-SUCCESS TO WS-REPORT-NUMBER
+           MOVE SPACES TO RECON-LINE
+           STRING "  IPCRYPT-SUCCESS      : " WS-REPORT-NUMBER
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-COUNT-INV-MODE TO WS-REPORT-NUMBER
+           MOVE SPACES TO RECON-LINE
+           STRING "  ERROR-INVALID-MODE   : " WS-REPORT-NUMBER
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-COUNT-INV-IP TO WS-REPORT-NUMBER
+           MOVE SPACES TO RECON-LINE
+           STRING "  ERROR-INVALID-IP     : " WS-REPORT-NUMBER
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-COUNT-INV-KEY TO WS-REPORT-NUMBER
+           MOVE SPACES TO RECON-LINE
+           STRING "  ERROR-INVALID-KEY    : " WS-REPORT-NUMBER
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-COUNT-INV-TWEAK TO WS-REPORT-NUMBER
+           MOVE SPACES TO RECON-LINE
+           STRING "  ERROR-INVALID-TWEAK  : " WS-REPORT-NUMBER
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           MOVE WS-COUNT-NDX-KEY-LEN TO WS-REPORT-NUMBER
+           MOVE SPACES TO RECON-LINE
+           STRING "  ERROR-NDX-KEY-LENGTH : " WS-REPORT-NUMBER
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE
+
+           CLOSE RECON-FILE
+           EXIT.
+
+       END PROGRAM IPCRYPT-BATCH.
