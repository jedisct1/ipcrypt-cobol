@@ -10,9 +10,32 @@
        SOURCE-COMPUTER. GNU-LINUX.
        OBJECT-COMPUTER. GNU-LINUX.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-VECTOR-FILE ASSIGN TO "TESTVEC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TV-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * TEST-VECTOR-FILE
+      * One record per known-answer vector, external to this program
+      * so new spec test vectors can be added without a recompile.
+      ******************************************************************
+       FD  TEST-VECTOR-FILE.
+       01  TV-RECORD.
+           05  TV-TEST-NAME     PIC X(40).
+           05  TV-MODE          PIC X(16).
+           05  TV-KEY-HEX       PIC X(64).
+           05  TV-KEY-LENGTH    PIC 9(02).
+           05  TV-IP            PIC X(39).
+           05  TV-TWEAK-HEX     PIC X(32).
+           05  TV-TWEAK-LENGTH  PIC 9(02).
+           05  TV-EXPECTED      PIC X(64).
+
        WORKING-STORAGE SECTION.
-       
+
       ******************************************************************
       * TEST CONTROL VARIABLES
       ******************************************************************
@@ -22,178 +45,16 @@
            05  WS-FAILED-TESTS  PIC 9(03) COMP VALUE 0.
            05  WS-CURRENT-TEST  PIC 9(03) COMP VALUE 0.
 
-      ******************************************************************
-      * TEST VECTORS - FROM SPECIFICATION JSON
-      ******************************************************************
-       01  WS-TEST-VECTORS.
-      * Test Vector 1: Deterministic mode, 0.0.0.0
-           05  WS-TV1-MODE      PIC X(16) VALUE "DETERMINISTIC".
-           05  WS-TV1-KEY       PIC X(32) VALUE 
-               "0123456789abcdeffedcba9876543210".
-           05  WS-TV1-IP        PIC X(39) VALUE "0.0.0.0".
-           05  WS-TV1-EXPECTED  PIC X(39) VALUE 
-               "bde9:6789:d353:824c:d7c6:f58a:6bd2:26eb".
-           
-      * Test Vector 2: ND mode, 0.0.0.0
-           05  WS-TV2-MODE      PIC X(16) VALUE "ND".
-           05  WS-TV2-KEY       PIC X(32) VALUE 
-               "0123456789abcdeffedcba9876543210".
-           05  WS-TV2-IP        PIC X(39) VALUE "0.0.0.0".
-           05  WS-TV2-TWEAK     PIC X(16) VALUE "08e0c289bff23b7c".
-           05  WS-TV2-EXPECTED  PIC X(48) VALUE 
-               "08e0c289bff23b7cb349aadfe3bcef56221c384c7c217b16".
-               
-      * Test Vector 3: NDX mode, 0.0.0.0
-           05  WS-TV3-MODE      PIC X(16) VALUE "NDX".
-           05  WS-TV3-KEY       PIC X(64) VALUE 
-               "0123456789abcdeffedcba9876543210" &
-               "1032547698badcfeefcdab8967452301".
-           05  WS-TV3-IP        PIC X(39) VALUE "0.0.0.0".
-           05  WS-TV3-TWEAK     PIC X(32) VALUE 
-               "21bd1834bc088cd2b4ecbe30b70898d7".
-           05  WS-TV3-EXPECTED  PIC X(64) VALUE 
-               "21bd1834bc088cd2b4ecbe30b70898d7" &
-               "82db0d4125fdace61db35b8339f20ee5".
-
-      * Test Vector 4: Deterministic mode, 255.255.255.255
-           05  WS-TV4-MODE      PIC X(16) VALUE "DETERMINISTIC".
-           05  WS-TV4-KEY       PIC X(32) VALUE 
-               "1032547698badcfeefcdab8967452301".
-           05  WS-TV4-IP        PIC X(39) VALUE "255.255.255.255".
-           05  WS-TV4-EXPECTED  PIC X(39) VALUE 
-               "aed2:92f6:ea23:58c3:48fd:8b8:74e8:45d8".
-
-      * Test Vector 5: ND mode, 255.255.255.255
-           05  WS-TV5-MODE      PIC X(16) VALUE "ND".
-           05  WS-TV5-KEY       PIC X(32) VALUE 
-               "1032547698badcfeefcdab8967452301".
-           05  WS-TV5-IP        PIC X(39) VALUE "255.255.255.255".
-           05  WS-TV5-TWEAK     PIC X(16) VALUE "08e0c289bff23b7c".
-           05  WS-TV5-EXPECTED  PIC X(48) VALUE 
-               "08e0c289bff23b7cf602ae8dcfeb47c1fbcb9597b8951b89".
-
-      * Test Vector 6: NDX mode, 255.255.255.255
-           05  WS-TV6-MODE      PIC X(16) VALUE "NDX".
-           05  WS-TV6-KEY       PIC X(64) VALUE 
-               "1032547698badcfeefcdab8967452301" &
-               "0123456789abcdeffedcba9876543210".
-           05  WS-TV6-IP        PIC X(39) VALUE "255.255.255.255".
-           05  WS-TV6-TWEAK     PIC X(32) VALUE 
-               "21bd1834bc088cd2b4ecbe30b70898d7".
-           05  WS-TV6-EXPECTED  PIC X(64) VALUE 
-               "21bd1834bc088cd2b4ecbe30b70898d7" &
-               "76c7dbd1ae4802a2dd95ad4f88273535".
-
-      * Test Vector 7: Deterministic mode, 192.0.2.1
-           05  WS-TV7-MODE      PIC X(16) VALUE "DETERMINISTIC".
-           05  WS-TV7-KEY       PIC X(32) VALUE 
-               "2b7e151628aed2a6abf7158809cf4f3c".
-           05  WS-TV7-IP        PIC X(39) VALUE "192.0.2.1".
-           05  WS-TV7-EXPECTED  PIC X(39) VALUE 
-               "1dbd:c1b9:fff1:7586:7d0b:67b4:e76e:4777".
-
-      * Test Vector 8: ND mode, 192.0.2.1
-           05  WS-TV8-MODE      PIC X(16) VALUE "ND".
-           05  WS-TV8-KEY       PIC X(32) VALUE 
-               "2b7e151628aed2a6abf7158809cf4f3c".
-           05  WS-TV8-IP        PIC X(39) VALUE "192.0.2.1".
-           05  WS-TV8-TWEAK     PIC X(16) VALUE "08e0c289bff23b7c".
-           05  WS-TV8-EXPECTED  PIC X(48) VALUE 
-               "08e0c289bff23b7cca25fe3b7f2ca5e50a0deb24ef0469f8".
-
-      * Test Vector 9: NDX mode, 192.0.2.1
-           05  WS-TV9-MODE      PIC X(16) VALUE "NDX".
-           05  WS-TV9-KEY       PIC X(64) VALUE 
-               "2b7e151628aed2a6abf7158809cf4f3c" &
-               "3c4fcf098815f7aba6d2ae2816157e2b".
-           05  WS-TV9-IP        PIC X(39) VALUE "192.0.2.1".
-           05  WS-TV9-TWEAK     PIC X(32) VALUE 
-               "21bd1834bc088cd2b4ecbe30b70898d7".
-           05  WS-TV9-EXPECTED  PIC X(64) VALUE 
-               "21bd1834bc088cd2b4ecbe30b70898d7" &
-               "259e85ebaa000667d2437ac7e2208d71".
-
-      * Test Vector 10: Deterministic mode, IPv6
-           05  WS-TV10-MODE     PIC X(16) VALUE "DETERMINISTIC".
-           05  WS-TV10-KEY      PIC X(32) VALUE 
-               "0123456789abcdeffedcba9876543210".
-           05  WS-TV10-IP       PIC X(39) VALUE 
-               "2001:db8:85a3::8a2e:370:7334".
-           05  WS-TV10-EXPECTED PIC X(39) VALUE 
-               "1eef:2352:64c8:18e6:6456:1373:f615:5032".
-
-      * Test Vector 11: ND mode, IPv6
-           05  WS-TV11-MODE     PIC X(16) VALUE "ND".
-           05  WS-TV11-KEY      PIC X(32) VALUE 
-               "0123456789abcdeffedcba9876543210".
-           05  WS-TV11-IP       PIC X(39) VALUE 
-               "2001:db8:85a3::8a2e:370:7334".
-           05  WS-TV11-TWEAK    PIC X(16) VALUE "08e0c289bff23b7c".
-           05  WS-TV11-EXPECTED PIC X(48) VALUE 
-               "08e0c289bff23b7cdd344485c55026d8b4cfa33b81032aff".
-
-      * Test Vector 12: NDX mode, IPv6
-           05  WS-TV12-MODE     PIC X(16) VALUE "NDX".
-           05  WS-TV12-KEY      PIC X(64) VALUE 
-               "0123456789abcdeffedcba9876543210" &
-               "1032547698badcfeefcdab8967452301".
-           05  WS-TV12-IP       PIC X(39) VALUE 
-               "2001:db8:85a3::8a2e:370:7334".
-           05  WS-TV12-TWEAK    PIC X(32) VALUE 
-               "21bd1834bc088cd2b4ecbe30b70898d7".
-           05  WS-TV12-EXPECTED PIC X(64) VALUE 
-               "21bd1834bc088cd2b4ecbe30b70898d7" &
-               "fe8d52464555ef3458e4a6eefe14eb28".
+       01  WS-TV-FILE-STATUS    PIC X(02).
 
-      * Test Vector 13: Deterministic mode, 192.0.2.1 (alt key)
-           05  WS-TV13-MODE     PIC X(16) VALUE "DETERMINISTIC".
-           05  WS-TV13-KEY      PIC X(32) VALUE 
-               "1032547698badcfeefcdab8967452301".
-           05  WS-TV13-IP       PIC X(39) VALUE "192.0.2.1".
-           05  WS-TV13-EXPECTED PIC X(39) VALUE 
-               "7fde:a680:9546:ef2:d3c:7abb:1b38:2659".
-
-      * Test Vector 14: ND mode, 192.0.2.1 (alt key)
-           05  WS-TV14-MODE     PIC X(16) VALUE "ND".
-           05  WS-TV14-KEY      PIC X(32) VALUE 
-               "1032547698badcfeefcdab8967452301".
-           05  WS-TV14-IP       PIC X(39) VALUE "192.0.2.1".
-           05  WS-TV14-TWEAK    PIC X(16) VALUE "08e0c289bff23b7c".
-           05  WS-TV14-EXPECTED PIC X(48) VALUE 
-               "08e0c289bff23b7c18e29f7c1fc75164251238ed9f0bd02a".
-
-      * Test Vector 15: NDX mode, 192.0.2.1 (alt key)
-           05  WS-TV15-MODE     PIC X(16) VALUE "NDX".
-           05  WS-TV15-KEY      PIC X(64) VALUE 
-               "1032547698badcfeefcdab8967452301" &
-               "0123456789abcdeffedcba9876543210".
-           05  WS-TV15-IP       PIC X(39) VALUE "192.0.2.1".
-           05  WS-TV15-TWEAK    PIC X(32) VALUE 
-               "21bd1834bc088cd2b4ecbe30b70898d7".
-           05  WS-TV15-EXPECTED PIC X(64) VALUE 
-               "21bd1834bc088cd2b4ecbe30b70898d7" &
-               "c9487dffa9292855845d234bd1d72395".
+       01  WS-TV-SWITCHES.
+           05  WS-TV-EOF-SWITCH PIC X(01) VALUE 'N'.
+               88  END-OF-VECTORS   VALUE 'Y'.
 
       ******************************************************************
       * IPCRYPT REQUEST STRUCTURE - ALIGNED WITH IPCRYPT-LIB
       ******************************************************************
-       01  WS-IPCRYPT-REQUEST.
-           05  WS-OPERATION     PIC X(01).
-               88  WS-ENCRYPT   VALUE 'E'.
-               88  WS-DECRYPT   VALUE 'D'.
-           05  WS-MODE          PIC X(16).
-           05  WS-INPUT-IP      PIC X(39).
-           05  WS-KEY           PIC X(32).
-           05  WS-KEY-LENGTH    PIC 9(02) COMP.
-           05  WS-TWEAK         PIC X(16).
-           05  WS-TWEAK-LENGTH  PIC 9(02) COMP.
-           05  WS-OUTPUT        PIC X(39).
-           05  WS-OUTPUT-LENGTH PIC 9(02) COMP.
-           05  WS-STATUS-CODE   PIC 9(02) COMP.
-               88  IPCRYPT-SUCCESS VALUE 00.
-               88  ERROR-INVALID-MODE VALUE 01.
-               88  ERROR-INVALID-IP VALUE 02.
-               88  ERROR-INVALID-KEY VALUE 03.
+       COPY "IPCRYPT-REQUEST.cpy" REPLACING LEADING ==LS-== BY ==WS-==.
 
       ******************************************************************
       * WORKING VARIABLES
@@ -255,142 +116,42 @@
        RUN-ALL-TESTS.
            DISPLAY "Running IPCrypt specification test vectors..."
            DISPLAY " "
-           
-           MOVE "Deterministic: 0.0.0.0" TO WS-TEST-NAME
-           MOVE WS-TV1-MODE TO WS-MODE
-           MOVE WS-TV1-KEY TO WS-HEX-KEY
-           MOVE WS-TV1-IP TO WS-INPUT-IP
-           MOVE WS-TV1-EXPECTED TO WS-EXPECTED-IP
-           MOVE 16 TO WS-KEY-LENGTH
-           MOVE 0 TO WS-TWEAK-LENGTH
-           PERFORM RUN-DETERMINISTIC-TEST
-           
-           MOVE "ND: 0.0.0.0" TO WS-TEST-NAME
-           MOVE WS-TV2-MODE TO WS-MODE
-           MOVE WS-TV2-KEY TO WS-HEX-KEY
-           MOVE WS-TV2-IP TO WS-INPUT-IP
-           MOVE 16 TO WS-KEY-LENGTH
-           MOVE WS-TV2-TWEAK TO WS-HEX-TWEAK
-           MOVE 8 TO WS-TWEAK-LENGTH
-           PERFORM RUN-ND-TEST
-           
-           MOVE "NDX: 0.0.0.0" TO WS-TEST-NAME
-           MOVE WS-TV3-MODE TO WS-MODE
-           MOVE WS-TV3-KEY TO WS-HEX-KEY
-           MOVE WS-TV3-IP TO WS-INPUT-IP
-           MOVE 32 TO WS-KEY-LENGTH
-           MOVE WS-TV3-TWEAK TO WS-HEX-TWEAK
-           MOVE 16 TO WS-TWEAK-LENGTH
-           PERFORM RUN-NDX-TEST
-
-           MOVE "Deterministic: 255.255.255.255" TO WS-TEST-NAME
-           MOVE WS-TV4-MODE TO WS-MODE
-           MOVE WS-TV4-KEY TO WS-HEX-KEY
-           MOVE WS-TV4-IP TO WS-INPUT-IP
-           MOVE WS-TV4-EXPECTED TO WS-EXPECTED-IP
-           MOVE 16 TO WS-KEY-LENGTH
-           MOVE 0 TO WS-TWEAK-LENGTH
-           PERFORM RUN-DETERMINISTIC-TEST
-
-           MOVE "ND: 255.255.255.255" TO WS-TEST-NAME
-           MOVE WS-TV5-MODE TO WS-MODE
-           MOVE WS-TV5-KEY TO WS-HEX-KEY
-           MOVE WS-TV5-IP TO WS-INPUT-IP
-           MOVE 16 TO WS-KEY-LENGTH
-           MOVE WS-TV5-TWEAK TO WS-HEX-TWEAK
-           MOVE 8 TO WS-TWEAK-LENGTH
-           PERFORM RUN-ND-TEST
-
-           MOVE "NDX: 255.255.255.255" TO WS-TEST-NAME
-           MOVE WS-TV6-MODE TO WS-MODE
-           MOVE WS-TV6-KEY TO WS-HEX-KEY
-           MOVE WS-TV6-IP TO WS-INPUT-IP
-           MOVE 32 TO WS-KEY-LENGTH
-           MOVE WS-TV6-TWEAK TO WS-HEX-TWEAK
-           MOVE 16 TO WS-TWEAK-LENGTH
-           PERFORM RUN-NDX-TEST
-
-           MOVE "Deterministic: 192.0.2.1" TO WS-TEST-NAME
-           MOVE WS-TV7-MODE TO WS-MODE
-           MOVE WS-TV7-KEY TO WS-HEX-KEY
-           MOVE WS-TV7-IP TO WS-INPUT-IP
-           MOVE WS-TV7-EXPECTED TO WS-EXPECTED-IP
-           MOVE 16 TO WS-KEY-LENGTH
-           MOVE 0 TO WS-TWEAK-LENGTH
-           PERFORM RUN-DETERMINISTIC-TEST
-
-           MOVE "ND: 192.0.2.1" TO WS-TEST-NAME
-           MOVE WS-TV8-MODE TO WS-MODE
-           MOVE WS-TV8-KEY TO WS-HEX-KEY
-           MOVE WS-TV8-IP TO WS-INPUT-IP
-           MOVE 16 TO WS-KEY-LENGTH
-           MOVE WS-TV8-TWEAK TO WS-HEX-TWEAK
-           MOVE 8 TO WS-TWEAK-LENGTH
-           PERFORM RUN-ND-TEST
 
-           MOVE "NDX: 192.0.2.1" TO WS-TEST-NAME
-           MOVE WS-TV9-MODE TO WS-MODE
-           MOVE WS-TV9-KEY TO WS-HEX-KEY
-           MOVE WS-TV9-IP TO WS-INPUT-IP
-           MOVE 32 TO WS-KEY-LENGTH
-           MOVE WS-TV9-TWEAK TO WS-HEX-TWEAK
-           MOVE 16 TO WS-TWEAK-LENGTH
-           PERFORM RUN-NDX-TEST
-
-           MOVE "Deterministic: IPv6 2001:db8:85a3::" TO WS-TEST-NAME
-           MOVE WS-TV10-MODE TO WS-MODE
-           MOVE WS-TV10-KEY TO WS-HEX-KEY
-           MOVE WS-TV10-IP TO WS-INPUT-IP
-           MOVE WS-TV10-EXPECTED TO WS-EXPECTED-IP
-           MOVE 16 TO WS-KEY-LENGTH
-           MOVE 0 TO WS-TWEAK-LENGTH
-           PERFORM RUN-DETERMINISTIC-TEST
-
-           MOVE "ND: IPv6 2001:db8:85a3::" TO WS-TEST-NAME
-           MOVE WS-TV11-MODE TO WS-MODE
-           MOVE WS-TV11-KEY TO WS-HEX-KEY
-           MOVE WS-TV11-IP TO WS-INPUT-IP
-           MOVE 16 TO WS-KEY-LENGTH
-           MOVE WS-TV11-TWEAK TO WS-HEX-TWEAK
-           MOVE 8 TO WS-TWEAK-LENGTH
-           PERFORM RUN-ND-TEST
-
-           MOVE "NDX: IPv6 2001:db8:85a3::" TO WS-TEST-NAME
-           MOVE WS-TV12-MODE TO WS-MODE
-           MOVE WS-TV12-KEY TO WS-HEX-KEY
-           MOVE WS-TV12-IP TO WS-INPUT-IP
-           MOVE 32 TO WS-KEY-LENGTH
-           MOVE WS-TV12-TWEAK TO WS-HEX-TWEAK
-           MOVE 16 TO WS-TWEAK-LENGTH
-           PERFORM RUN-NDX-TEST
-
-           MOVE "Deterministic: 192.0.2.1 (alt key)" TO WS-TEST-NAME
-           MOVE WS-TV13-MODE TO WS-MODE
-           MOVE WS-TV13-KEY TO WS-HEX-KEY
-           MOVE WS-TV13-IP TO WS-INPUT-IP
-           MOVE WS-TV13-EXPECTED TO WS-EXPECTED-IP
-           MOVE 16 TO WS-KEY-LENGTH
-           MOVE 0 TO WS-TWEAK-LENGTH
-           PERFORM RUN-DETERMINISTIC-TEST
-
-           MOVE "ND: 192.0.2.1 (alt key)" TO WS-TEST-NAME
-           MOVE WS-TV14-MODE TO WS-MODE
-           MOVE WS-TV14-KEY TO WS-HEX-KEY
-           MOVE WS-TV14-IP TO WS-INPUT-IP
-           MOVE 16 TO WS-KEY-LENGTH
-           MOVE WS-TV14-TWEAK TO WS-HEX-TWEAK
-           MOVE 8 TO WS-TWEAK-LENGTH
-           PERFORM RUN-ND-TEST
+           OPEN INPUT TEST-VECTOR-FILE
+           PERFORM READ-NEXT-TEST-VECTOR
+           PERFORM UNTIL END-OF-VECTORS
+               MOVE TV-TEST-NAME    TO WS-TEST-NAME
+               MOVE TV-MODE         TO WS-MODE
+               MOVE TV-KEY-HEX      TO WS-HEX-KEY
+               MOVE TV-KEY-LENGTH   TO WS-KEY-LENGTH
+               MOVE TV-IP           TO WS-INPUT-IP
+               MOVE TV-TWEAK-HEX    TO WS-HEX-TWEAK
+               MOVE TV-TWEAK-LENGTH TO WS-TWEAK-LENGTH
+               MOVE TV-EXPECTED     TO WS-EXPECTED-IP
+
+               EVALUATE TV-MODE
+                   WHEN "DETERMINISTIC"
+                       PERFORM RUN-DETERMINISTIC-TEST
+                   WHEN "ND"
+                       PERFORM RUN-ND-TEST
+                   WHEN "NDX"
+                       PERFORM RUN-NDX-TEST
+               END-EVALUATE
+
+               PERFORM READ-NEXT-TEST-VECTOR
+           END-PERFORM
+           CLOSE TEST-VECTOR-FILE
+           EXIT.
 
-           MOVE "NDX: 192.0.2.1 (alt key)" TO WS-TEST-NAME
-           MOVE WS-TV15-MODE TO WS-MODE
-           MOVE WS-TV15-KEY TO WS-HEX-KEY
-           MOVE WS-TV15-IP TO WS-INPUT-IP
-           MOVE 32 TO WS-KEY-LENGTH
-           MOVE WS-TV15-TWEAK TO WS-HEX-TWEAK
-           MOVE 16 TO WS-TWEAK-LENGTH
-           PERFORM RUN-NDX-TEST
-           
+      ******************************************************************
+      * READ-NEXT-TEST-VECTOR
+      * Read one vector record, flagging end of file
+      ******************************************************************
+       READ-NEXT-TEST-VECTOR.
+           READ TEST-VECTOR-FILE
+               AT END
+                   SET END-OF-VECTORS TO TRUE
+           END-READ
            EXIT.
 
       ******************************************************************
@@ -578,4 +339,4 @@
            DISPLAY "========================================="
            EXIT.
 
-       END PROGRAM TEST-IPCRYPT.
\ No newline at end of file
+       END PROGRAM TEST-IPCRYPT.
