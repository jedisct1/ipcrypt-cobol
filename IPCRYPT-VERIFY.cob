@@ -0,0 +1,319 @@
+      ******************************************************************
+      * IPCRYPT-VERIFY - Post-Run Sampling Verification
+      * Takes a random-interval sample of a completed run's
+      * IP-OUTPUT-EXTRACT-FILE (written by IPCRYPT-BATCH under
+      * PARM-OUTPUT-MODE-EXTRACT or PARTITION-MODE-ACTIVE), calls
+      * IPCRYPT-LIB with LS-DECRYPT under the same key/tweak the run
+      * used, and confirms each sampled record decrypts back to its
+      * original address - catching a truncated write or a key picked
+      * up partway through that TEST-IPCRYPT's fixed spec vectors have
+      * no way to see, since those only prove the build is correct,
+      * not that a particular night's output file was written right.
+      *
+      * Sampling is by a fixed record-number interval rather than
+      * FUNCTION RANDOM, so a run can be re-verified later against the
+      * exact same sample if a failure needs to be chased down. Only
+      * meaningful against a single mode/key/tweak run - a
+      * PARM-MIXED-MODE-FLAG run's extract carries no per-row key-id or
+      * tweak to decrypt back with, so sampling that kind of run needs
+      * its own per-row key/tweak lookup, which this pass does not do.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IPCRYPT-VERIFY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNU-LINUX.
+       OBJECT-COMPUTER. GNU-LINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VERIFY-PARM-FILE ASSIGN TO "VERIFYPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VERIFY-EXTRACT-FILE ASSIGN TO "OUTEXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VERIFY-EXCEPTION-FILE ASSIGN TO "VERIFYEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      ******************************************************************
+      * VERIFY-PARM-FILE - one control record naming the key-id, the
+      * fixed tweak the run used (blank if the run used no tweak), and
+      * the sampling interval - one record in every
+      * VERIFY-SAMPLE-INTERVAL is pulled for decrypt-back verification
+      ******************************************************************
+       FD  VERIFY-PARM-FILE
+           RECORDING MODE IS F.
+       01  VERIFY-PARM-RECORD.
+           05  VERIFY-KEY-ID           PIC X(08).
+           05  VERIFY-TWEAK-HEX        PIC X(32).
+           05  VERIFY-TWEAK-LENGTH     PIC 9(02).
+           05  VERIFY-SAMPLE-INTERVAL  PIC 9(05).
+
+      ******************************************************************
+      * VERIFY-EXTRACT-FILE - the completed run's numbered extract;
+      * same BATOUT layout IPCRYPT-BATCH wrote it in
+      ******************************************************************
+       FD  VERIFY-EXTRACT-FILE
+           RECORDING MODE IS F.
+       COPY "IPCRYPT-BATOUT.cpy".
+
+      ******************************************************************
+      * VERIFY-EXCEPTION-FILE - one line per sampled record that
+      * failed to decrypt back to its original address, for the run
+      * to be pulled and investigated before downstream systems
+      * consume it
+      ******************************************************************
+       FD  VERIFY-EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  VERIFY-EXCEPTION-RECORD.
+           05  VX-RECORD-NUMBER        PIC 9(09).
+           05  FILLER                  PIC X(01).
+           05  VX-ORIGINAL-IP          PIC X(64).
+           05  FILLER                  PIC X(01).
+           05  VX-ENCRYPTED-VALUE      PIC X(64).
+           05  FILLER                  PIC X(01).
+           05  VX-DECRYPTED-VALUE      PIC X(64).
+           05  FILLER                  PIC X(01).
+           05  VX-REASON               PIC X(24).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * IPCRYPT REQUEST STRUCTURE - ALIGNED WITH IPCRYPT-LIB
+      ******************************************************************
+       COPY "IPCRYPT-REQUEST.cpy" REPLACING LEADING ==LS-== BY ==WS-==.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  END-OF-EXTRACT      VALUE 'Y'.
+           05  WS-ABORT-SWITCH         PIC X(01) VALUE 'N'.
+               88  VERIFY-ABORTED      VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ         PIC 9(09) COMP VALUE 0.
+           05  WS-RECORDS-SAMPLED      PIC 9(09) COMP VALUE 0.
+           05  WS-RECORDS-PASSED       PIC 9(09) COMP VALUE 0.
+           05  WS-RECORDS-FAILED       PIC 9(09) COMP VALUE 0.
+
+       01  WS-KEYLOOKUP-WORK.
+           05  WS-RUN-KEY              PIC X(32).
+           05  WS-RUN-KEY-LENGTH       PIC 9(02) COMP.
+           05  WS-KEYLOOKUP-STATUS     PIC X(01).
+               88  WS-KEYLOOKUP-FOUND     VALUE 'Y'.
+               88  WS-KEYLOOKUP-NOT-FOUND VALUE 'N'.
+               88  WS-KEYLOOKUP-RETIRED   VALUE 'R'.
+
+       01  WS-RUN-TWEAK                PIC X(32).
+       01  WS-RUN-TWEAK-LENGTH         PIC 9(02) COMP.
+       01  WS-BINARY-TWEAK             PIC X(32).
+       01  WS-UTIL-CALL-STATUS         PIC X(01).
+
+      ******************************************************************
+      * NORMALIZE-WORK - BO-ORIGINAL-IP is whatever text form the
+      * original INFILE record happened to use (compressed or fully
+      * expanded IPv6); WS-OUTPUT of a decrypt comes back through
+      * BYTES-TO-IP in IPCRYPT-LIB's own default (fully expanded) form.
+      * Round-tripping the original through the same IP-TO-BYTES/
+      * BYTES-TO-IP pair before comparing puts both sides in the same
+      * canonical text so two different spellings of one address don't
+      * read as a verification failure.
+      ******************************************************************
+       01  WS-NORMALIZE-WORK.
+           05  WS-NORM-FUNCTION        PIC X(30).
+           05  WS-NORM-PARAM-1         PIC X(64).
+           05  WS-NORM-PARAM-2         PIC X(64).
+           05  WS-NORM-PARAM-3         PIC X(64).
+           05  WS-NORM-STATUS          PIC X(01).
+       01  WS-NORMALIZED-ORIGINAL      PIC X(64).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN-VERIFY-ENTRY
+      ******************************************************************
+       MAIN-VERIFY-ENTRY.
+           DISPLAY "IPCRYPT-VERIFY: starting sampling verification"
+
+           PERFORM INITIALIZE-VERIFY-RUN
+           IF NOT VERIFY-ABORTED
+               PERFORM SAMPLE-EXTRACT-RECORDS
+               CLOSE VERIFY-EXTRACT-FILE
+               CLOSE VERIFY-EXCEPTION-FILE
+           END-IF
+
+           DISPLAY "IPCRYPT-VERIFY: records read    = "
+               WS-RECORDS-READ
+           DISPLAY "IPCRYPT-VERIFY: records sampled = "
+               WS-RECORDS-SAMPLED
+           DISPLAY "IPCRYPT-VERIFY: samples passed  = "
+               WS-RECORDS-PASSED
+           DISPLAY "IPCRYPT-VERIFY: samples failed  = "
+               WS-RECORDS-FAILED
+           IF WS-RECORDS-FAILED > 0
+               DISPLAY "IPCRYPT-VERIFY: *** RUN FLAGGED - investigate "
+                   "before downstream systems consume OUTEXTRACT ***"
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZE-VERIFY-RUN
+      * Read the control record, resolve the run's key-id, decode its
+      * tweak, open the extract and exception files
+      ******************************************************************
+       INITIALIZE-VERIFY-RUN.
+           OPEN INPUT VERIFY-PARM-FILE
+           READ VERIFY-PARM-FILE
+               AT END
+                   DISPLAY "IPCRYPT-VERIFY: VERIFYPARM is empty, "
+                       "aborting"
+                   SET VERIFY-ABORTED TO TRUE
+           END-READ
+           CLOSE VERIFY-PARM-FILE
+
+           IF NOT VERIFY-ABORTED
+               CALL 'IPCRYPT-KEYLOOKUP' USING VERIFY-KEY-ID
+                   WS-RUN-KEY WS-RUN-KEY-LENGTH WS-KEYLOOKUP-STATUS
+               END-CALL
+               IF WS-KEYLOOKUP-NOT-FOUND
+                   DISPLAY "IPCRYPT-VERIFY: key-id " VERIFY-KEY-ID
+                       " not found, aborting"
+                   SET VERIFY-ABORTED TO TRUE
+               END-IF
+               IF WS-KEYLOOKUP-RETIRED
+                   DISPLAY "IPCRYPT-VERIFY: key-id " VERIFY-KEY-ID
+                       " is RETIRED - proceeding, but confirm this "
+                       "sample run is meant to verify a decrypt/"
+                       "rotation pass"
+               END-IF
+           END-IF
+
+           IF NOT VERIFY-ABORTED
+               MOVE SPACES TO WS-BINARY-TWEAK
+               IF VERIFY-TWEAK-LENGTH > 0
+                   CALL 'IPCRYPT-UTILS' USING
+                       "CONVERT-HEX-STRING-TO-BYTES"
+                       VERIFY-TWEAK-HEX WS-BINARY-TWEAK SPACES
+                       WS-UTIL-CALL-STATUS
+                   END-CALL
+               END-IF
+               MOVE WS-BINARY-TWEAK TO WS-RUN-TWEAK
+               MOVE VERIFY-TWEAK-LENGTH TO WS-RUN-TWEAK-LENGTH
+
+               IF VERIFY-SAMPLE-INTERVAL = 0
+                   MOVE 1 TO VERIFY-SAMPLE-INTERVAL
+               END-IF
+
+               OPEN INPUT VERIFY-EXTRACT-FILE
+               OPEN OUTPUT VERIFY-EXCEPTION-FILE
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * SAMPLE-EXTRACT-RECORDS
+      ******************************************************************
+       SAMPLE-EXTRACT-RECORDS.
+           PERFORM READ-NEXT-EXTRACT-RECORD
+           PERFORM UNTIL END-OF-EXTRACT
+               IF FUNCTION MOD(WS-RECORDS-READ, VERIFY-SAMPLE-INTERVAL)
+                       = 0
+                   PERFORM VERIFY-ONE-SAMPLE
+               END-IF
+               PERFORM READ-NEXT-EXTRACT-RECORD
+           END-PERFORM
+           EXIT.
+
+      ******************************************************************
+      * READ-NEXT-EXTRACT-RECORD
+      ******************************************************************
+       READ-NEXT-EXTRACT-RECORD.
+           READ VERIFY-EXTRACT-FILE
+               AT END
+                   SET END-OF-EXTRACT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+           EXIT.
+
+      ******************************************************************
+      * VERIFY-ONE-SAMPLE
+      * Decrypts BO-OUTPUT-VALUE under the run's key/tweak and
+      * confirms it comes back as BO-ORIGINAL-IP. A row that wasn't a
+      * success the first time around has nothing meaningful to
+      * decrypt back, so it's skipped rather than counted as a failure
+      * here - IPCRYPT-BATCH's own control-total report already
+      * accounts for it by status code.
+      ******************************************************************
+       VERIFY-ONE-SAMPLE.
+           IF BO-STATUS-CODE NOT = 00
+               CONTINUE
+           ELSE
+               ADD 1 TO WS-RECORDS-SAMPLED
+
+               MOVE SPACES TO WS-IPCRYPT-REQUEST
+               SET WS-DECRYPT TO TRUE
+               MOVE BO-MODE-USED TO WS-MODE OF WS-IPCRYPT-REQUEST
+               MOVE BO-OUTPUT-VALUE TO
+                   WS-INPUT-IP OF WS-IPCRYPT-REQUEST
+               MOVE WS-RUN-KEY TO WS-KEY OF WS-IPCRYPT-REQUEST
+               MOVE WS-RUN-KEY-LENGTH TO
+                   WS-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+               MOVE WS-RUN-TWEAK TO WS-TWEAK OF WS-IPCRYPT-REQUEST
+               MOVE WS-RUN-TWEAK-LENGTH TO
+                   WS-TWEAK-LENGTH OF WS-IPCRYPT-REQUEST
+
+               CALL 'IPCRYPT-LIB' USING WS-IPCRYPT-REQUEST
+
+               PERFORM NORMALIZE-ORIGINAL-IP
+
+               IF IPCRYPT-SUCCESS OF WS-IPCRYPT-REQUEST
+                   AND WS-OUTPUT OF WS-IPCRYPT-REQUEST (1:64) =
+                       WS-NORMALIZED-ORIGINAL
+                   ADD 1 TO WS-RECORDS-PASSED
+               ELSE
+                   ADD 1 TO WS-RECORDS-FAILED
+                   MOVE SPACES TO VERIFY-EXCEPTION-RECORD
+                   MOVE BO-RECORD-NUMBER TO VX-RECORD-NUMBER
+                   MOVE BO-ORIGINAL-IP TO VX-ORIGINAL-IP
+                   MOVE BO-OUTPUT-VALUE TO VX-ENCRYPTED-VALUE
+                   MOVE WS-OUTPUT OF WS-IPCRYPT-REQUEST (1:64) TO
+                       VX-DECRYPTED-VALUE
+                   IF IPCRYPT-SUCCESS OF WS-IPCRYPT-REQUEST
+                       MOVE "DECRYPT MISMATCH" TO VX-REASON
+                   ELSE
+                       MOVE "DECRYPT FAILED" TO VX-REASON
+                   END-IF
+                   WRITE VERIFY-EXCEPTION-RECORD
+               END-IF
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * NORMALIZE-ORIGINAL-IP
+      * Runs BO-ORIGINAL-IP through the same IP-TO-BYTES/BYTES-TO-IP
+      * pair IPCRYPT-LIB itself uses, so WS-NORMALIZED-ORIGINAL is in
+      * the same fully-expanded text form a decrypt's WS-OUTPUT comes
+      * back in, regardless of which form the original INFILE record
+      * happened to spell the address in
+      ******************************************************************
+       NORMALIZE-ORIGINAL-IP.
+           MOVE SPACES TO WS-NORM-PARAM-1
+           MOVE BO-ORIGINAL-IP TO WS-NORM-PARAM-1(1:64)
+           MOVE "IP-TO-BYTES" TO WS-NORM-FUNCTION
+           CALL 'IPCRYPT-UTILS' USING WS-NORM-FUNCTION
+               WS-NORM-PARAM-1 WS-NORM-PARAM-2 WS-NORM-PARAM-3
+               WS-NORM-STATUS
+           END-CALL
+
+           MOVE SPACES TO WS-NORM-PARAM-3
+           MOVE "BYTES-TO-IP" TO WS-NORM-FUNCTION
+           CALL 'IPCRYPT-UTILS' USING WS-NORM-FUNCTION
+               WS-NORM-PARAM-2 WS-NORM-PARAM-1 WS-NORM-PARAM-3
+               WS-NORM-STATUS
+           END-CALL
+           MOVE WS-NORM-PARAM-1(1:64) TO WS-NORMALIZED-ORIGINAL
+           EXIT.
+
+       END PROGRAM IPCRYPT-VERIFY.
