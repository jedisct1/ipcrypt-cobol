@@ -0,0 +1,109 @@
+      ******************************************************************
+      * IPCRYPT-KEYLOOKUP - Key Store Lookup Helper
+      * Looks up one key-id in the KEYSTORE file and returns the
+      * decoded key bytes, so callers carry a short key-id on job
+      * control cards instead of raw key material, and a key rotation
+      * only means adding a new KEYSTORE record rather than
+      * recompiling every caller.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IPCRYPT-KEYLOOKUP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNU-LINUX.
+       OBJECT-COMPUTER. GNU-LINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEYSTORE-FILE ASSIGN TO "KEYSTORE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-KEYSTORE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  KEYSTORE-FILE
+           RECORDING MODE IS F.
+       COPY "IPCRYPT-KEYSTORE.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-KEYSTORE-STATUS   PIC X(02).
+       01  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+           88  END-OF-KEYSTORE  VALUE 'Y'.
+       01  WS-BINARY-KEY        PIC X(32).
+       01  WS-UTIL-STATUS       PIC X(01).
+       01  WS-FUNC-CONVERT-HEX  PIC X(30) VALUE
+           "CONVERT-HEX-STRING-TO-BYTES   ".
+
+       LINKAGE SECTION.
+       01  LS-LOOKUP-KEY-ID     PIC X(08).
+       01  LS-LOOKUP-KEY        PIC X(32).
+       01  LS-LOOKUP-KEY-LENGTH PIC 9(02) COMP.
+       01  LS-LOOKUP-STATUS     PIC X(01).
+           88  LS-LOOKUP-FOUND      VALUE 'Y'.
+           88  LS-LOOKUP-NOT-FOUND  VALUE 'N'.
+           88  LS-LOOKUP-RETIRED    VALUE 'R'.
+
+       PROCEDURE DIVISION USING LS-LOOKUP-KEY-ID
+                               LS-LOOKUP-KEY
+                               LS-LOOKUP-KEY-LENGTH
+                               LS-LOOKUP-STATUS.
+
+      ******************************************************************
+      * MAIN-KEYLOOKUP-ENTRY
+      * Scan KEYSTORE for the requested key-id and decode its hex key
+      ******************************************************************
+       MAIN-KEYLOOKUP-ENTRY.
+           MOVE SPACES TO LS-LOOKUP-KEY
+           MOVE 0 TO LS-LOOKUP-KEY-LENGTH
+           MOVE 'N' TO WS-EOF-SWITCH
+           SET LS-LOOKUP-NOT-FOUND TO TRUE
+
+           OPEN INPUT KEYSTORE-FILE
+           PERFORM READ-NEXT-KEYSTORE-RECORD
+           PERFORM UNTIL END-OF-KEYSTORE
+               IF KS-KEY-ID = LS-LOOKUP-KEY-ID
+                   PERFORM DECODE-MATCHED-KEY
+                   SET END-OF-KEYSTORE TO TRUE
+               ELSE
+                   PERFORM READ-NEXT-KEYSTORE-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE KEYSTORE-FILE
+           GOBACK.
+
+      ******************************************************************
+      * READ-NEXT-KEYSTORE-RECORD
+      ******************************************************************
+       READ-NEXT-KEYSTORE-RECORD.
+           READ KEYSTORE-FILE
+               AT END
+                   SET END-OF-KEYSTORE TO TRUE
+           END-READ
+           EXIT.
+
+      ******************************************************************
+      * DECODE-MATCHED-KEY
+      * Found the key-id's record; decode its hex key and report
+      * whether the key is still active or has been retired
+      ******************************************************************
+       DECODE-MATCHED-KEY.
+           MOVE SPACES TO WS-BINARY-KEY
+           CALL 'IPCRYPT-UTILS' USING WS-FUNC-CONVERT-HEX
+               KS-KEY-HEX WS-BINARY-KEY SPACES WS-UTIL-STATUS
+           END-CALL
+           IF KS-KEY-LENGTH = 16
+               MOVE WS-BINARY-KEY(1:16) TO LS-LOOKUP-KEY(1:16)
+           ELSE
+               MOVE WS-BINARY-KEY(1:32) TO LS-LOOKUP-KEY
+           END-IF
+           MOVE KS-KEY-LENGTH TO LS-LOOKUP-KEY-LENGTH
+           IF KS-ACTIVE
+               SET LS-LOOKUP-FOUND TO TRUE
+           ELSE
+               SET LS-LOOKUP-RETIRED TO TRUE
+           END-IF
+           EXIT.
+
+       END PROGRAM IPCRYPT-KEYLOOKUP.
