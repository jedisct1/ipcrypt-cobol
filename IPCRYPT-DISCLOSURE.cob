@@ -0,0 +1,294 @@
+      ******************************************************************
+      * IPCRYPT-DISCLOSURE - Decrypt-for-Disclosure Request Tracking
+      * For the subpoena/internal-investigation case where legal or a
+      * fraud investigator needs one specific anonymized address
+      * reversed: captures the requester, business justification, and
+      * approver sign-off before it will invoke the LS-DECRYPT path
+      * through IPCRYPT-LIB, and appends a record of the completed
+      * disclosure (who, why, who approved it, what was disclosed) to
+      * DISCLOG so there is a formal compliance trail, not just a log
+      * of a CALL someone happened to make.
+      * Repeats until the operator enters QUIT at the Requester prompt.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IPCRYPT-DISCLOSURE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNU-LINUX.
+       OBJECT-COMPUTER. GNU-LINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * DISCLOSURE-LOG - one line per completed disclosure, appended
+      * across runs so the full history survives for audit.
+           SELECT DISCLOSURE-LOG ASSIGN TO "DISCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISCLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DISCLOSURE-LOG
+           RECORDING MODE IS F.
+       01  DISCLOSURE-LOG-LINE          PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * IPCRYPT REQUEST STRUCTURE - ALIGNED WITH IPCRYPT-LIB
+      ******************************************************************
+       COPY "IPCRYPT-REQUEST.cpy" REPLACING LEADING ==LS-== BY ==WS-==.
+
+      ******************************************************************
+      * SWITCHES
+      ******************************************************************
+       01  WS-SWITCHES.
+           05  WS-QUIT-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-OPERATOR-DONE VALUE 'Y'.
+           05  WS-DISCLOG-STATUS    PIC X(02).
+
+      ******************************************************************
+      * REQUEST-TRACKING FIELDS - CAPTURED BEFORE ANY DECRYPT IS RUN
+      ******************************************************************
+       01  WS-TRACKING-FIELDS.
+           05  WS-IN-CASE-REF       PIC X(20).
+           05  WS-IN-REQUESTER      PIC X(30).
+           05  WS-IN-JUSTIFICATION  PIC X(60).
+           05  WS-IN-APPROVER       PIC X(30).
+
+      ******************************************************************
+      * CONSOLE FIELDS FOR THE DECRYPT REQUEST ITSELF
+      ******************************************************************
+       01  WS-CONSOLE-FIELDS.
+           05  WS-IN-KEY-OR-ID      PIC X(64).
+           05  WS-IN-TWEAK-HEX      PIC X(32).
+           05  WS-IN-ADDRESS        PIC X(64).
+
+      ******************************************************************
+      * WORKING VARIABLES
+      ******************************************************************
+       01  WS-WORK-VARS.
+           05  WS-BINARY-KEY        PIC X(64).
+           05  WS-BINARY-TWEAK      PIC X(32).
+           05  WS-UTIL-STATUS       PIC X(01).
+           05  WS-KEY-OR-ID-LENGTH  PIC 9(03) COMP.
+           05  WS-DISCLOSURE-DATE   PIC X(08).
+           05  WS-STATUS-CODE-DISP  PIC 9(02).
+
+       01  WS-FUNCTION-NAMES.
+           05  WS-FUNC-CONVERT-HEX  PIC X(30) VALUE
+               "CONVERT-HEX-STRING-TO-BYTES   ".
+
+      ******************************************************************
+      * KEY-STORE LOOKUP WORK AREA - SAME PATTERN AS IPCRYPT-BATCH'S
+      * LOOKUP-JOB-KEY / IPCRYPT-ONLINE'S LOOKUP-ONLINE-KEY
+      ******************************************************************
+       01  WS-KEYLOOKUP-KEY-ID      PIC X(08).
+       01  WS-KEYLOOKUP-KEY         PIC X(32).
+       01  WS-KEYLOOKUP-KEY-LENGTH  PIC 9(02) COMP.
+       01  WS-KEYLOOKUP-STATUS      PIC X(01).
+           88  WS-KEYLOOKUP-FOUND       VALUE 'Y'.
+           88  WS-KEYLOOKUP-NOT-FOUND   VALUE 'N'.
+           88  WS-KEYLOOKUP-RETIRED     VALUE 'R'.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN-DISCLOSURE-ENTRY
+      ******************************************************************
+       MAIN-DISCLOSURE-ENTRY.
+           DISPLAY "IPCRYPT-DISCLOSURE: decrypt-for-disclosure request "
+               "tracking"
+           DISPLAY "Enter QUIT at the Case Reference prompt to exit."
+           OPEN EXTEND DISCLOSURE-LOG
+           IF WS-DISCLOG-STATUS NOT = "00"
+               OPEN OUTPUT DISCLOSURE-LOG
+           END-IF
+           PERFORM UNTIL WS-OPERATOR-DONE
+               PERFORM PROMPT-AND-PROCESS-ONE-DISCLOSURE
+           END-PERFORM
+           CLOSE DISCLOSURE-LOG
+           DISPLAY "IPCRYPT-DISCLOSURE: session ended"
+           GOBACK.
+
+      ******************************************************************
+      * PROMPT-AND-PROCESS-ONE-DISCLOSURE
+      * Capture the case-tracking fields first; only if requester,
+      * justification, and approver are all present does this go on
+      * to prompt for and run the actual decrypt
+      ******************************************************************
+       PROMPT-AND-PROCESS-ONE-DISCLOSURE.
+           DISPLAY " "
+           DISPLAY "Case reference (QUIT to exit): " WITH NO ADVANCING
+           ACCEPT WS-IN-CASE-REF
+           MOVE FUNCTION UPPER-CASE(WS-IN-CASE-REF) TO WS-IN-CASE-REF
+
+           IF WS-IN-CASE-REF = "QUIT"
+               SET WS-OPERATOR-DONE TO TRUE
+           ELSE
+               DISPLAY "Requester name: " WITH NO ADVANCING
+               ACCEPT WS-IN-REQUESTER
+
+               DISPLAY "Business justification: " WITH NO ADVANCING
+               ACCEPT WS-IN-JUSTIFICATION
+
+               DISPLAY "Approver name (blank rejects this request): "
+                   WITH NO ADVANCING
+               ACCEPT WS-IN-APPROVER
+
+               IF WS-IN-REQUESTER = SPACES
+                   OR WS-IN-JUSTIFICATION = SPACES
+                   OR WS-IN-APPROVER = SPACES
+                   DISPLAY "IPCRYPT-DISCLOSURE: requester, "
+                       "justification, and approver are all required "
+                       "- request rejected, nothing decrypted"
+               ELSE
+                   PERFORM PROMPT-AND-RUN-DISCLOSURE-DECRYPT
+               END-IF
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * PROMPT-AND-RUN-DISCLOSURE-DECRYPT
+      * Prompt for the mode/key/tweak/address, force LS-DECRYPT, call
+      * IPCRYPT-LIB, display the result, and log the disclosure
+      ******************************************************************
+       PROMPT-AND-RUN-DISCLOSURE-DECRYPT.
+           DISPLAY "Mode (DETERMINISTIC/ND/NDX): " WITH NO ADVANCING
+           ACCEPT WS-MODE OF WS-IPCRYPT-REQUEST
+           MOVE FUNCTION UPPER-CASE(WS-MODE OF WS-IPCRYPT-REQUEST)
+               TO WS-MODE OF WS-IPCRYPT-REQUEST
+
+           DISPLAY "Key (hex) or key-id: " WITH NO ADVANCING
+           ACCEPT WS-IN-KEY-OR-ID
+
+           DISPLAY "Tweak (hex, blank for none): " WITH NO ADVANCING
+           ACCEPT WS-IN-TWEAK-HEX
+
+           DISPLAY "Anonymized address to reverse: " WITH NO ADVANCING
+           ACCEPT WS-IN-ADDRESS
+
+           PERFORM BUILD-DISCLOSURE-REQUEST
+           CALL 'IPCRYPT-LIB' USING WS-IPCRYPT-REQUEST
+
+           IF IPCRYPT-SUCCESS OF WS-IPCRYPT-REQUEST
+               DISPLAY "Disclosed original address: "
+                   WS-OUTPUT OF WS-IPCRYPT-REQUEST
+           ELSE
+               DISPLAY "FAILED - status code " WS-STATUS-CODE OF
+                   WS-IPCRYPT-REQUEST ", nothing disclosed"
+           END-IF
+
+           PERFORM WRITE-DISCLOSURE-LOG-RECORD
+           EXIT.
+
+      ******************************************************************
+      * BUILD-DISCLOSURE-REQUEST
+      * Resolve the key-id-or-raw-hex-key field and assemble the
+      * decrypt request the same way IPCRYPT-ONLINE's
+      * BUILD-ONLINE-REQUEST does, but always as a decrypt
+      ******************************************************************
+       BUILD-DISCLOSURE-REQUEST.
+           SET WS-DECRYPT TO TRUE
+           MOVE WS-IN-ADDRESS TO WS-INPUT-IP OF WS-IPCRYPT-REQUEST
+
+           COMPUTE WS-KEY-OR-ID-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-IN-KEY-OR-ID))
+           IF WS-KEY-OR-ID-LENGTH <= 8
+               MOVE SPACES TO WS-KEYLOOKUP-KEY-ID
+               MOVE WS-IN-KEY-OR-ID(1:WS-KEY-OR-ID-LENGTH)
+                   TO WS-KEYLOOKUP-KEY-ID
+               PERFORM LOOKUP-DISCLOSURE-KEY
+           ELSE
+               MOVE SPACES TO WS-BINARY-KEY
+               CALL 'IPCRYPT-UTILS' USING WS-FUNC-CONVERT-HEX
+                   WS-IN-KEY-OR-ID WS-BINARY-KEY SPACES WS-UTIL-STATUS
+               MOVE SPACES TO WS-KEY OF WS-IPCRYPT-REQUEST
+               IF WS-KEY-OR-ID-LENGTH > 32
+                   MOVE WS-BINARY-KEY(1:32) TO
+                       WS-KEY OF WS-IPCRYPT-REQUEST
+                   MOVE 32 TO WS-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+               ELSE
+                   MOVE WS-BINARY-KEY(1:16) TO
+                       WS-KEY OF WS-IPCRYPT-REQUEST
+                   MOVE 16 TO WS-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+               END-IF
+           END-IF
+
+           MOVE SPACES TO WS-BINARY-TWEAK
+           IF WS-IN-TWEAK-HEX NOT = SPACES
+               CALL 'IPCRYPT-UTILS' USING WS-FUNC-CONVERT-HEX
+                   WS-IN-TWEAK-HEX WS-BINARY-TWEAK SPACES WS-UTIL-STATUS
+               COMPUTE WS-TWEAK-LENGTH OF WS-IPCRYPT-REQUEST =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-IN-TWEAK-HEX)) / 2
+           ELSE
+               MOVE 0 TO WS-TWEAK-LENGTH OF WS-IPCRYPT-REQUEST
+           END-IF
+           MOVE WS-BINARY-TWEAK TO WS-TWEAK OF WS-IPCRYPT-REQUEST
+           EXIT.
+
+      ******************************************************************
+      * LOOKUP-DISCLOSURE-KEY
+      ******************************************************************
+       LOOKUP-DISCLOSURE-KEY.
+           CALL 'IPCRYPT-KEYLOOKUP' USING WS-KEYLOOKUP-KEY-ID
+               WS-KEYLOOKUP-KEY WS-KEYLOOKUP-KEY-LENGTH
+               WS-KEYLOOKUP-STATUS
+           END-CALL
+
+           IF WS-KEYLOOKUP-NOT-FOUND
+               DISPLAY "IPCRYPT-DISCLOSURE: key-id "
+                   WS-KEYLOOKUP-KEY-ID " not found in KEYSTORE"
+               SET ERROR-INVALID-KEY OF WS-IPCRYPT-REQUEST TO TRUE
+           ELSE
+               IF WS-KEYLOOKUP-RETIRED
+                   DISPLAY "IPCRYPT-DISCLOSURE: key-id "
+                       WS-KEYLOOKUP-KEY-ID " is RETIRED - proceeding, "
+                       "but confirm this disclosure is against an "
+                       "old encryption"
+               END-IF
+               MOVE SPACES TO WS-KEY OF WS-IPCRYPT-REQUEST
+               IF WS-KEYLOOKUP-KEY-LENGTH = 16
+                   MOVE WS-KEYLOOKUP-KEY(1:16) TO
+                       WS-KEY OF WS-IPCRYPT-REQUEST
+               ELSE
+                   MOVE WS-KEYLOOKUP-KEY TO
+                       WS-KEY OF WS-IPCRYPT-REQUEST
+               END-IF
+               MOVE WS-KEYLOOKUP-KEY-LENGTH TO
+                   WS-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * WRITE-DISCLOSURE-LOG-RECORD
+      * Append one line recording who requested this disclosure, why,
+      * who approved it, and what was disclosed - the compliance
+      * evidence this program exists to produce
+      ******************************************************************
+       WRITE-DISCLOSURE-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DISCLOSURE-DATE
+           MOVE WS-STATUS-CODE OF WS-IPCRYPT-REQUEST
+               TO WS-STATUS-CODE-DISP
+           MOVE SPACES TO DISCLOSURE-LOG-LINE
+           STRING WS-DISCLOSURE-DATE DELIMITED BY SIZE
+               " CASE=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-IN-CASE-REF) DELIMITED BY SIZE
+               " REQUESTER=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-IN-REQUESTER) DELIMITED BY SIZE
+               " APPROVER=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-IN-APPROVER) DELIMITED BY SIZE
+               " JUSTIFICATION=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-IN-JUSTIFICATION) DELIMITED BY SIZE
+               " STATUS=" DELIMITED BY SIZE
+               WS-STATUS-CODE-DISP DELIMITED BY SIZE
+               " RESULT=" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-OUTPUT OF WS-IPCRYPT-REQUEST)
+                   DELIMITED BY SIZE
+               INTO DISCLOSURE-LOG-LINE
+           END-STRING
+           WRITE DISCLOSURE-LOG-LINE
+           EXIT.
+
+       END PROGRAM IPCRYPT-DISCLOSURE.
