@@ -37,18 +37,18 @@
                VALUE X"CD0C13EC5F974417C4A77E3D645D1973".
            05  FILLER           PIC X(16) 
                VALUE X"60814FDC222A908846EEB814DE5E0BDB".
-           05  FILLER           PIC X(16) 
-               VALUE X"E0323A0A4906245CC2D3AC6291959E47".
-           05  FILLER           PIC X(16) 
-               VALUE X"79E7C8376D8DD54EA96C56F4EA657AAE".
-           05  FILLER           PIC X(16) 
-               VALUE X"08BA78252E1CA6B4C6E8DD741F4BBD8B".
-           05  FILLER           PIC X(16) 
-               VALUE X"8A703EB5664803F60E613557B986C11D".
-           05  FILLER           PIC X(16) 
-               VALUE X"9EE1F8981169D98E949B1E87E9CE5528".
-           05  FILLER           PIC X(16) 
-               VALUE X"DF8CA1890DBFE6426841992D0FB054BB".
+           05  FILLER           PIC X(16)
+               VALUE X"E0323A0A4906245CC2D3AC629195E479".
+           05  FILLER           PIC X(16)
+               VALUE X"E7C8376D8DD54EA96C56F4EA657AAE08".
+           05  FILLER           PIC X(16)
+               VALUE X"BA78252E1CA6B4C6E8DD741F4BBD8B8A".
+           05  FILLER           PIC X(16)
+               VALUE X"703EB5664803F60E613557B986C11D9E".
+           05  FILLER           PIC X(16)
+               VALUE X"E1F8981169D98E949B1E87E9CE5528DF".
+           05  FILLER           PIC X(16)
+               VALUE X"8CA1890DBFE6426841992D0FB054BB16".
 
        01  WS-AES-SBOX REDEFINES WS-AES-SBOX-DATA.
            05  WS-SBOX-ENTRY    OCCURS 256 TIMES PIC X(01).
@@ -57,36 +57,36 @@
       * COMPLETE AES INVERSE S-BOX TABLE (all 256 values)
       ******************************************************************
        01  WS-AES-INV-SBOX-DATA.
-           05  FILLER           PIC X(16) 
-               VALUE X"52096AD530363A538BF40A39E81F3D7F".
-           05  FILLER           PIC X(16) 
-               VALUE X"7CE3398291F287348E434C4CDEE9CB54".
-           05  FILLER           PIC X(16) 
-               VALUE X"7B9432A6C2233DEED4C9050B42FAC34E".
-           05  FILLER           PIC X(16) 
-               VALUE X"082EA1666628D924B2765BA2496D8BD1".
-           05  FILLER           PIC X(16) 
-               VALUE X"25F8F664866898168DA45CCC5D65B692".
-           05  FILLER           PIC X(16) 
-               VALUE X"6C7048503FEDB9DA5E1546573A8D9D84".
-           05  FILLER           PIC X(16) 
-               VALUE X"90D8AB008CBCD30AF7E4580C5B3B4506".
-           05  FILLER           PIC X(16) 
-               VALUE X"D02C1E8FCA3F0F02C1AFBD03011138A6".
-           05  FILLER           PIC X(16) 
-               VALUE X"B3A91114F167DCEAF2CFCEF0B4E67396".
-           05  FILLER           PIC X(16) 
+           05  FILLER           PIC X(16)
+               VALUE X"52096AD53036A538BF40A39E81F3D7FB".
+           05  FILLER           PIC X(16)
+               VALUE X"7CE339829B2FFF87348E4344C4DEE9CB".
+           05  FILLER           PIC X(16)
+               VALUE X"547B9432A6C2233DEE4C950B42FAC34E".
+           05  FILLER           PIC X(16)
+               VALUE X"082EA16628D924B2765BA2496D8BD125".
+           05  FILLER           PIC X(16)
+               VALUE X"72F8F66486689816D4A45CCC5D65B692".
+           05  FILLER           PIC X(16)
+               VALUE X"6C704850FDEDB9DA5E154657A78D9D84".
+           05  FILLER           PIC X(16)
+               VALUE X"90D8AB008CBCD30AF7E45805B8B34506".
+           05  FILLER           PIC X(16)
+               VALUE X"D02C1E8FCA3F0F02C1AFBD0301138A6B".
+           05  FILLER           PIC X(16)
+               VALUE X"3A9111414F67DCEA97F2CFCEF0B4E673".
+           05  FILLER           PIC X(16)
                VALUE X"96AC7422E7AD3585E2F937E81C75DF6E".
-           05  FILLER           PIC X(16) 
-               VALUE X"47F11A711D29C5896FB7620EAAB8BE1B".
-           05  FILLER           PIC X(16) 
+           05  FILLER           PIC X(16)
+               VALUE X"47F11A711D29C5896FB7620EAA18BE1B".
+           05  FILLER           PIC X(16)
                VALUE X"FC563E4BC6D279209ADBC0FE78CD5AF4".
-           05  FILLER           PIC X(16) 
-               VALUE X"1FDDA833880CC73B11210592780BEC5F".
-           05  FILLER           PIC X(16) 
+           05  FILLER           PIC X(16)
+               VALUE X"1FDDA8338807C731B11210592780EC5F".
+           05  FILLER           PIC X(16)
                VALUE X"60517FA919B54A0D2DE57A9F93C99CEF".
-           05  FILLER           PIC X(16) 
-               VALUE X"A0E03B4DAE2AF5B0C8EBBB3C83539966".
+           05  FILLER           PIC X(16)
+               VALUE X"A0E03B4DAE2AF5B0C8EBBB3C83539961".
            05  FILLER           PIC X(16) 
                VALUE X"172B047EBA77D626E169146355210C7D".
 
@@ -97,8 +97,9 @@
       * AES ROUND CONSTANTS
       ******************************************************************
        01  WS-RCON-TABLE-DATA.
-           05  FILLER           PIC X(10) VALUE X"0102040810204080".
-           05  FILLER           PIC X(2) VALUE X"1B36".
+           05  FILLER           PIC X(08) VALUE X"0102040810204080".
+           05  FILLER           PIC X(02) VALUE X"1B36".
+           05  FILLER           PIC X(02) VALUE X"6C00".
 
        01  WS-RCON-TABLE REDEFINES WS-RCON-TABLE-DATA.
            05  WS-RCON-ENTRY    OCCURS 12 TIMES PIC X(01).
@@ -180,7 +181,7 @@
                    MOVE LS-PARAM-1(1:1) TO WS-BYTE-A
                    MOVE LS-PARAM-2(1:1) TO WS-BYTE-B
                    PERFORM XOR-BYTES-INTERNAL
-                   MOVE WS-XOR-BYTE TO LS-PARAM-2(1:1)
+                   MOVE WS-XOR-BYTE TO LS-PARAM-3(1:1)
                    
                WHEN 'GET-MUL2-VALUE'
                    MOVE LS-PARAM-1(1:1) TO WS-TEMP-BYTE-VAL
@@ -248,28 +249,10 @@
            EXIT.
            
       ******************************************************************
-      * POPULATE-SBOX-TABLE - Explicitly populate S-box for shared libs
+      * POPULATE-SBOX-TABLE - S-box arrives fully populated via the
+      * WS-AES-SBOX-DATA VALUE clauses above; nothing left to do here.
       ******************************************************************
        POPULATE-SBOX-TABLE.
-           MOVE X"63" TO WS-SBOX-ENTRY(1)
-           MOVE X"7C" TO WS-SBOX-ENTRY(2)
-           MOVE X"77" TO WS-SBOX-ENTRY(3)
-           MOVE X"7B" TO WS-SBOX-ENTRY(4)
-           MOVE X"F2" TO WS-SBOX-ENTRY(5)
-           MOVE X"6B" TO WS-SBOX-ENTRY(6)
-           MOVE X"6F" TO WS-SBOX-ENTRY(7)
-           MOVE X"C5" TO WS-SBOX-ENTRY(8)
-           MOVE X"30" TO WS-SBOX-ENTRY(9)
-           MOVE X"01" TO WS-SBOX-ENTRY(10)
-           MOVE X"67" TO WS-SBOX-ENTRY(11)
-           MOVE X"2B" TO WS-SBOX-ENTRY(12)
-           MOVE X"FE" TO WS-SBOX-ENTRY(13)
-           MOVE X"D7" TO WS-SBOX-ENTRY(14)
-           MOVE X"AB" TO WS-SBOX-ENTRY(15)
-           MOVE X"76" TO WS-SBOX-ENTRY(16)
-           PERFORM VARYING WS-I FROM 17 BY 1 UNTIL WS-I > 256
-               MOVE X"01" TO WS-SBOX-ENTRY(WS-I)
-           END-PERFORM
            EXIT.
 
       ******************************************************************
@@ -279,26 +262,11 @@
       * Output: WS-OUTPUT-BYTE
       ******************************************************************
        GET-SBOX-VALUE-INTERNAL.
-      * Hardcoded S-box lookup to bypass shared library array issues
-           EVALUATE WS-INPUT-BYTE
-               WHEN 0   MOVE X"63" TO WS-OUTPUT-BYTE
-               WHEN 1   MOVE X"7C" TO WS-OUTPUT-BYTE
-               WHEN 2   MOVE X"77" TO WS-OUTPUT-BYTE
-               WHEN 3   MOVE X"7B" TO WS-OUTPUT-BYTE
-               WHEN 4   MOVE X"F2" TO WS-OUTPUT-BYTE
-               WHEN 5   MOVE X"6B" TO WS-OUTPUT-BYTE
-               WHEN 6   MOVE X"6F" TO WS-OUTPUT-BYTE
-               WHEN 7   MOVE X"C5" TO WS-OUTPUT-BYTE
-               WHEN 8   MOVE X"30" TO WS-OUTPUT-BYTE
-               WHEN 9   MOVE X"01" TO WS-OUTPUT-BYTE
-               WHEN 10  MOVE X"67" TO WS-OUTPUT-BYTE
-               WHEN 11  MOVE X"2B" TO WS-OUTPUT-BYTE
-               WHEN 12  MOVE X"FE" TO WS-OUTPUT-BYTE
-               WHEN 13  MOVE X"D7" TO WS-OUTPUT-BYTE
-               WHEN 14  MOVE X"AB" TO WS-OUTPUT-BYTE
-               WHEN 15  MOVE X"76" TO WS-OUTPUT-BYTE
-               WHEN OTHER MOVE X"01" TO WS-OUTPUT-BYTE
-           END-EVALUATE
+           IF WS-INPUT-BYTE >= 0 AND WS-INPUT-BYTE <= 255
+               MOVE WS-SBOX-ENTRY(WS-INPUT-BYTE + 1) TO WS-OUTPUT-BYTE
+           ELSE
+               MOVE X"00" TO WS-OUTPUT-BYTE
+           END-IF
            EXIT.
 
       ******************************************************************
@@ -348,9 +316,7 @@
       * Multiply by 2 in GF(256) for MixColumns
       ******************************************************************
        GET-MUL2-VALUE-INTERNAL.
-           COMPUTE WS-TEMP-BYTE = FUNCTION ORD(WS-INPUT-BYTE) - 1
-           END-COMPUTE
-           COMPUTE WS-TEMP-BYTE = WS-TEMP-BYTE * 2
+           COMPUTE WS-TEMP-BYTE = WS-INPUT-BYTE * 2
            END-COMPUTE
            IF WS-TEMP-BYTE > 255
                COMPUTE WS-TEMP-BYTE = WS-TEMP-BYTE - 256
@@ -387,13 +353,11 @@
            MOVE FUNCTION CHAR(WS-INPUT-BYTE + 1) TO WS-BYTE-A
       * Multiply by 2
            PERFORM GET-MUL2-VALUE-INTERNAL
-           MOVE WS-OUTPUT-BYTE TO WS-BYTE-A
       * Multiply by 2 again (now x4)
-           MOVE WS-BYTE-A TO WS-INPUT-BYTE
+           COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-OUTPUT-BYTE) - 1
            PERFORM GET-MUL2-VALUE-INTERNAL
-           MOVE WS-OUTPUT-BYTE TO WS-BYTE-A
       * Multiply by 2 again (now x8)
-           MOVE WS-BYTE-A TO WS-INPUT-BYTE
+           COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-OUTPUT-BYTE) - 1
            PERFORM GET-MUL2-VALUE-INTERNAL
       * XOR with original (8 + 1 = 9)
            MOVE WS-OUTPUT-BYTE TO WS-BYTE-A
@@ -413,10 +377,10 @@
            PERFORM GET-MUL2-VALUE-INTERNAL
            MOVE WS-OUTPUT-BYTE TO WS-TEMP-BYTE-VAL
       * Multiply by 2 again (now x4)
-           MOVE WS-TEMP-BYTE-VAL TO WS-INPUT-BYTE
+           COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-TEMP-BYTE-VAL) - 1
            PERFORM GET-MUL2-VALUE-INTERNAL
       * Multiply by 2 again (now x8)
-           MOVE WS-OUTPUT-BYTE TO WS-INPUT-BYTE
+           COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-OUTPUT-BYTE) - 1
            PERFORM GET-MUL2-VALUE-INTERNAL
       * XOR x8 with x2
            MOVE WS-OUTPUT-BYTE TO WS-BYTE-A
@@ -439,11 +403,11 @@
       * Multiply by 2
            PERFORM GET-MUL2-VALUE-INTERNAL
       * Multiply by 2 again (now x4)
-           MOVE WS-OUTPUT-BYTE TO WS-INPUT-BYTE
+           COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-OUTPUT-BYTE) - 1
            PERFORM GET-MUL2-VALUE-INTERNAL
            MOVE WS-OUTPUT-BYTE TO WS-TEMP-BYTE-VAL
       * Multiply by 2 again (now x8)
-           MOVE WS-TEMP-BYTE-VAL TO WS-INPUT-BYTE
+           COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-TEMP-BYTE-VAL) - 1
            PERFORM GET-MUL2-VALUE-INTERNAL
       * XOR x8 with x4
            MOVE WS-OUTPUT-BYTE TO WS-BYTE-A
@@ -467,11 +431,11 @@
            PERFORM GET-MUL2-VALUE-INTERNAL
            MOVE WS-OUTPUT-BYTE TO WS-TEMP-BYTE-VAL
       * Multiply by 2 again (now x4)
-           MOVE WS-TEMP-BYTE-VAL TO WS-INPUT-BYTE
+           COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-TEMP-BYTE-VAL) - 1
            PERFORM GET-MUL2-VALUE-INTERNAL
            MOVE WS-OUTPUT-BYTE TO WS-RESULT-BYTE
       * Multiply by 2 again (now x8)
-           MOVE WS-RESULT-BYTE TO WS-INPUT-BYTE
+           COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-RESULT-BYTE) - 1
            PERFORM GET-MUL2-VALUE-INTERNAL
       * XOR x8 with x4
            MOVE WS-OUTPUT-BYTE TO WS-BYTE-A
