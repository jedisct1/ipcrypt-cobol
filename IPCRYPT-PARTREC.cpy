@@ -0,0 +1,14 @@
+      ******************************************************************
+      * IPCRYPT-PARTREC - Shared partitioned-run input record layout
+      * Written by IPCRYPT-SPLIT, read by IPCRYPT-BATCH when a run is
+      * processing one partition of a larger input file. Carries the
+      * original file's global record number alongside the address
+      * text so a later IPCRYPT-MERGE step can reassemble partition
+      * output extracts back into original order, regardless of
+      * whether the split was by contiguous record-number range or by
+      * key (hash-bucket) range - either way, the partition's own rows
+      * stay in ascending global-record-number order.
+      ******************************************************************
+       01  PART-RECORD.
+           05  PART-RECORD-NUMBER   PIC 9(09).
+           05  PART-ORIGINAL-IP     PIC X(64).
