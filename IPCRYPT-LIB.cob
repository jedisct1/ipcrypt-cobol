@@ -10,7 +10,34 @@
        SOURCE-COMPUTER. GNU-LINUX.
        OBJECT-COMPUTER. GNU-LINUX.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * MODE-SUMMARY-FILE - the end-of-run mode/error-code summary
+      * report written on an LS-SUMMARY-REQUEST call, so operations has
+      * one consistent report to glance at before closing the batch
+      * window no matter which program drove the run.
+           SELECT MODE-SUMMARY-FILE ASSIGN TO "MODERPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * AUDIT-TRAIL-FILE - one line appended for every encrypt/decrypt
+      * call this load module services (timestamp, operation, mode,
+      * status code - never the key), so a security review can answer
+      * "was IP X ever deanonymized, by which job, when" long after
+      * the fact.
+           SELECT AUDIT-TRAIL-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  MODE-SUMMARY-FILE
+           RECORDING MODE IS F.
+       01  SUMMARY-LINE             PIC X(60).
+
+       FD  AUDIT-TRAIL-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LINE                PIC X(80).
+
        WORKING-STORAGE SECTION.
        
       ******************************************************************
@@ -28,9 +55,18 @@
            05  WS-J             PIC 9(03) COMP.
            05  WS-KEY-LENGTH    PIC 9(02) COMP.
            05  WS-TWEAK-LENGTH  PIC 9(02) COMP.
-           05  WS-OUTPUT-STRING PIC X(39).
+           05  WS-OUTPUT-STRING PIC X(64).
            05  WS-WORK-I        PIC 9(03) COMP.
            05  WS-RANDOM-BYTE   PIC 9(03) COMP.
+           05  WS-INPUT-FAMILY  PIC X(01).
+           05  WS-COMBINED-BLOCK PIC X(32).
+           05  WS-OUTPUT-HEX-STRING PIC X(64).
+           05  WS-HEX-OUTPUT-FLAG PIC X(01).
+               88  WS-HEX-OUTPUT-ACTIVE VALUE 'Y'.
+           05  WS-ZONE-PRESENT  PIC X(01).
+               88  WS-HAS-ZONE  VALUE 'Y'.
+           05  WS-ZONE-ID       PIC X(24).
+           05  WS-ZONE-REBUILD  PIC X(64).
 
        01  WS-UTILITY-STATUS    PIC X(01).
            88  UTIL-SUCCESS     VALUE 'Y'.
@@ -38,11 +74,96 @@
 
        01  WS-ERROR-MESSAGE     PIC X(50).
 
+      ******************************************************************
+      * MODE/ERROR-CODE SUMMARY COUNTERS
+      * Accumulated across every call this run unit makes to
+      * MAIN-IPCRYPT-ENTRY, regardless of which program is calling, and
+      * reported out (then reset) on an LS-SUMMARY-REQUEST call.
+      ******************************************************************
+       01  WS-SUMMARY-COUNTERS.
+           05  WS-SUMM-MODE-DETERMINISTIC  PIC 9(09) COMP VALUE 0.
+           05  WS-SUMM-MODE-ND             PIC 9(09) COMP VALUE 0.
+           05  WS-SUMM-MODE-NDX            PIC 9(09) COMP VALUE 0.
+           05  WS-SUMM-MODE-SUBNET         PIC 9(09) COMP VALUE 0.
+           05  WS-SUMM-MODE-INVALID        PIC 9(09) COMP VALUE 0.
+           05  WS-SUMM-ERR-SUCCESS         PIC 9(09) COMP VALUE 0.
+           05  WS-SUMM-ERR-INV-MODE        PIC 9(09) COMP VALUE 0.
+           05  WS-SUMM-ERR-INV-IP          PIC 9(09) COMP VALUE 0.
+           05  WS-SUMM-ERR-INV-KEY         PIC 9(09) COMP VALUE 0.
+           05  WS-SUMM-ERR-INV-TWEAK       PIC 9(09) COMP VALUE 0.
+           05  WS-SUMM-ERR-NDX-KEY-LEN     PIC 9(09) COMP VALUE 0.
+
+       01  WS-SUMMARY-REPORT-NUMBER    PIC Z(08)9.
+
+      ******************************************************************
+      * AUDIT TRAIL
+      * Appended to AUDITLOG by WRITE-AUDIT-RECORD on every encrypt/
+      * decrypt call MAIN-IPCRYPT-ENTRY services.
+      ******************************************************************
+       01  WS-AUDIT-FILE-STATUS   PIC X(02).
+       01  WS-AUDIT-TIMESTAMP     PIC X(14).
+       01  WS-AUDIT-OPERATION     PIC X(07).
+       01  WS-AUDIT-STATUS-DISP   PIC 9(02).
+
+      ******************************************************************
+      * APPROVED ENTROPY SOURCE
+      * FUNCTION RANDOM with no seed argument draws from the same
+      * fixed starting sequence every run. SEED-APPROVED-ENTROPY-SOURCE
+      * seeds it once per run unit, the first time a random ND/NDX
+      * tweak is actually needed, from the system time-of-day clock -
+      * the approved entropy source for production key-handling
+      * sign-off, in place of an unseeded, predictable sequence.
+      ******************************************************************
+       01  WS-ENTROPY-SEED-DONE  PIC X(01) VALUE 'N'.
+           88  ENTROPY-SEED-ALREADY-DONE  VALUE 'Y'.
+       01  WS-ENTROPY-TIMESTAMP  PIC X(21).
+       01  WS-ENTROPY-SEED-DIGITS PIC 9(08).
+       01  WS-ENTROPY-SEED-DISCARD PIC 9(01)V9(08) COMP.
+
        01  WS-FUNCTION-NAMES.
            05  WS-FUNC-IP-TO-BYTES  PIC X(30) VALUE
                "IP-TO-BYTES                   ".
            05  WS-FUNC-BYTES-TO-IP  PIC X(30) VALUE
                "BYTES-TO-IP                   ".
+           05  WS-FUNC-CONVERT-HEX  PIC X(30) VALUE
+               "CONVERT-HEX-STRING-TO-BYTES   ".
+
+      ******************************************************************
+      * POWER-UP SELF-TEST
+      * Runs a condensed known-answer check the first time this load
+      * module is entered in a job, so a broken build or environment
+      * move is caught before any real request is processed.
+      ******************************************************************
+       01  WS-SELFTEST-DONE      PIC X(01) VALUE 'N'.
+           88  SELFTEST-ALREADY-RUN  VALUE 'Y'.
+
+       01  WS-SELFTEST-RESULT    PIC X(01).
+           88  SELFTEST-PASSED   VALUE 'Y'.
+           88  SELFTEST-FAILED   VALUE 'N'.
+
+      * Saved copy of the caller's request, so the self-test can drive
+      * LS-IPCRYPT-REQUEST with its own vectors and put the caller's
+      * fields back exactly as it found them.
+       01  WS-SELFTEST-SAVE-REQUEST.
+           05  WS-SELFTEST-SAVE-OPERATION     PIC X(01).
+           05  WS-SELFTEST-SAVE-MODE          PIC X(16).
+           05  WS-SELFTEST-SAVE-INPUT-IP      PIC X(64).
+           05  WS-SELFTEST-SAVE-KEY           PIC X(32).
+           05  WS-SELFTEST-SAVE-KEY-LENGTH    PIC 9(02) COMP.
+           05  WS-SELFTEST-SAVE-TWEAK         PIC X(16).
+           05  WS-SELFTEST-SAVE-TWEAK-LENGTH  PIC 9(02) COMP.
+           05  WS-SELFTEST-SAVE-OUTPUT        PIC X(64).
+           05  WS-SELFTEST-SAVE-OUTPUT-LENGTH PIC 9(02) COMP.
+           05  WS-SELFTEST-SAVE-STATUS-CODE   PIC 9(02) COMP.
+      * Saved copies of the caller's mode-selector flags, so a caller
+      * that sets one of these before its very first call of the run
+      * (the only time the self-test fires) doesn't have it bleed into
+      * the self-test's own canned vectors, nor have the self-test's
+      * clean defaults bleed back out over the caller's real request.
+           05  WS-SELFTEST-SAVE-IPV6-FORMAT   PIC X(01).
+           05  WS-SELFTEST-SAVE-ND-FORMAT     PIC X(01).
+           05  WS-SELFTEST-SAVE-RAW-FLAG      PIC X(01).
+           05  WS-SELFTEST-SAVE-RAW-LENGTH    PIC 9(02) COMP.
 
       * Call parameter wrappers (must be 01 level for CALL)
        01  WS-CALL-FUNCTION     PIC X(30).
@@ -52,24 +173,14 @@
        01  WS-CALL-PARAM-4      PIC X(64).
        01  WS-CALL-SPACES       PIC X(64) VALUE SPACES.
 
+      * Raw-block mode scratch fields (CONVERT-RAW-INPUT-TO-BLOCK /
+      * CONVERT-BLOCK-TO-RAW-HEX)
+       01  WS-RAW-BLOCK-HEX-LEN     PIC 9(04) COMP.
+       01  WS-RAW-BLOCK-ACTUAL-LEN  PIC 9(04) COMP.
+       01  WS-RAW-BLOCK-LEN-DISP    PIC 9(02).
+
        LINKAGE SECTION.
-       01  LS-IPCRYPT-REQUEST.
-           05  LS-OPERATION     PIC X(01).
-               88  LS-ENCRYPT   VALUE 'E'.
-               88  LS-DECRYPT   VALUE 'D'.
-           05  LS-MODE          PIC X(16).
-           05  LS-INPUT-IP      PIC X(39).
-           05  LS-KEY           PIC X(32).
-           05  LS-KEY-LENGTH    PIC 9(02) COMP.
-           05  LS-TWEAK         PIC X(16).
-           05  LS-TWEAK-LENGTH  PIC 9(02) COMP.
-           05  LS-OUTPUT        PIC X(39).
-           05  LS-OUTPUT-LENGTH PIC 9(02) COMP.
-           05  LS-STATUS-CODE   PIC 9(02) COMP.
-               88  IPCRYPT-SUCCESS VALUE 00.
-               88  ERROR-INVALID-MODE VALUE 01.
-               88  ERROR-INVALID-IP VALUE 02.
-               88  ERROR-INVALID-KEY VALUE 03.
+       COPY "IPCRYPT-REQUEST.cpy".
 
        PROCEDURE DIVISION USING LS-IPCRYPT-REQUEST.
 
@@ -79,30 +190,236 @@
       ******************************************************************
        MAIN-IPCRYPT-ENTRY.
            PERFORM INITIALIZE-LIBRARY
+
+           IF LS-SUMMARY-REQUEST
+               PERFORM WRITE-MODE-SUMMARY-REPORT
+               SET IPCRYPT-SUCCESS TO TRUE
+               SET LS-ZEROIZATION-CONFIRMED TO TRUE
+               GOBACK
+           END-IF
+
+           IF NOT SELFTEST-ALREADY-RUN
+               PERFORM RUN-POWER-UP-SELFTEST
+               IF SELFTEST-FAILED
+                   DISPLAY "IPCRYPT-LIB: POWER-UP SELF-TEST FAILED - "
+                       "ABORTING RUN"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               SET SELFTEST-ALREADY-RUN TO TRUE
+           END-IF
+
            PERFORM VALIDATE-INPUT-PARAMETERS
            IF NOT IPCRYPT-SUCCESS
+               PERFORM ACCUMULATE-ERROR-COUNT
+               PERFORM WRITE-AUDIT-RECORD
                PERFORM SECURE-CLEANUP
+               PERFORM VERIFY-ZEROIZATION
                GOBACK
            END-IF
 
            PERFORM COPY-INPUT-PARAMETERS
-           
+
            EVALUATE LS-MODE
                WHEN "DETERMINISTIC"
                    PERFORM HANDLE-DETERMINISTIC-MODE
+                   ADD 1 TO WS-SUMM-MODE-DETERMINISTIC
                WHEN "ND"
                    PERFORM HANDLE-ND-MODE
-               WHEN "NDX"  
+                   ADD 1 TO WS-SUMM-MODE-ND
+               WHEN "NDX"
                    PERFORM HANDLE-NDX-MODE
+                   ADD 1 TO WS-SUMM-MODE-NDX
+               WHEN "SUBNET"
+                   PERFORM HANDLE-SUBNET-MODE
+                   ADD 1 TO WS-SUMM-MODE-SUBNET
                WHEN OTHER
                    SET ERROR-INVALID-MODE TO TRUE
                    MOVE "Unsupported mode" TO WS-ERROR-MESSAGE
+                   ADD 1 TO WS-SUMM-MODE-INVALID
            END-EVALUATE
 
+           PERFORM ACCUMULATE-ERROR-COUNT
+           PERFORM WRITE-AUDIT-RECORD
            PERFORM COPY-OUTPUT-RESULTS
            PERFORM SECURE-CLEANUP
+           PERFORM VERIFY-ZEROIZATION
            GOBACK.
 
+      ******************************************************************
+      * VERIFY-ZEROIZATION
+      * Read back the crypto working storage SECURE-CLEANUP just wiped
+      * and confirm it actually came out all-zero before telling the
+      * caller zeroization is confirmed, rather than just assuming the
+      * overwrite worked
+      ******************************************************************
+       VERIFY-ZEROIZATION.
+           IF WS-CRYPTO-MATERIALS = LOW-VALUES
+               SET LS-ZEROIZATION-CONFIRMED TO TRUE
+           ELSE
+               SET LS-ZEROIZATION-NOT-CONFIRMED TO TRUE
+               DISPLAY "IPCRYPT-LIB: ZEROIZATION NOT CONFIRMED - "
+                   "crypto working storage was not all-zero after "
+                   "SECURE-CLEANUP"
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * WRITE-AUDIT-RECORD
+      * Append one line to AUDITLOG for this call - timestamp,
+      * operation, mode, and status code, deliberately never the key
+      * or the address - so a security review can reconstruct who
+      * called IPCRYPT-LIB, when, and with what result, without the
+      * log itself becoming sensitive key-bearing material.
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           MOVE LS-STATUS-CODE TO WS-AUDIT-STATUS-DISP
+
+           EVALUATE TRUE
+               WHEN LS-ENCRYPT
+                   MOVE "ENCRYPT" TO WS-AUDIT-OPERATION
+               WHEN LS-DECRYPT
+                   MOVE "DECRYPT" TO WS-AUDIT-OPERATION
+               WHEN OTHER
+                   MOVE "UNKNOWN" TO WS-AUDIT-OPERATION
+           END-EVALUATE
+
+           OPEN EXTEND AUDIT-TRAIL-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-TRAIL-FILE
+           END-IF
+
+           MOVE SPACES TO AUDIT-LINE
+           STRING WS-AUDIT-TIMESTAMP DELIMITED BY SIZE
+               " OP=" DELIMITED BY SIZE
+               WS-AUDIT-OPERATION DELIMITED BY SIZE
+               " MODE=" DELIMITED BY SIZE
+               FUNCTION TRIM(LS-MODE) DELIMITED BY SIZE
+               " STATUS=" DELIMITED BY SIZE
+               WS-AUDIT-STATUS-DISP DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING
+           WRITE AUDIT-LINE
+
+           CLOSE AUDIT-TRAIL-FILE
+           EXIT.
+
+      ******************************************************************
+      * ACCUMULATE-ERROR-COUNT
+      * Tally LS-STATUS-CODE into the running summary counters, whether
+      * the call failed validation before mode dispatch or completed
+      * (successfully or not) through one of the three mode handlers
+      ******************************************************************
+       ACCUMULATE-ERROR-COUNT.
+           EVALUATE TRUE
+               WHEN IPCRYPT-SUCCESS
+                   ADD 1 TO WS-SUMM-ERR-SUCCESS
+               WHEN ERROR-INVALID-MODE
+                   ADD 1 TO WS-SUMM-ERR-INV-MODE
+               WHEN ERROR-INVALID-IP
+                   ADD 1 TO WS-SUMM-ERR-INV-IP
+               WHEN ERROR-INVALID-KEY
+                   ADD 1 TO WS-SUMM-ERR-INV-KEY
+               WHEN ERROR-INVALID-TWEAK
+                   ADD 1 TO WS-SUMM-ERR-INV-TWEAK
+               WHEN ERROR-NDX-KEY-LENGTH
+                   ADD 1 TO WS-SUMM-ERR-NDX-KEY-LEN
+           END-EVALUATE
+           EXIT.
+
+      ******************************************************************
+      * WRITE-MODE-SUMMARY-REPORT
+      * Write the accumulated mode/error-code breakdown for operations
+      * sign-off, then reset the counters for the next run
+      ******************************************************************
+       WRITE-MODE-SUMMARY-REPORT.
+           OPEN OUTPUT MODE-SUMMARY-FILE
+
+           MOVE "IPCRYPT-LIB MODE/ERROR-CODE SUMMARY" TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-SUMM-MODE-DETERMINISTIC TO WS-SUMMARY-REPORT-NUMBER
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  DETERMINISTIC        : " WS-SUMMARY-REPORT-NUMBER
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-SUMM-MODE-ND TO WS-SUMMARY-REPORT-NUMBER
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  ND                   : " WS-SUMMARY-REPORT-NUMBER
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-SUMM-MODE-NDX TO WS-SUMMARY-REPORT-NUMBER
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  NDX                  : " WS-SUMMARY-REPORT-NUMBER
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-SUMM-MODE-SUBNET TO WS-SUMMARY-REPORT-NUMBER
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  SUBNET                : " WS-SUMMARY-REPORT-NUMBER
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-SUMM-MODE-INVALID TO WS-SUMMARY-REPORT-NUMBER
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  INVALID MODE REQUEST : " WS-SUMMARY-REPORT-NUMBER
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-SUMM-ERR-SUCCESS TO WS-SUMMARY-REPORT-NUMBER
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  IPCRYPT-SUCCESS      : " WS-SUMMARY-REPORT-NUMBER
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-SUMM-ERR-INV-MODE TO WS-SUMMARY-REPORT-NUMBER
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  ERROR-INVALID-MODE   : " WS-SUMMARY-REPORT-NUMBER
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-SUMM-ERR-INV-IP TO WS-SUMMARY-REPORT-NUMBER
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  ERROR-INVALID-IP     : " WS-SUMMARY-REPORT-NUMBER
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-SUMM-ERR-INV-KEY TO WS-SUMMARY-REPORT-NUMBER
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  ERROR-INVALID-KEY    : " WS-SUMMARY-REPORT-NUMBER
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-SUMM-ERR-INV-TWEAK TO WS-SUMMARY-REPORT-NUMBER
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  ERROR-INVALID-TWEAK  : " WS-SUMMARY-REPORT-NUMBER
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-SUMM-ERR-NDX-KEY-LEN TO WS-SUMMARY-REPORT-NUMBER
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  ERROR-NDX-KEY-LENGTH : " WS-SUMMARY-REPORT-NUMBER
+               DELIMITED BY SIZE INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           CLOSE MODE-SUMMARY-FILE
+
+           MOVE 0 TO WS-SUMM-MODE-DETERMINISTIC
+           MOVE 0 TO WS-SUMM-MODE-ND
+           MOVE 0 TO WS-SUMM-MODE-NDX
+           MOVE 0 TO WS-SUMM-MODE-SUBNET
+           MOVE 0 TO WS-SUMM-MODE-INVALID
+           MOVE 0 TO WS-SUMM-ERR-SUCCESS
+           MOVE 0 TO WS-SUMM-ERR-INV-MODE
+           MOVE 0 TO WS-SUMM-ERR-INV-IP
+           MOVE 0 TO WS-SUMM-ERR-INV-KEY
+           MOVE 0 TO WS-SUMM-ERR-INV-TWEAK
+           MOVE 0 TO WS-SUMM-ERR-NDX-KEY-LEN
+           EXIT.
+
       ******************************************************************
       * INITIALIZE-LIBRARY
       * Initialize library components
@@ -110,6 +427,10 @@
        INITIALIZE-LIBRARY.
            SET IPCRYPT-SUCCESS TO TRUE
            MOVE SPACES TO WS-ERROR-MESSAGE
+           MOVE SPACES TO WS-INPUT-FAMILY
+           MOVE 'N' TO WS-HEX-OUTPUT-FLAG
+           MOVE 'N' TO WS-ZONE-PRESENT
+           MOVE SPACES TO WS-ZONE-ID
            MOVE ALL X"00" TO WS-CRYPTO-MATERIALS
            EXIT.
 
@@ -130,6 +451,7 @@
                WHEN "DETERMINISTIC"
                WHEN "ND"
                WHEN "NDX"
+               WHEN "SUBNET"
                    CONTINUE
                WHEN OTHER
                    SET ERROR-INVALID-MODE TO TRUE
@@ -137,6 +459,16 @@
                    EXIT
            END-EVALUATE
 
+      * SUBNET is a one-way rollup bucket, not a reversible cipher
+      * mode - there is no host portion left to recover once it has
+      * been zeroed out, so a decrypt request against it is rejected
+      * rather than silently handed back the bucket address.
+           IF LS-MODE = "SUBNET" AND LS-DECRYPT
+               SET ERROR-INVALID-MODE TO TRUE
+               MOVE "SUBNET mode is encrypt-only" TO WS-ERROR-MESSAGE
+               EXIT
+           END-IF
+
            IF LS-INPUT-IP = SPACES
                SET ERROR-INVALID-IP TO TRUE
                MOVE "Invalid IP address" TO WS-ERROR-MESSAGE
@@ -176,121 +508,139 @@
       ******************************************************************
        HANDLE-DETERMINISTIC-MODE.
            SET IPCRYPT-SUCCESS TO TRUE
-           
-      * Convert IP address to 16-byte block
-           MOVE WS-FUNC-IP-TO-BYTES TO WS-CALL-FUNCTION
-           MOVE LS-INPUT-IP TO WS-CALL-PARAM-1
-           MOVE SPACES TO WS-CALL-PARAM-2
-           MOVE SPACES TO WS-CALL-PARAM-3
-           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
-               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
-               WS-UTILITY-STATUS
-           END-CALL
-           MOVE WS-CALL-PARAM-2(1:16) TO WS-INPUT-BLOCK
-           IF NOT UTIL-SUCCESS
-               SET ERROR-INVALID-IP TO TRUE
-               MOVE "Invalid IP address format" TO WS-ERROR-MESSAGE
-               EXIT
-           END-IF
-           
-      * Perform AES-128 encryption or decryption
-           IF LS-ENCRYPT
-      * Use AES-ENCRYPT-BLOCK for deterministic mode
-               MOVE 'AES-ENCRYPT-BLOCK' TO WS-CALL-FUNCTION
-               MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1(1:16)
-               MOVE WS-KEY-128 TO WS-CALL-PARAM-2(1:16)
-               MOVE SPACES TO WS-CALL-PARAM-3
-               MOVE SPACES TO WS-CALL-PARAM-4
-               CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
-                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
-                   WS-CALL-PARAM-4
-               END-CALL
-               MOVE WS-CALL-PARAM-1(1:16) TO WS-OUTPUT-BLOCK
+
+      * Convert IP address (or, in raw-block mode, a hex-encoded
+      * identifier) to a 16-byte block
+           IF LS-RAW-BLOCK-ACTIVE
+               PERFORM CONVERT-RAW-INPUT-TO-BLOCK
            ELSE
-      * Use AES-DECRYPT-BLOCK for deterministic mode
-               MOVE 'AES-DECRYPT-BLOCK' TO WS-CALL-FUNCTION
-               MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1(1:16)
-               MOVE WS-KEY-128 TO WS-CALL-PARAM-2(1:16)
+               MOVE WS-FUNC-IP-TO-BYTES TO WS-CALL-FUNCTION
+               MOVE LS-INPUT-IP TO WS-CALL-PARAM-1
+               MOVE SPACES TO WS-CALL-PARAM-2
                MOVE SPACES TO WS-CALL-PARAM-3
-               MOVE SPACES TO WS-CALL-PARAM-4
-               CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
+               CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
                    WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
-                   WS-CALL-PARAM-4
+                   WS-UTILITY-STATUS
                END-CALL
-               MOVE WS-CALL-PARAM-1(1:16) TO WS-OUTPUT-BLOCK
+               MOVE WS-CALL-PARAM-2(1:16) TO WS-INPUT-BLOCK
+               MOVE WS-CALL-PARAM-3(1:1) TO WS-INPUT-FAMILY
+               PERFORM CAPTURE-ZONE-ID
            END-IF
-           
-           
-      * Convert result back to IP address string
-           MOVE WS-FUNC-BYTES-TO-IP TO WS-CALL-FUNCTION
-           MOVE WS-OUTPUT-BLOCK TO WS-CALL-PARAM-1
-           MOVE SPACES TO WS-CALL-PARAM-2
-           MOVE SPACES TO WS-CALL-PARAM-3
-           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
-               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
-               WS-UTILITY-STATUS
-           END-CALL
-           MOVE WS-CALL-PARAM-2(1:39) TO WS-OUTPUT-STRING
            IF NOT UTIL-SUCCESS
                SET ERROR-INVALID-IP TO TRUE
-               MOVE "Failed to convert result to IP"
-                   TO WS-ERROR-MESSAGE
-               EXIT
+               MOVE "Invalid IP address format" TO WS-ERROR-MESSAGE
+           ELSE
+
+      * Perform AES-128 encryption or decryption
+               IF LS-ENCRYPT
+      * Use AES-ENCRYPT-BLOCK for deterministic mode
+                   MOVE 'AES-ENCRYPT-BLOCK' TO WS-CALL-FUNCTION
+                   MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1(1:16)
+                   MOVE WS-KEY-128 TO WS-CALL-PARAM-2(1:16)
+                   MOVE SPACES TO WS-CALL-PARAM-3
+                   MOVE SPACES TO WS-CALL-PARAM-4
+                   CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
+                       WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+                       WS-CALL-PARAM-4
+                   END-CALL
+                   MOVE WS-CALL-PARAM-2(1:16) TO WS-OUTPUT-BLOCK
+               ELSE
+      * Use AES-DECRYPT-BLOCK for deterministic mode
+                   MOVE 'AES-DECRYPT-BLOCK' TO WS-CALL-FUNCTION
+                   MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1(1:16)
+                   MOVE WS-KEY-128 TO WS-CALL-PARAM-2(1:16)
+                   MOVE SPACES TO WS-CALL-PARAM-3
+                   MOVE SPACES TO WS-CALL-PARAM-4
+                   CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
+                       WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+                       WS-CALL-PARAM-4
+                   END-CALL
+                   MOVE WS-CALL-PARAM-2(1:16) TO WS-OUTPUT-BLOCK
+               END-IF
+
+      * Convert result back to an IP address string, or, in raw-block
+      * mode, back to hex
+               IF LS-RAW-BLOCK-ACTIVE
+                   PERFORM CONVERT-BLOCK-TO-RAW-HEX
+               ELSE
+                   MOVE WS-FUNC-BYTES-TO-IP TO WS-CALL-FUNCTION
+                   MOVE WS-OUTPUT-BLOCK TO WS-CALL-PARAM-1
+                   MOVE SPACES TO WS-CALL-PARAM-2
+                   MOVE SPACES TO WS-CALL-PARAM-3
+                   MOVE LS-IPV6-FORMAT TO WS-CALL-PARAM-3(1:1)
+                   CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+                       WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+                       WS-UTILITY-STATUS
+                   END-CALL
+                   MOVE WS-CALL-PARAM-2(1:39) TO WS-OUTPUT-STRING
+                   PERFORM APPEND-ZONE-ID-IF-PRESENT
+               END-IF
+               IF NOT UTIL-SUCCESS
+                   SET ERROR-INVALID-IP TO TRUE
+                   MOVE "Failed to convert result to IP"
+                       TO WS-ERROR-MESSAGE
+               END-IF
            END-IF
-           
-           SET IPCRYPT-SUCCESS TO TRUE
            EXIT.
 
       ******************************************************************
-      * HANDLE-ND-MODE
-      * Process ND mode encryption/decryption using KIASU-BC
+      * HANDLE-SUBNET-MODE
+      * Zero the host portion of the address (last octet for an IPv4
+      * /24, last 8 bytes for an IPv6 /64) before running it through
+      * the same AES-128 ECB cipher DETERMINISTIC mode uses, so every
+      * address sharing a subnet collapses onto the same bucket
+      * address before encryption, and comes out the other side as
+      * the same encrypted-subnet-bucket text - letting a capacity
+      * report group by bucket without ever seeing an individual raw
+      * or individually-encrypted address. Encrypt-only: VALIDATE-
+      * INPUT-PARAMETERS rejects a decrypt request against this mode.
       ******************************************************************
-       HANDLE-ND-MODE.
+       HANDLE-SUBNET-MODE.
            SET IPCRYPT-SUCCESS TO TRUE
-           
-      * Convert IP address to 16-byte block
+
            MOVE WS-FUNC-IP-TO-BYTES TO WS-CALL-FUNCTION
            MOVE LS-INPUT-IP TO WS-CALL-PARAM-1
            MOVE SPACES TO WS-CALL-PARAM-2
            MOVE SPACES TO WS-CALL-PARAM-3
            CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
-               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
+               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
                WS-UTILITY-STATUS
            END-CALL
            MOVE WS-CALL-PARAM-2(1:16) TO WS-INPUT-BLOCK
+           MOVE WS-CALL-PARAM-3(1:1) TO WS-INPUT-FAMILY
            IF NOT UTIL-SUCCESS
                SET ERROR-INVALID-IP TO TRUE
                MOVE "Invalid IP address format" TO WS-ERROR-MESSAGE
-               EXIT
-           END-IF
-           
-           IF LS-ENCRYPT
-      * For encryption, use provided tweak or generate random one
-               IF WS-TWEAK-LENGTH = 0
-      * Generate random 8-byte tweak using CBL_GC_NANOSLEEP for seed
-      * and a simple PRNG
-                   PERFORM GENERATE-RANDOM-TWEAK-8
-                   MOVE 8 TO WS-TWEAK-LENGTH
+           ELSE
+
+      * Mask the host portion to bucket by subnet. IPv4 addresses
+      * arrive as IPv4-mapped IPv6 (bytes 13-16 are the four octets,
+      * see PARSE-IPV4) so a /24 zeroes byte 16; a native IPv6 address
+      * fills all 16 bytes, so a /64 zeroes the last 8.
+               IF WS-INPUT-FAMILY = '4'
+                   MOVE X"00" TO WS-INPUT-BLOCK(16:1)
+               ELSE
+                   MOVE ALL X"00" TO WS-INPUT-BLOCK(9:8)
                END-IF
-               
-      * Perform KIASU-BC encryption
-               MOVE 'KIASU-BC-ENCRYPT' TO WS-CALL-FUNCTION
-               MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1
-               MOVE WS-KEY-128 TO WS-CALL-PARAM-2
-               MOVE WS-TWEAK TO WS-CALL-PARAM-3
+
+               MOVE 'AES-ENCRYPT-BLOCK' TO WS-CALL-FUNCTION
+               MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1(1:16)
+               MOVE WS-KEY-128 TO WS-CALL-PARAM-2(1:16)
+               MOVE SPACES TO WS-CALL-PARAM-3
+               MOVE SPACES TO WS-CALL-PARAM-4
                CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
-                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
+                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
                    WS-CALL-PARAM-4
                END-CALL
                MOVE WS-CALL-PARAM-2(1:16) TO WS-OUTPUT-BLOCK
-               
-      * Convert result back to IP address string
+
                MOVE WS-FUNC-BYTES-TO-IP TO WS-CALL-FUNCTION
                MOVE WS-OUTPUT-BLOCK TO WS-CALL-PARAM-1
                MOVE SPACES TO WS-CALL-PARAM-2
                MOVE SPACES TO WS-CALL-PARAM-3
+               MOVE LS-IPV6-FORMAT TO WS-CALL-PARAM-3(1:1)
                CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
-                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
+                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
                    WS-UTILITY-STATUS
                END-CALL
                MOVE WS-CALL-PARAM-2(1:39) TO WS-OUTPUT-STRING
@@ -298,47 +648,143 @@
                    SET ERROR-INVALID-IP TO TRUE
                    MOVE "Failed to convert result to IP"
                        TO WS-ERROR-MESSAGE
-                   EXIT
                END-IF
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * HANDLE-ND-MODE
+      * Process ND mode encryption/decryption using KIASU-BC
+      ******************************************************************
+       HANDLE-ND-MODE.
+           SET IPCRYPT-SUCCESS TO TRUE
+
+      * Convert IP address (or, in raw-block mode, a hex-encoded
+      * identifier) to a 16-byte block
+           IF LS-RAW-BLOCK-ACTIVE
+               PERFORM CONVERT-RAW-INPUT-TO-BLOCK
            ELSE
-      * For decryption, extract tweak from input
-               IF WS-TWEAK-LENGTH < 8
-                   SET ERROR-INVALID-KEY TO TRUE
-                   MOVE "Invalid tweak for decryption" 
-                       TO WS-ERROR-MESSAGE
-                   EXIT
-               END-IF
-               
-      * Perform KIASU-BC decryption
-               MOVE 'KIASU-BC-DECRYPT' TO WS-CALL-FUNCTION
-               MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1
-               MOVE WS-KEY-128 TO WS-CALL-PARAM-2
-               MOVE WS-TWEAK TO WS-CALL-PARAM-3
-               CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
-                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
-                   WS-CALL-PARAM-4
-               END-CALL
-               MOVE WS-CALL-PARAM-2(1:16) TO WS-OUTPUT-BLOCK
-               
-      * Convert result back to IP address string
-               MOVE WS-FUNC-BYTES-TO-IP TO WS-CALL-FUNCTION
-               MOVE WS-OUTPUT-BLOCK TO WS-CALL-PARAM-1
+               MOVE WS-FUNC-IP-TO-BYTES TO WS-CALL-FUNCTION
+               MOVE LS-INPUT-IP TO WS-CALL-PARAM-1
                MOVE SPACES TO WS-CALL-PARAM-2
                MOVE SPACES TO WS-CALL-PARAM-3
                CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
-                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
+                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
                    WS-UTILITY-STATUS
                END-CALL
-               MOVE WS-CALL-PARAM-2(1:39) TO WS-OUTPUT-STRING
-               IF NOT UTIL-SUCCESS
-                   SET ERROR-INVALID-IP TO TRUE
-                   MOVE "Failed to convert result to IP"
-                       TO WS-ERROR-MESSAGE
-                   EXIT
+               MOVE WS-CALL-PARAM-2(1:16) TO WS-INPUT-BLOCK
+               MOVE WS-CALL-PARAM-3(1:1) TO WS-INPUT-FAMILY
+               PERFORM CAPTURE-ZONE-ID
+           END-IF
+           IF NOT UTIL-SUCCESS
+               SET ERROR-INVALID-IP TO TRUE
+               MOVE "Invalid IP address format" TO WS-ERROR-MESSAGE
+           ELSE
+               IF LS-ENCRYPT
+      * For encryption, use provided tweak or generate random one
+                   IF WS-TWEAK-LENGTH = 0
+      * Generate random 8-byte tweak using CBL_GC_NANOSLEEP for seed
+      * and a simple PRNG
+                       PERFORM GENERATE-RANDOM-TWEAK-8
+                       MOVE 8 TO WS-TWEAK-LENGTH
+                   END-IF
+
+      * Perform KIASU-BC encryption
+                   MOVE 'KIASU-BC-ENCRYPT' TO WS-CALL-FUNCTION
+                   MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1
+                   MOVE WS-KEY-128 TO WS-CALL-PARAM-2
+                   MOVE WS-TWEAK TO WS-CALL-PARAM-3
+                   CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
+                       WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+                       WS-CALL-PARAM-4
+                   END-CALL
+                   MOVE WS-CALL-PARAM-2(1:16) TO WS-OUTPUT-BLOCK
+
+                   IF LS-ND-FORMAT-HEX OR LS-RAW-BLOCK-ACTIVE
+      * Caller wants the spec's own tweak+ciphertext hex string
+      * rather than the synthetic pseudo-IP text below (raw-block
+      * mode always needs this form, since the tweak has to travel
+      * back to the caller somehow and there is no IP text to carry it)
+                       MOVE SPACES TO WS-COMBINED-BLOCK
+                       MOVE WS-TWEAK(1:8) TO WS-COMBINED-BLOCK(1:8)
+                       MOVE WS-OUTPUT-BLOCK TO WS-COMBINED-BLOCK(9:16)
+                       MOVE 'BYTES-TO-HEX-STRING' TO WS-CALL-FUNCTION
+                       MOVE SPACES TO WS-CALL-PARAM-1
+                       MOVE WS-COMBINED-BLOCK TO WS-CALL-PARAM-1(1:32)
+                       MOVE SPACES TO WS-CALL-PARAM-2
+                       MOVE SPACES TO WS-CALL-PARAM-3
+                       MOVE "24" TO WS-CALL-PARAM-3(1:2)
+                       CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+                           WS-CALL-PARAM-1 WS-CALL-PARAM-2
+                           WS-CALL-PARAM-3 WS-UTILITY-STATUS
+                       END-CALL
+                       MOVE SPACES TO WS-OUTPUT-HEX-STRING
+                       MOVE WS-CALL-PARAM-2(1:48)
+                           TO WS-OUTPUT-HEX-STRING(1:48)
+                       SET WS-HEX-OUTPUT-ACTIVE TO TRUE
+                   ELSE
+      * Convert result back to IP address string
+                       MOVE WS-FUNC-BYTES-TO-IP TO WS-CALL-FUNCTION
+                       MOVE WS-OUTPUT-BLOCK TO WS-CALL-PARAM-1
+                       MOVE SPACES TO WS-CALL-PARAM-2
+                       MOVE SPACES TO WS-CALL-PARAM-3
+                       MOVE LS-IPV6-FORMAT TO WS-CALL-PARAM-3(1:1)
+                       CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+                           WS-CALL-PARAM-1 WS-CALL-PARAM-2
+                           WS-CALL-PARAM-3 WS-UTILITY-STATUS
+                       END-CALL
+                       MOVE WS-CALL-PARAM-2(1:39) TO WS-OUTPUT-STRING
+                       PERFORM APPEND-ZONE-ID-IF-PRESENT
+                       IF NOT UTIL-SUCCESS
+                           SET ERROR-INVALID-IP TO TRUE
+                           MOVE "Failed to convert result to IP"
+                               TO WS-ERROR-MESSAGE
+                       END-IF
+                   END-IF
+               ELSE
+      * For decryption, extract tweak from input
+                   IF WS-TWEAK-LENGTH < 8
+                       SET ERROR-INVALID-TWEAK TO TRUE
+                       MOVE "Invalid tweak for decryption"
+                           TO WS-ERROR-MESSAGE
+                   ELSE
+      * Perform KIASU-BC decryption
+                       MOVE 'KIASU-BC-DECRYPT' TO WS-CALL-FUNCTION
+                       MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1
+                       MOVE WS-KEY-128 TO WS-CALL-PARAM-2
+                       MOVE WS-TWEAK TO WS-CALL-PARAM-3
+                       CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
+                           WS-CALL-PARAM-1 WS-CALL-PARAM-2
+                           WS-CALL-PARAM-3 WS-CALL-PARAM-4
+                       END-CALL
+                       MOVE WS-CALL-PARAM-2(1:16) TO WS-OUTPUT-BLOCK
+
+      * Convert result back to an IP address string, or, in raw-block
+      * mode, back to hex
+                       IF LS-RAW-BLOCK-ACTIVE
+                           PERFORM CONVERT-BLOCK-TO-RAW-HEX
+                       ELSE
+                           MOVE WS-FUNC-BYTES-TO-IP TO WS-CALL-FUNCTION
+                           MOVE WS-OUTPUT-BLOCK TO WS-CALL-PARAM-1
+                           MOVE SPACES TO WS-CALL-PARAM-2
+                           MOVE SPACES TO WS-CALL-PARAM-3
+                           MOVE LS-IPV6-FORMAT TO WS-CALL-PARAM-3(1:1)
+                           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+                               WS-CALL-PARAM-1 WS-CALL-PARAM-2
+                               WS-CALL-PARAM-3 WS-UTILITY-STATUS
+                           END-CALL
+                           MOVE WS-CALL-PARAM-2(1:39)
+                               TO WS-OUTPUT-STRING
+                           PERFORM APPEND-ZONE-ID-IF-PRESENT
+                       END-IF
+                       IF NOT UTIL-SUCCESS
+                           SET ERROR-INVALID-IP TO TRUE
+                           MOVE "Failed to convert result to IP"
+                               TO WS-ERROR-MESSAGE
+                       END-IF
+                   END-IF
                END-IF
            END-IF
-           
-           SET IPCRYPT-SUCCESS TO TRUE
            EXIT.
 
       ******************************************************************
@@ -347,119 +793,278 @@
       ******************************************************************
        HANDLE-NDX-MODE.
            SET IPCRYPT-SUCCESS TO TRUE
-           
+
       * Validate 32-byte key requirement for AES-XTS
            IF WS-KEY-LENGTH NOT = 32
-               SET ERROR-INVALID-KEY TO TRUE
+               SET ERROR-NDX-KEY-LENGTH TO TRUE
                MOVE "NDX mode requires 32-byte key" TO WS-ERROR-MESSAGE
-               EXIT
-           END-IF
-           
-      * Convert IP address to 16-byte block
-           MOVE WS-FUNC-IP-TO-BYTES TO WS-CALL-FUNCTION
-           MOVE LS-INPUT-IP TO WS-CALL-PARAM-1
-           MOVE SPACES TO WS-CALL-PARAM-2
-           MOVE SPACES TO WS-CALL-PARAM-3
-           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
-               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
-               WS-UTILITY-STATUS
-           END-CALL
-           MOVE WS-CALL-PARAM-2(1:16) TO WS-INPUT-BLOCK
-           IF NOT UTIL-SUCCESS
-               SET ERROR-INVALID-IP TO TRUE
-               MOVE "Invalid IP address format" TO WS-ERROR-MESSAGE
-               EXIT
-           END-IF
-           
-           IF LS-ENCRYPT
+           ELSE
+
+      * Convert IP address (or, in raw-block mode, a hex-encoded
+      * identifier) to a 16-byte block
+               IF LS-RAW-BLOCK-ACTIVE
+                   PERFORM CONVERT-RAW-INPUT-TO-BLOCK
+               ELSE
+                   MOVE WS-FUNC-IP-TO-BYTES TO WS-CALL-FUNCTION
+                   MOVE LS-INPUT-IP TO WS-CALL-PARAM-1
+                   MOVE SPACES TO WS-CALL-PARAM-2
+                   MOVE SPACES TO WS-CALL-PARAM-3
+                   CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+                       WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+                       WS-UTILITY-STATUS
+                   END-CALL
+                   MOVE WS-CALL-PARAM-2(1:16) TO WS-INPUT-BLOCK
+                   MOVE WS-CALL-PARAM-3(1:1) TO WS-INPUT-FAMILY
+                   PERFORM CAPTURE-ZONE-ID
+               END-IF
+               IF NOT UTIL-SUCCESS
+                   SET ERROR-INVALID-IP TO TRUE
+                   MOVE "Invalid IP address format" TO WS-ERROR-MESSAGE
+               ELSE
+                   IF LS-ENCRYPT
       * For encryption, use provided tweak or generate random one
-               IF WS-TWEAK-LENGTH = 0
+                       IF WS-TWEAK-LENGTH = 0
       * Generate random 16-byte tweak using CBL_GC_NANOSLEEP for seed
       * and a simple PRNG
-                   PERFORM GENERATE-RANDOM-TWEAK-16
-                   MOVE 16 TO WS-TWEAK-LENGTH
-               END-IF
-               
+                           PERFORM GENERATE-RANDOM-TWEAK-16
+                           MOVE 16 TO WS-TWEAK-LENGTH
+                       END-IF
+
       * Perform AES-XTS encryption
-               MOVE 'AES-XTS-ENCRYPT' TO WS-CALL-FUNCTION
-               MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1
-               MOVE WS-KEY-256 TO WS-CALL-PARAM-2
-               MOVE WS-TWEAK TO WS-CALL-PARAM-3
-               CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
-                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
-                   WS-CALL-PARAM-4
-               END-CALL
-               MOVE WS-CALL-PARAM-2(1:16) TO WS-OUTPUT-BLOCK
-               
+                       MOVE 'AES-XTS-ENCRYPT' TO WS-CALL-FUNCTION
+                       MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1
+                       MOVE WS-KEY-256 TO WS-CALL-PARAM-2
+                       MOVE WS-TWEAK TO WS-CALL-PARAM-3
+                       CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
+                           WS-CALL-PARAM-1 WS-CALL-PARAM-2
+                           WS-CALL-PARAM-3 WS-CALL-PARAM-4
+                       END-CALL
+                       MOVE WS-CALL-PARAM-2(1:16) TO WS-OUTPUT-BLOCK
+
+                       IF LS-ND-FORMAT-HEX OR LS-RAW-BLOCK-ACTIVE
+      * Caller wants the spec's own tweak+ciphertext hex string
+      * rather than the synthetic pseudo-IP text below (raw-block
+      * mode always needs this form, since the tweak has to travel
+      * back to the caller somehow and there is no IP text to carry it)
+                           MOVE SPACES TO WS-COMBINED-BLOCK
+                           MOVE WS-TWEAK TO WS-COMBINED-BLOCK(1:16)
+                           MOVE WS-OUTPUT-BLOCK
+                               TO WS-COMBINED-BLOCK(17:16)
+                           MOVE 'BYTES-TO-HEX-STRING'
+                               TO WS-CALL-FUNCTION
+                           MOVE SPACES TO WS-CALL-PARAM-1
+                           MOVE WS-COMBINED-BLOCK
+                               TO WS-CALL-PARAM-1(1:32)
+                           MOVE SPACES TO WS-CALL-PARAM-2
+                           MOVE SPACES TO WS-CALL-PARAM-3
+                           MOVE "32" TO WS-CALL-PARAM-3(1:2)
+                           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+                               WS-CALL-PARAM-1 WS-CALL-PARAM-2
+                               WS-CALL-PARAM-3 WS-UTILITY-STATUS
+                           END-CALL
+                           MOVE WS-CALL-PARAM-2(1:64)
+                               TO WS-OUTPUT-HEX-STRING
+                           SET WS-HEX-OUTPUT-ACTIVE TO TRUE
+                       ELSE
       * Convert result back to IP address string
-               MOVE WS-FUNC-BYTES-TO-IP TO WS-CALL-FUNCTION
-               MOVE WS-OUTPUT-BLOCK TO WS-CALL-PARAM-1
-               MOVE SPACES TO WS-CALL-PARAM-2
-               MOVE SPACES TO WS-CALL-PARAM-3
-               CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
-                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
-                   WS-UTILITY-STATUS
-               END-CALL
-               MOVE WS-CALL-PARAM-2(1:39) TO WS-OUTPUT-STRING
-               IF NOT UTIL-SUCCESS
-                   SET ERROR-INVALID-IP TO TRUE
-                   MOVE "Failed to convert result to IP"
-                       TO WS-ERROR-MESSAGE
-                   EXIT
+                           MOVE WS-FUNC-BYTES-TO-IP TO WS-CALL-FUNCTION
+                           MOVE WS-OUTPUT-BLOCK TO WS-CALL-PARAM-1
+                           MOVE SPACES TO WS-CALL-PARAM-2
+                           MOVE SPACES TO WS-CALL-PARAM-3
+                           MOVE LS-IPV6-FORMAT TO WS-CALL-PARAM-3(1:1)
+                           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+                               WS-CALL-PARAM-1 WS-CALL-PARAM-2
+                               WS-CALL-PARAM-3 WS-UTILITY-STATUS
+                           END-CALL
+                           MOVE WS-CALL-PARAM-2(1:39)
+                               TO WS-OUTPUT-STRING
+                           PERFORM APPEND-ZONE-ID-IF-PRESENT
+                           IF NOT UTIL-SUCCESS
+                               SET ERROR-INVALID-IP TO TRUE
+                               MOVE "Failed to convert result to IP"
+                                   TO WS-ERROR-MESSAGE
+                           END-IF
+                       END-IF
+                   ELSE
+      * For decryption, extract tweak from input
+                       IF WS-TWEAK-LENGTH < 16
+                           SET ERROR-INVALID-TWEAK TO TRUE
+                           MOVE "Invalid tweak for decryption"
+                               TO WS-ERROR-MESSAGE
+                       ELSE
+      * Perform AES-XTS decryption
+                           MOVE 'AES-XTS-DECRYPT' TO WS-CALL-FUNCTION
+                           MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1
+                           MOVE WS-KEY-256 TO WS-CALL-PARAM-2
+                           MOVE WS-TWEAK TO WS-CALL-PARAM-3
+                           CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
+                               WS-CALL-PARAM-1 WS-CALL-PARAM-2
+                               WS-CALL-PARAM-3 WS-CALL-PARAM-4
+                           END-CALL
+                           MOVE WS-CALL-PARAM-2(1:16) TO WS-OUTPUT-BLOCK
+
+      * Convert result back to an IP address string, or, in raw-block
+      * mode, back to hex
+                           IF LS-RAW-BLOCK-ACTIVE
+                               PERFORM CONVERT-BLOCK-TO-RAW-HEX
+                           ELSE
+                               MOVE WS-FUNC-BYTES-TO-IP
+                                   TO WS-CALL-FUNCTION
+                               MOVE WS-OUTPUT-BLOCK TO WS-CALL-PARAM-1
+                               MOVE SPACES TO WS-CALL-PARAM-2
+                               MOVE SPACES TO WS-CALL-PARAM-3
+                               MOVE LS-IPV6-FORMAT
+                                   TO WS-CALL-PARAM-3(1:1)
+                               CALL 'IPCRYPT-UTILS'
+                                   USING WS-CALL-FUNCTION
+                                   WS-CALL-PARAM-1 WS-CALL-PARAM-2
+                                   WS-CALL-PARAM-3 WS-UTILITY-STATUS
+                               END-CALL
+                               MOVE WS-CALL-PARAM-2(1:39)
+                                   TO WS-OUTPUT-STRING
+                               PERFORM APPEND-ZONE-ID-IF-PRESENT
+                           END-IF
+                           IF NOT UTIL-SUCCESS
+                               SET ERROR-INVALID-IP TO TRUE
+                               MOVE "Failed to convert result to IP"
+                                   TO WS-ERROR-MESSAGE
+                           END-IF
+                       END-IF
+                   END-IF
                END-IF
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * COPY-OUTPUT-RESULTS
+      * Copy results back to linkage section
+      ******************************************************************
+       COPY-OUTPUT-RESULTS.
+           IF IPCRYPT-SUCCESS AND WS-HEX-OUTPUT-ACTIVE
+               MOVE SPACES TO LS-OUTPUT
+               MOVE ZERO TO LS-OUTPUT-LENGTH
+               MOVE WS-INPUT-FAMILY TO LS-OUTPUT-FAMILY
+               MOVE WS-OUTPUT-HEX-STRING TO LS-OUTPUT-HEX
+               EVALUATE TRUE
+                   WHEN LS-RAW-BLOCK-ACTIVE AND LS-ENCRYPT
+                       AND LS-MODE = "DETERMINISTIC"
+      * DETERMINISTIC raw-block encrypt always returns the full
+      * 16-byte cipher block - every byte is needed to invert it on a
+      * later decrypt, regardless of how many of the original
+      * identifier's bytes were significant. ND/NDX raw-block encrypt
+      * doesn't go through this path at all - it already returns the
+      * tweak+ciphertext hex string handled by the LS-MODE = "ND"/
+      * OTHER branches below.
+                       MOVE 32 TO LS-OUTPUT-HEX-LENGTH
+                   WHEN LS-RAW-BLOCK-ACTIVE AND LS-DECRYPT
+      * Decrypt returns only the recovered identifier's significant
+      * bytes, not the zero-padded remainder of the block - true for
+      * all three modes, since raw-block decrypt always goes through
+      * CONVERT-BLOCK-TO-RAW-HEX
+                       COMPUTE LS-OUTPUT-HEX-LENGTH =
+                           LS-RAW-BLOCK-LENGTH * 2
+                   WHEN LS-MODE = "ND"
+                       MOVE 48 TO LS-OUTPUT-HEX-LENGTH
+                   WHEN OTHER
+                       MOVE 64 TO LS-OUTPUT-HEX-LENGTH
+               END-EVALUATE
            ELSE
-      * For decryption, extract tweak from input
-               IF WS-TWEAK-LENGTH < 16
-                   SET ERROR-INVALID-KEY TO TRUE
-                   MOVE "Invalid tweak for decryption" 
-                       TO WS-ERROR-MESSAGE
-                   EXIT
+               IF IPCRYPT-SUCCESS
+                   MOVE WS-OUTPUT-STRING TO LS-OUTPUT
+                   MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-OUTPUT-STRING))
+                       TO LS-OUTPUT-LENGTH
+                   MOVE WS-INPUT-FAMILY TO LS-OUTPUT-FAMILY
+               ELSE
+                   MOVE SPACES TO LS-OUTPUT
+                   MOVE ZERO TO LS-OUTPUT-LENGTH
+                   MOVE SPACES TO LS-OUTPUT-FAMILY
                END-IF
-               
-      * Perform AES-XTS decryption
-               MOVE 'AES-XTS-DECRYPT' TO WS-CALL-FUNCTION
-               MOVE WS-INPUT-BLOCK TO WS-CALL-PARAM-1
-               MOVE WS-KEY-256 TO WS-CALL-PARAM-2
-               MOVE WS-TWEAK TO WS-CALL-PARAM-3
-               CALL 'IPCRYPT-AES' USING WS-CALL-FUNCTION
-                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
-                   WS-CALL-PARAM-4
-               END-CALL
-               MOVE WS-CALL-PARAM-2(1:16) TO WS-OUTPUT-BLOCK
-               
-      * Convert result back to IP address string
-               MOVE WS-FUNC-BYTES-TO-IP TO WS-CALL-FUNCTION
-               MOVE WS-OUTPUT-BLOCK TO WS-CALL-PARAM-1
+               MOVE SPACES TO LS-OUTPUT-HEX
+               MOVE ZERO TO LS-OUTPUT-HEX-LENGTH
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * CONVERT-RAW-INPUT-TO-BLOCK
+      * Raw-block mode: the AES block cipher underneath deterministic
+      * mode always operates on a full 16-byte block, so the two
+      * directions carry different widths on the wire. On encrypt,
+      * LS-INPUT-IP is the short identifier itself (MAC address,
+      * device serial, etc.) - LS-RAW-BLOCK-LENGTH significant bytes,
+      * hex-encoded - and gets zero-padded out to the full block. On
+      * decrypt, LS-INPUT-IP is the ciphertext this paragraph's own
+      * encrypt side produced, which is always the full 16-byte block
+      * (32 hex characters) regardless of LS-RAW-BLOCK-LENGTH, since
+      * every ciphertext byte is needed to invert the cipher. Reject a
+      * length outside the 16-byte block or a hex string whose actual
+      * length doesn't match what's expected for the direction.
+      ******************************************************************
+       CONVERT-RAW-INPUT-TO-BLOCK.
+           COMPUTE WS-RAW-BLOCK-ACTUAL-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(LS-INPUT-IP))
+           IF LS-ENCRYPT
+               COMPUTE WS-RAW-BLOCK-HEX-LEN = LS-RAW-BLOCK-LENGTH * 2
+           ELSE
+               MOVE 32 TO WS-RAW-BLOCK-HEX-LEN
+           END-IF
+           IF LS-RAW-BLOCK-LENGTH < 1 OR LS-RAW-BLOCK-LENGTH > 16
+               OR WS-RAW-BLOCK-ACTUAL-LEN NOT = WS-RAW-BLOCK-HEX-LEN
+               MOVE 'N' TO WS-UTILITY-STATUS
+           ELSE
+               MOVE WS-FUNC-CONVERT-HEX TO WS-CALL-FUNCTION
+               MOVE LS-INPUT-IP TO WS-CALL-PARAM-1
                MOVE SPACES TO WS-CALL-PARAM-2
-               MOVE SPACES TO WS-CALL-PARAM-3
                CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
-                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3 
+                   WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
                    WS-UTILITY-STATUS
                END-CALL
-               MOVE WS-CALL-PARAM-2(1:39) TO WS-OUTPUT-STRING
-               IF NOT UTIL-SUCCESS
-                   SET ERROR-INVALID-IP TO TRUE
-                   MOVE "Failed to convert result to IP"
-                       TO WS-ERROR-MESSAGE
-                   EXIT
+               MOVE ALL X"00" TO WS-INPUT-BLOCK
+               IF LS-ENCRYPT
+                   MOVE WS-CALL-PARAM-2(1:LS-RAW-BLOCK-LENGTH)
+                       TO WS-INPUT-BLOCK(1:LS-RAW-BLOCK-LENGTH)
+               ELSE
+                   MOVE WS-CALL-PARAM-2(1:16) TO WS-INPUT-BLOCK
                END-IF
+               MOVE SPACE TO WS-INPUT-FAMILY
            END-IF
-           
-           SET IPCRYPT-SUCCESS TO TRUE
            EXIT.
 
       ******************************************************************
-      * COPY-OUTPUT-RESULTS
-      * Copy results back to linkage section
+      * CONVERT-BLOCK-TO-RAW-HEX
+      * Raw-block mode output, mirroring CONVERT-RAW-INPUT-TO-BLOCK's
+      * per-direction widths. On encrypt, all 16 bytes of
+      * WS-OUTPUT-BLOCK are significant ciphertext and must all be
+      * hex-encoded into LS-OUTPUT-HEX - truncating to
+      * LS-RAW-BLOCK-LENGTH here would discard ciphertext bytes that
+      * can never be recovered on a later decrypt. On decrypt,
+      * WS-OUTPUT-BLOCK is the recovered zero-padded plaintext block,
+      * so only its first LS-RAW-BLOCK-LENGTH bytes are the original
+      * identifier and are hex-encoded back out.
       ******************************************************************
-       COPY-OUTPUT-RESULTS.
-           IF IPCRYPT-SUCCESS
-               MOVE WS-OUTPUT-STRING TO LS-OUTPUT
-               MOVE 39 TO LS-OUTPUT-LENGTH
+       CONVERT-BLOCK-TO-RAW-HEX.
+           MOVE 'BYTES-TO-HEX-STRING' TO WS-CALL-FUNCTION
+           MOVE SPACES TO WS-CALL-PARAM-1
+           IF LS-ENCRYPT
+               MOVE WS-OUTPUT-BLOCK TO WS-CALL-PARAM-1(1:16)
+               MOVE 16 TO WS-RAW-BLOCK-LEN-DISP
            ELSE
-               MOVE SPACES TO LS-OUTPUT
-               MOVE ZERO TO LS-OUTPUT-LENGTH
+               MOVE WS-OUTPUT-BLOCK(1:LS-RAW-BLOCK-LENGTH)
+                   TO WS-CALL-PARAM-1(1:LS-RAW-BLOCK-LENGTH)
+               MOVE LS-RAW-BLOCK-LENGTH TO WS-RAW-BLOCK-LEN-DISP
            END-IF
+           MOVE SPACES TO WS-CALL-PARAM-2
+           MOVE SPACES TO WS-CALL-PARAM-3
+           MOVE WS-RAW-BLOCK-LEN-DISP TO WS-CALL-PARAM-3(1:2)
+           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+               WS-UTILITY-STATUS
+           END-CALL
+           COMPUTE WS-RAW-BLOCK-HEX-LEN = WS-RAW-BLOCK-LEN-DISP * 2
+           MOVE SPACES TO WS-OUTPUT-HEX-STRING
+           MOVE WS-CALL-PARAM-2(1:WS-RAW-BLOCK-HEX-LEN)
+               TO WS-OUTPUT-HEX-STRING(1:WS-RAW-BLOCK-HEX-LEN)
+           SET WS-HEX-OUTPUT-ACTIVE TO TRUE
+           SET UTIL-SUCCESS TO TRUE
            EXIT.
 
       ******************************************************************
@@ -475,11 +1080,58 @@
            END-PERFORM
            EXIT.
 
+      ******************************************************************
+      * CAPTURE-ZONE-ID
+      * Save off the zone/scope ID (if any) that IP-TO-BYTES split off
+      * LS-INPUT-IP, so it can be reattached to the result address text
+      * once encryption/decryption is done
+      ******************************************************************
+       CAPTURE-ZONE-ID.
+           MOVE WS-CALL-PARAM-3(2:1) TO WS-ZONE-PRESENT
+           MOVE WS-CALL-PARAM-3(3:24) TO WS-ZONE-ID
+           EXIT.
+
+      ******************************************************************
+      * APPEND-ZONE-ID-IF-PRESENT
+      * Reattach a captured zone ID to WS-OUTPUT-STRING, unencrypted,
+      * since it is a local interface label rather than part of the
+      * address itself
+      ******************************************************************
+       APPEND-ZONE-ID-IF-PRESENT.
+           IF WS-HAS-ZONE
+               MOVE WS-OUTPUT-STRING TO WS-ZONE-REBUILD
+               MOVE SPACES TO WS-OUTPUT-STRING
+               STRING FUNCTION TRIM(WS-ZONE-REBUILD) DELIMITED BY SIZE
+                      '%' DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-ZONE-ID) DELIMITED BY SIZE
+                   INTO WS-OUTPUT-STRING
+               END-STRING
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * SEED-APPROVED-ENTROPY-SOURCE
+      * Seed FUNCTION RANDOM, once per run unit, from the system
+      * time-of-day clock rather than letting it draw from its default
+      * unseeded starting sequence
+      ******************************************************************
+       SEED-APPROVED-ENTROPY-SOURCE.
+           IF NOT ENTROPY-SEED-ALREADY-DONE
+               MOVE FUNCTION CURRENT-DATE TO WS-ENTROPY-TIMESTAMP
+               MOVE WS-ENTROPY-TIMESTAMP(9:8) TO WS-ENTROPY-SEED-DIGITS
+               COMPUTE WS-ENTROPY-SEED-DISCARD =
+                   FUNCTION RANDOM(WS-ENTROPY-SEED-DIGITS)
+               END-COMPUTE
+               SET ENTROPY-SEED-ALREADY-DONE TO TRUE
+           END-IF
+           EXIT.
+
       ******************************************************************
       * GENERATE-RANDOM-TWEAK-8
       * Generate 8 random bytes for ND mode
       ******************************************************************
        GENERATE-RANDOM-TWEAK-8.
+           PERFORM SEED-APPROVED-ENTROPY-SOURCE
       * Use FUNCTION RANDOM for each byte
            PERFORM VARYING WS-WORK-I FROM 1 BY 1 UNTIL WS-WORK-I > 8
                COMPUTE WS-RANDOM-BYTE = FUNCTION RANDOM * 256
@@ -494,6 +1146,7 @@
       * Generate 16 random bytes for NDX mode
       ******************************************************************
        GENERATE-RANDOM-TWEAK-16.
+           PERFORM SEED-APPROVED-ENTROPY-SOURCE
       * Use FUNCTION RANDOM for each byte
            PERFORM VARYING WS-WORK-I FROM 1 BY 1 UNTIL WS-WORK-I > 16
                COMPUTE WS-RANDOM-BYTE = FUNCTION RANDOM * 256
@@ -503,4 +1156,179 @@
            END-PERFORM
            EXIT.
 
+      ******************************************************************
+      * RUN-POWER-UP-SELFTEST
+      * Drive a condensed known-answer check (one vector per mode)
+      * through the same HANDLE-*-MODE paragraphs used for real
+      * requests, without disturbing the request the caller passed in.
+      ******************************************************************
+       RUN-POWER-UP-SELFTEST.
+           MOVE LS-OPERATION      TO WS-SELFTEST-SAVE-OPERATION
+           MOVE LS-MODE           TO WS-SELFTEST-SAVE-MODE
+           MOVE LS-INPUT-IP       TO WS-SELFTEST-SAVE-INPUT-IP
+           MOVE LS-KEY            TO WS-SELFTEST-SAVE-KEY
+           MOVE LS-KEY-LENGTH     TO WS-SELFTEST-SAVE-KEY-LENGTH
+           MOVE LS-TWEAK          TO WS-SELFTEST-SAVE-TWEAK
+           MOVE LS-TWEAK-LENGTH   TO WS-SELFTEST-SAVE-TWEAK-LENGTH
+           MOVE LS-OUTPUT         TO WS-SELFTEST-SAVE-OUTPUT
+           MOVE LS-OUTPUT-LENGTH  TO WS-SELFTEST-SAVE-OUTPUT-LENGTH
+           MOVE LS-STATUS-CODE    TO WS-SELFTEST-SAVE-STATUS-CODE
+           MOVE LS-IPV6-FORMAT     TO WS-SELFTEST-SAVE-IPV6-FORMAT
+           MOVE LS-ND-OUTPUT-FORMAT TO WS-SELFTEST-SAVE-ND-FORMAT
+           MOVE LS-RAW-BLOCK-FLAG  TO WS-SELFTEST-SAVE-RAW-FLAG
+           MOVE LS-RAW-BLOCK-LENGTH TO WS-SELFTEST-SAVE-RAW-LENGTH
+           MOVE SPACES             TO LS-IPV6-FORMAT LS-ND-OUTPUT-FORMAT
+                                       LS-RAW-BLOCK-FLAG
+           MOVE 0                  TO LS-RAW-BLOCK-LENGTH
+
+           SET SELFTEST-PASSED TO TRUE
+
+           PERFORM VERIFY-SELFTEST-DETERMINISTIC
+           PERFORM VERIFY-SELFTEST-ND
+           PERFORM VERIFY-SELFTEST-NDX
+
+           MOVE WS-SELFTEST-SAVE-OPERATION     TO LS-OPERATION
+           MOVE WS-SELFTEST-SAVE-MODE          TO LS-MODE
+           MOVE WS-SELFTEST-SAVE-INPUT-IP      TO LS-INPUT-IP
+           MOVE WS-SELFTEST-SAVE-KEY           TO LS-KEY
+           MOVE WS-SELFTEST-SAVE-KEY-LENGTH    TO LS-KEY-LENGTH
+           MOVE WS-SELFTEST-SAVE-TWEAK         TO LS-TWEAK
+           MOVE WS-SELFTEST-SAVE-TWEAK-LENGTH  TO LS-TWEAK-LENGTH
+           MOVE WS-SELFTEST-SAVE-OUTPUT        TO LS-OUTPUT
+           MOVE WS-SELFTEST-SAVE-OUTPUT-LENGTH TO LS-OUTPUT-LENGTH
+           MOVE WS-SELFTEST-SAVE-STATUS-CODE   TO LS-STATUS-CODE
+           MOVE WS-SELFTEST-SAVE-IPV6-FORMAT    TO LS-IPV6-FORMAT
+           MOVE WS-SELFTEST-SAVE-ND-FORMAT      TO LS-ND-OUTPUT-FORMAT
+           MOVE WS-SELFTEST-SAVE-RAW-FLAG       TO LS-RAW-BLOCK-FLAG
+           MOVE WS-SELFTEST-SAVE-RAW-LENGTH     TO LS-RAW-BLOCK-LENGTH
+
+      * The ND probe above runs with LS-ND-FORMAT-HEX set so it can
+      * byte-compare the spec's own tweak+ciphertext form, which
+      * leaves WS-HEX-OUTPUT-FLAG set for whatever COPY-OUTPUT-RESULTS
+      * call comes next. That flag isn't part of the caller's request
+      * (INITIALIZE-LIBRARY resets it at the top of every other call),
+      * so put it back to its normal default here rather than leaking
+      * hex-output mode into the real request that triggered this
+      * self-test.
+           MOVE 'N' TO WS-HEX-OUTPUT-FLAG
+           EXIT.
+
+      ******************************************************************
+      * VERIFY-SELFTEST-DETERMINISTIC
+      * Spec vector: DETERMINISTIC, key 0123..3210, 0.0.0.0
+      ******************************************************************
+       VERIFY-SELFTEST-DETERMINISTIC.
+           MOVE WS-FUNC-CONVERT-HEX TO WS-CALL-FUNCTION
+           MOVE "0123456789abcdeffedcba9876543210" TO WS-CALL-PARAM-1
+           MOVE SPACES TO WS-CALL-PARAM-2
+           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+               WS-UTILITY-STATUS
+           END-CALL
+
+           SET LS-ENCRYPT TO TRUE
+           MOVE "DETERMINISTIC" TO LS-MODE
+           MOVE "0.0.0.0" TO LS-INPUT-IP
+           MOVE SPACES TO LS-KEY
+           MOVE WS-CALL-PARAM-2(1:16) TO LS-KEY(1:16)
+           MOVE 16 TO LS-KEY-LENGTH
+           MOVE SPACES TO LS-TWEAK
+           MOVE 0 TO LS-TWEAK-LENGTH
+
+           PERFORM COPY-INPUT-PARAMETERS
+           PERFORM HANDLE-DETERMINISTIC-MODE
+
+           IF NOT IPCRYPT-SUCCESS
+           OR WS-OUTPUT-STRING NOT =
+               "bde9:6789:d353:824c:d7c6:f58a:6bd2:26eb"
+               SET SELFTEST-FAILED TO TRUE
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * VERIFY-SELFTEST-ND
+      * Spec vector: ND, key 0123..3210, 0.0.0.0, tweak 08e0c289bff23b7c
+      ******************************************************************
+       VERIFY-SELFTEST-ND.
+           MOVE WS-FUNC-CONVERT-HEX TO WS-CALL-FUNCTION
+           MOVE "0123456789abcdeffedcba9876543210" TO WS-CALL-PARAM-1
+           MOVE SPACES TO WS-CALL-PARAM-2
+           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+               WS-UTILITY-STATUS
+           END-CALL
+           MOVE SPACES TO LS-KEY
+           MOVE WS-CALL-PARAM-2(1:16) TO LS-KEY(1:16)
+
+           MOVE WS-FUNC-CONVERT-HEX TO WS-CALL-FUNCTION
+           MOVE "08e0c289bff23b7c" TO WS-CALL-PARAM-1
+           MOVE SPACES TO WS-CALL-PARAM-2
+           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+               WS-UTILITY-STATUS
+           END-CALL
+           MOVE SPACES TO LS-TWEAK
+           MOVE WS-CALL-PARAM-2(1:8) TO LS-TWEAK(1:8)
+
+           SET LS-ENCRYPT TO TRUE
+           MOVE "ND" TO LS-MODE
+           MOVE "0.0.0.0" TO LS-INPUT-IP
+           MOVE 16 TO LS-KEY-LENGTH
+           MOVE 8 TO LS-TWEAK-LENGTH
+           SET LS-ND-FORMAT-HEX TO TRUE
+
+           PERFORM COPY-INPUT-PARAMETERS
+           PERFORM HANDLE-ND-MODE
+
+           IF NOT IPCRYPT-SUCCESS
+           OR WS-OUTPUT-HEX-STRING(1:48) NOT =
+               "08e0c289bff23b7cb349aadfe3bcef56221c384c7c217b16"
+               SET SELFTEST-FAILED TO TRUE
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * VERIFY-SELFTEST-NDX
+      * Spec vector: NDX, 32-byte key, 0.0.0.0, 16-byte tweak
+      ******************************************************************
+       VERIFY-SELFTEST-NDX.
+           MOVE WS-FUNC-CONVERT-HEX TO WS-CALL-FUNCTION
+           MOVE "0123456789abcdeffedcba9876543210" &
+               "1032547698badcfeefcdab8967452301" TO WS-CALL-PARAM-1
+           MOVE SPACES TO WS-CALL-PARAM-2
+           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+               WS-UTILITY-STATUS
+           END-CALL
+           MOVE SPACES TO LS-KEY
+           MOVE WS-CALL-PARAM-2(1:32) TO LS-KEY(1:32)
+
+           MOVE WS-FUNC-CONVERT-HEX TO WS-CALL-FUNCTION
+           MOVE "21bd1834bc088cd2b4ecbe30b70898d7" TO WS-CALL-PARAM-1
+           MOVE SPACES TO WS-CALL-PARAM-2
+           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+               WS-UTILITY-STATUS
+           END-CALL
+           MOVE SPACES TO LS-TWEAK
+           MOVE WS-CALL-PARAM-2(1:16) TO LS-TWEAK(1:16)
+
+           SET LS-ENCRYPT TO TRUE
+           MOVE "NDX" TO LS-MODE
+           MOVE "0.0.0.0" TO LS-INPUT-IP
+           MOVE 32 TO LS-KEY-LENGTH
+           MOVE 16 TO LS-TWEAK-LENGTH
+           SET LS-ND-FORMAT-HEX TO TRUE
+
+           PERFORM COPY-INPUT-PARAMETERS
+           PERFORM HANDLE-NDX-MODE
+
+           IF NOT IPCRYPT-SUCCESS
+           OR WS-OUTPUT-HEX-STRING(1:64) NOT =
+               "21bd1834bc088cd2b4ecbe30b70898d7" &
+               "82db0d4125fdace61db35b8339f20ee5"
+               SET SELFTEST-FAILED TO TRUE
+           END-IF
+           EXIT.
+
        END PROGRAM IPCRYPT-LIB.
