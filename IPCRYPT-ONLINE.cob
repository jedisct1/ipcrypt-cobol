@@ -0,0 +1,227 @@
+      ******************************************************************
+      * IPCRYPT-ONLINE - Interactive Single-Address Lookup Transaction
+      * For the one-off "anonymize/reverse this one address" requests
+      * support fields every day, this prompts for operation, mode,
+      * key (or key-id), and address at the console, calls IPCRYPT-LIB
+      * once, and displays the result immediately - no PARMFILE, no
+      * INFILE/OUTFILE, no throwaway batch job to write and submit.
+      * Repeats until the operator enters QUIT at the operation prompt.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IPCRYPT-ONLINE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNU-LINUX.
+       OBJECT-COMPUTER. GNU-LINUX.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * IPCRYPT REQUEST STRUCTURE - ALIGNED WITH IPCRYPT-LIB
+      ******************************************************************
+       COPY "IPCRYPT-REQUEST.cpy" REPLACING LEADING ==LS-== BY ==WS-==.
+
+      ******************************************************************
+      * SWITCHES
+      ******************************************************************
+       01  WS-SWITCHES.
+           05  WS-QUIT-SWITCH       PIC X(01) VALUE 'N'.
+               88  WS-OPERATOR-DONE VALUE 'Y'.
+
+      ******************************************************************
+      * CONSOLE PROMPT/RESPONSE FIELDS
+      ******************************************************************
+       01  WS-CONSOLE-FIELDS.
+           05  WS-IN-OPERATION      PIC X(08).
+           05  WS-IN-MODE           PIC X(16).
+           05  WS-IN-KEY-OR-ID      PIC X(64).
+           05  WS-IN-TWEAK-HEX      PIC X(32).
+           05  WS-IN-ADDRESS        PIC X(64).
+
+      ******************************************************************
+      * WORKING VARIABLES
+      ******************************************************************
+       01  WS-WORK-VARS.
+           05  WS-BINARY-KEY        PIC X(64).
+           05  WS-BINARY-TWEAK      PIC X(32).
+           05  WS-UTIL-STATUS       PIC X(01).
+           05  WS-KEY-OR-ID-LENGTH  PIC 9(03) COMP.
+
+       01  WS-FUNCTION-NAMES.
+           05  WS-FUNC-CONVERT-HEX  PIC X(30) VALUE
+               "CONVERT-HEX-STRING-TO-BYTES   ".
+
+      ******************************************************************
+      * KEY-STORE LOOKUP WORK AREA
+      * WS-IN-KEY-OR-ID is treated as a KEYSTORE key-id (the normal
+      * case for everyday lookups) whenever it is 8 characters or
+      * fewer and not a hex string of plausible key length; otherwise
+      * it is decoded as a raw hex key, the same choice DECODE-JOB-
+      * PARAMETERS in IPCRYPT-BATCH makes off PARM-KEY-ID/PARM-KEY-HEX.
+      ******************************************************************
+       01  WS-KEYLOOKUP-KEY-ID      PIC X(08).
+       01  WS-KEYLOOKUP-KEY         PIC X(32).
+       01  WS-KEYLOOKUP-KEY-LENGTH  PIC 9(02) COMP.
+       01  WS-KEYLOOKUP-STATUS      PIC X(01).
+           88  WS-KEYLOOKUP-FOUND       VALUE 'Y'.
+           88  WS-KEYLOOKUP-NOT-FOUND   VALUE 'N'.
+           88  WS-KEYLOOKUP-RETIRED     VALUE 'R'.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN-ONLINE-ENTRY
+      ******************************************************************
+       MAIN-ONLINE-ENTRY.
+           DISPLAY "IPCRYPT-ONLINE: interactive address lookup"
+           DISPLAY "Enter QUIT at the Operation prompt to exit."
+           PERFORM UNTIL WS-OPERATOR-DONE
+               PERFORM PROMPT-AND-PROCESS-ONE-REQUEST
+           END-PERFORM
+           DISPLAY "IPCRYPT-ONLINE: session ended"
+           GOBACK.
+
+      ******************************************************************
+      * PROMPT-AND-PROCESS-ONE-REQUEST
+      * Collect one transaction's worth of input and drive it straight
+      * through IPCRYPT-LIB, the same entry point every batch driver
+      * calls - an online transaction is just one request with no
+      * file behind it.
+      ******************************************************************
+       PROMPT-AND-PROCESS-ONE-REQUEST.
+           DISPLAY " "
+           DISPLAY "Operation (ENCRYPT/DECRYPT/QUIT): "
+               WITH NO ADVANCING
+           ACCEPT WS-IN-OPERATION
+           MOVE FUNCTION UPPER-CASE(WS-IN-OPERATION) TO WS-IN-OPERATION
+
+           IF WS-IN-OPERATION = "QUIT"
+               SET WS-OPERATOR-DONE TO TRUE
+           ELSE
+               DISPLAY "Mode (DETERMINISTIC/ND/NDX): " WITH NO ADVANCING
+               ACCEPT WS-IN-MODE
+               MOVE FUNCTION UPPER-CASE(WS-IN-MODE) TO WS-IN-MODE
+
+               DISPLAY "Key (hex) or key-id: " WITH NO ADVANCING
+               ACCEPT WS-IN-KEY-OR-ID
+
+               DISPLAY "Tweak (hex, blank for none): " WITH NO ADVANCING
+               ACCEPT WS-IN-TWEAK-HEX
+
+               DISPLAY "Address: " WITH NO ADVANCING
+               ACCEPT WS-IN-ADDRESS
+
+               PERFORM BUILD-ONLINE-REQUEST
+               PERFORM SHOW-ONLINE-RESULT
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * BUILD-ONLINE-REQUEST
+      * Turn the console responses into an LS-IPCRYPT-REQUEST and call
+      * IPCRYPT-LIB, resolving a key-id through IPCRYPT-KEYLOOKUP the
+      * same way DECODE-JOB-PARAMETERS/LOOKUP-JOB-KEY do in IPCRYPT-
+      * BATCH.
+      ******************************************************************
+       BUILD-ONLINE-REQUEST.
+           MOVE SPACES TO WS-IPCRYPT-REQUEST
+           IF WS-IN-OPERATION = "DECRYPT"
+               SET WS-DECRYPT TO TRUE
+           ELSE
+               SET WS-ENCRYPT TO TRUE
+           END-IF
+           MOVE WS-IN-MODE TO WS-MODE OF WS-IPCRYPT-REQUEST
+           MOVE WS-IN-ADDRESS TO WS-INPUT-IP OF WS-IPCRYPT-REQUEST
+
+           COMPUTE WS-KEY-OR-ID-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-IN-KEY-OR-ID))
+           IF WS-KEY-OR-ID-LENGTH <= 8
+               MOVE SPACES TO WS-KEYLOOKUP-KEY-ID
+               MOVE WS-IN-KEY-OR-ID(1:WS-KEY-OR-ID-LENGTH)
+                   TO WS-KEYLOOKUP-KEY-ID
+               PERFORM LOOKUP-ONLINE-KEY
+           ELSE
+               MOVE SPACES TO WS-BINARY-KEY
+               CALL 'IPCRYPT-UTILS' USING WS-FUNC-CONVERT-HEX
+                   WS-IN-KEY-OR-ID WS-BINARY-KEY SPACES WS-UTIL-STATUS
+               MOVE SPACES TO WS-KEY OF WS-IPCRYPT-REQUEST
+               IF WS-KEY-OR-ID-LENGTH > 32
+                   MOVE WS-BINARY-KEY(1:32) TO
+                       WS-KEY OF WS-IPCRYPT-REQUEST
+                   MOVE 32 TO WS-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+               ELSE
+                   MOVE WS-BINARY-KEY(1:16) TO
+                       WS-KEY OF WS-IPCRYPT-REQUEST
+                   MOVE 16 TO WS-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+               END-IF
+           END-IF
+
+           MOVE SPACES TO WS-BINARY-TWEAK
+           IF WS-IN-TWEAK-HEX NOT = SPACES
+               CALL 'IPCRYPT-UTILS' USING WS-FUNC-CONVERT-HEX
+                   WS-IN-TWEAK-HEX WS-BINARY-TWEAK SPACES WS-UTIL-STATUS
+               COMPUTE WS-TWEAK-LENGTH OF WS-IPCRYPT-REQUEST =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-IN-TWEAK-HEX)) / 2
+           ELSE
+               MOVE 0 TO WS-TWEAK-LENGTH OF WS-IPCRYPT-REQUEST
+           END-IF
+           MOVE WS-BINARY-TWEAK TO WS-TWEAK OF WS-IPCRYPT-REQUEST
+
+           CALL 'IPCRYPT-LIB' USING WS-IPCRYPT-REQUEST
+           EXIT.
+
+      ******************************************************************
+      * LOOKUP-ONLINE-KEY
+      * Resolve the console-entered key-id via the KEYSTORE file
+      ******************************************************************
+       LOOKUP-ONLINE-KEY.
+           CALL 'IPCRYPT-KEYLOOKUP' USING WS-KEYLOOKUP-KEY-ID
+               WS-KEYLOOKUP-KEY WS-KEYLOOKUP-KEY-LENGTH
+               WS-KEYLOOKUP-STATUS
+           END-CALL
+
+           IF WS-KEYLOOKUP-NOT-FOUND
+               DISPLAY "IPCRYPT-ONLINE: key-id " WS-KEYLOOKUP-KEY-ID
+                   " not found in KEYSTORE"
+               SET ERROR-INVALID-KEY OF WS-IPCRYPT-REQUEST TO TRUE
+           ELSE
+               IF WS-KEYLOOKUP-RETIRED
+                   DISPLAY "IPCRYPT-ONLINE: key-id " WS-KEYLOOKUP-KEY-ID
+                       " is RETIRED - proceeding"
+               END-IF
+
+               MOVE SPACES TO WS-KEY OF WS-IPCRYPT-REQUEST
+               IF WS-KEYLOOKUP-KEY-LENGTH = 16
+                   MOVE WS-KEYLOOKUP-KEY(1:16) TO
+                       WS-KEY OF WS-IPCRYPT-REQUEST
+               ELSE
+                   MOVE WS-KEYLOOKUP-KEY TO
+                       WS-KEY OF WS-IPCRYPT-REQUEST
+               END-IF
+               MOVE WS-KEYLOOKUP-KEY-LENGTH TO
+                   WS-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * SHOW-ONLINE-RESULT
+      * Display the call's outcome immediately - the whole point of
+      * an online transaction over a throwaway batch job
+      ******************************************************************
+       SHOW-ONLINE-RESULT.
+           IF IPCRYPT-SUCCESS OF WS-IPCRYPT-REQUEST
+               IF WS-ND-FORMAT-HEX OF WS-IPCRYPT-REQUEST
+                   DISPLAY "Result: " WS-OUTPUT-HEX OF
+                       WS-IPCRYPT-REQUEST
+               ELSE
+                   DISPLAY "Result: " WS-OUTPUT OF WS-IPCRYPT-REQUEST
+               END-IF
+           ELSE
+               DISPLAY "FAILED - status code " WS-STATUS-CODE OF
+                   WS-IPCRYPT-REQUEST
+           END-IF
+           EXIT.
+
+       END PROGRAM IPCRYPT-ONLINE.
