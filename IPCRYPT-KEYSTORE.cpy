@@ -0,0 +1,15 @@
+      ******************************************************************
+      * IPCRYPT-KEYSTORE - Shared KEYSTORE file record layout
+      * Copybook for the production key store: one fixed-width record
+      * per approved key, keyed by a short key-id so callers and job
+      * control cards never have to carry raw key bytes themselves.
+      * Copied by IPCRYPT-KEYLOOKUP and by IPCRYPT-REKEY.
+      ******************************************************************
+       01  KEYSTORE-RECORD.
+           05  KS-KEY-ID            PIC X(08).
+           05  KS-KEY-HEX           PIC X(64).
+           05  KS-KEY-LENGTH        PIC 9(02).
+           05  KS-STATUS            PIC X(01).
+               88  KS-ACTIVE        VALUE 'A'.
+               88  KS-RETIRED       VALUE 'R'.
+           05  KS-DESCRIPTION       PIC X(30).
