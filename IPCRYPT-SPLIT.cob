@@ -0,0 +1,313 @@
+      ******************************************************************
+      * IPCRYPT-SPLIT - Partitioned-Run Input Splitter
+      * Splits IP-INPUT-FILE into up to eight partition files so
+      * several concurrent IPCRYPT-BATCH job steps can each drive their
+      * own slice through MAIN-IPCRYPT-ENTRY in parallel instead of one
+      * step scanning the whole file record by record. Each output row
+      * carries the input file's original, global record number (see
+      * IPCRYPT-PARTREC.cpy) so IPCRYPT-MERGE can reassemble the
+      * partitions' output extracts back into original order once every
+      * step has finished.
+      *
+      * SPLIT-METHOD 'R' (record-number range) divides the file into
+      * SPLIT-PARTITION-COUNT contiguous, equal-sized chunks - the
+      * usual choice, since it needs no information about the address
+      * values themselves. SPLIT-METHOD 'K' (key range) buckets each
+      * record by a hash of its address text instead, for the case
+      * where a caller wants records for the same address to always
+      * land in the same partition across separate runs.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IPCRYPT-SPLIT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNU-LINUX.
+       OBJECT-COMPUTER. GNU-LINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SPLIT-PARM-FILE ASSIGN TO "SPLITPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SPLIT-INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PART-FILE-1 ASSIGN TO "PART0001"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PART-FILE-2 ASSIGN TO "PART0002"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PART-FILE-3 ASSIGN TO "PART0003"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PART-FILE-4 ASSIGN TO "PART0004"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PART-FILE-5 ASSIGN TO "PART0005"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PART-FILE-6 ASSIGN TO "PART0006"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PART-FILE-7 ASSIGN TO "PART0007"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PART-FILE-8 ASSIGN TO "PART0008"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      ******************************************************************
+      * SPLIT-PARM-FILE - one control record naming the split method
+      * and how many of the eight partition slots this run uses
+      ******************************************************************
+       FD  SPLIT-PARM-FILE
+           RECORDING MODE IS F.
+       01  SPLIT-PARM-RECORD.
+           05  SPLIT-METHOD           PIC X(01).
+               88  SPLIT-METHOD-RANGE VALUE 'R'.
+               88  SPLIT-METHOD-KEY   VALUE 'K'.
+           05  SPLIT-PARTITION-COUNT  PIC 9(02).
+
+      ******************************************************************
+      * SPLIT-INPUT-FILE - the full, unpartitioned address file
+      ******************************************************************
+       FD  SPLIT-INPUT-FILE
+           RECORDING MODE IS F.
+       01  SPLIT-INPUT-RECORD         PIC X(64).
+
+      ******************************************************************
+      * PART-FILE-1 THRU PART-FILE-8 - the eight fixed partition slots;
+      * only the first SPLIT-PARTITION-COUNT of these are written to
+      ******************************************************************
+      * Same layout as IPCRYPT-PARTREC.cpy (PART-RECORD-NUMBER/
+      * PART-ORIGINAL-IP); written out longhand eight times,
+      * once per fixed partition slot, since COPY REPLACING has no
+      * clean way to rename both the group and its own field prefix
+      * in one pass without the renamed group itself being re-matched
+      * by the field-prefix rule.
+       FD  PART-FILE-1 RECORDING MODE IS F.
+       01  PART-RECORD-1.
+           05  PART1-RECORD-NUMBER  PIC 9(09).
+           05  PART1-ORIGINAL-IP    PIC X(64).
+       FD  PART-FILE-2 RECORDING MODE IS F.
+       01  PART-RECORD-2.
+           05  PART2-RECORD-NUMBER  PIC 9(09).
+           05  PART2-ORIGINAL-IP    PIC X(64).
+       FD  PART-FILE-3 RECORDING MODE IS F.
+       01  PART-RECORD-3.
+           05  PART3-RECORD-NUMBER  PIC 9(09).
+           05  PART3-ORIGINAL-IP    PIC X(64).
+       FD  PART-FILE-4 RECORDING MODE IS F.
+       01  PART-RECORD-4.
+           05  PART4-RECORD-NUMBER  PIC 9(09).
+           05  PART4-ORIGINAL-IP    PIC X(64).
+       FD  PART-FILE-5 RECORDING MODE IS F.
+       01  PART-RECORD-5.
+           05  PART5-RECORD-NUMBER  PIC 9(09).
+           05  PART5-ORIGINAL-IP    PIC X(64).
+       FD  PART-FILE-6 RECORDING MODE IS F.
+       01  PART-RECORD-6.
+           05  PART6-RECORD-NUMBER  PIC 9(09).
+           05  PART6-ORIGINAL-IP    PIC X(64).
+       FD  PART-FILE-7 RECORDING MODE IS F.
+       01  PART-RECORD-7.
+           05  PART7-RECORD-NUMBER  PIC 9(09).
+           05  PART7-ORIGINAL-IP    PIC X(64).
+       FD  PART-FILE-8 RECORDING MODE IS F.
+       01  PART-RECORD-8.
+           05  PART8-RECORD-NUMBER  PIC 9(09).
+           05  PART8-ORIGINAL-IP    PIC X(64).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-SWITCH          PIC X(01) VALUE 'N'.
+           88  END-OF-INPUT       VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-TOTAL-RECORDS   PIC 9(09) COMP VALUE 0.
+           05  WS-RECORD-NUMBER   PIC 9(09) COMP VALUE 0.
+           05  WS-CHUNK-SIZE      PIC 9(09) COMP VALUE 0.
+           05  WS-PARTITION-NUM   PIC 9(02) COMP VALUE 0.
+
+       01  WS-HASH-WORK.
+           05  WS-HASH-I          PIC 9(04) COMP.
+           05  WS-HASH-TOTAL      PIC 9(09) COMP.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN-SPLIT-ENTRY
+      ******************************************************************
+       MAIN-SPLIT-ENTRY.
+           DISPLAY "IPCRYPT-SPLIT: starting input split"
+
+           OPEN INPUT SPLIT-PARM-FILE
+           READ SPLIT-PARM-FILE
+               AT END
+                   DISPLAY "IPCRYPT-SPLIT: SPLITPARM is empty, aborting"
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ
+           CLOSE SPLIT-PARM-FILE
+
+           IF NOT END-OF-INPUT
+               PERFORM OPEN-PARTITION-FILES
+
+               IF SPLIT-METHOD-RANGE
+                   PERFORM COUNT-TOTAL-RECORDS
+                   COMPUTE WS-CHUNK-SIZE =
+                       (WS-TOTAL-RECORDS + SPLIT-PARTITION-COUNT - 1)
+                       / SPLIT-PARTITION-COUNT
+                   IF WS-CHUNK-SIZE = 0
+                       MOVE 1 TO WS-CHUNK-SIZE
+                   END-IF
+               END-IF
+
+               PERFORM SPLIT-INPUT-RECORDS
+               PERFORM CLOSE-PARTITION-FILES
+           END-IF
+
+           DISPLAY "IPCRYPT-SPLIT: " WS-RECORD-NUMBER
+               " records split across " SPLIT-PARTITION-COUNT
+               " partitions"
+           GOBACK.
+
+      ******************************************************************
+      * COUNT-TOTAL-RECORDS
+      * First pass for SPLIT-METHOD-RANGE: the chunk size for a
+      * contiguous record-number range can't be fixed until the total
+      * record count is known
+      ******************************************************************
+       COUNT-TOTAL-RECORDS.
+           MOVE 0 TO WS-TOTAL-RECORDS
+           OPEN INPUT SPLIT-INPUT-FILE
+           PERFORM UNTIL END-OF-INPUT
+               READ SPLIT-INPUT-FILE
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-RECORDS
+               END-READ
+           END-PERFORM
+           CLOSE SPLIT-INPUT-FILE
+           MOVE 'N' TO WS-EOF-SWITCH
+           EXIT.
+
+      ******************************************************************
+      * SPLIT-INPUT-RECORDS
+      * Second (and, for key-range splitting, only) pass: assign every
+      * record to its partition and write it there with its global
+      * record number attached
+      ******************************************************************
+       SPLIT-INPUT-RECORDS.
+           MOVE 0 TO WS-RECORD-NUMBER
+           OPEN INPUT SPLIT-INPUT-FILE
+           PERFORM UNTIL END-OF-INPUT
+               READ SPLIT-INPUT-FILE
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-NUMBER
+                       PERFORM ASSIGN-PARTITION-NUMBER
+                       PERFORM WRITE-PARTITION-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE SPLIT-INPUT-FILE
+           EXIT.
+
+      ******************************************************************
+      * ASSIGN-PARTITION-NUMBER
+      ******************************************************************
+       ASSIGN-PARTITION-NUMBER.
+           IF SPLIT-METHOD-RANGE
+               COMPUTE WS-PARTITION-NUM =
+                   ((WS-RECORD-NUMBER - 1) / WS-CHUNK-SIZE) + 1
+               IF WS-PARTITION-NUM > SPLIT-PARTITION-COUNT
+                   MOVE SPLIT-PARTITION-COUNT TO WS-PARTITION-NUM
+               END-IF
+           ELSE
+               MOVE 0 TO WS-HASH-TOTAL
+               PERFORM VARYING WS-HASH-I FROM 1 BY 1
+                       UNTIL WS-HASH-I > FUNCTION LENGTH(
+                           FUNCTION TRIM(SPLIT-INPUT-RECORD))
+                   COMPUTE WS-HASH-TOTAL = WS-HASH-TOTAL +
+                       FUNCTION ORD(SPLIT-INPUT-RECORD(WS-HASH-I:1))
+               END-PERFORM
+               COMPUTE WS-PARTITION-NUM = FUNCTION MOD(
+                   WS-HASH-TOTAL, SPLIT-PARTITION-COUNT) + 1
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * OPEN-PARTITION-FILES
+      ******************************************************************
+       OPEN-PARTITION-FILES.
+           IF SPLIT-PARTITION-COUNT >= 1 OPEN OUTPUT PART-FILE-1 END-IF
+           IF SPLIT-PARTITION-COUNT >= 2 OPEN OUTPUT PART-FILE-2 END-IF
+           IF SPLIT-PARTITION-COUNT >= 3 OPEN OUTPUT PART-FILE-3 END-IF
+           IF SPLIT-PARTITION-COUNT >= 4 OPEN OUTPUT PART-FILE-4 END-IF
+           IF SPLIT-PARTITION-COUNT >= 5 OPEN OUTPUT PART-FILE-5 END-IF
+           IF SPLIT-PARTITION-COUNT >= 6 OPEN OUTPUT PART-FILE-6 END-IF
+           IF SPLIT-PARTITION-COUNT >= 7 OPEN OUTPUT PART-FILE-7 END-IF
+           IF SPLIT-PARTITION-COUNT >= 8 OPEN OUTPUT PART-FILE-8 END-IF
+           EXIT.
+
+      ******************************************************************
+      * CLOSE-PARTITION-FILES
+      ******************************************************************
+       CLOSE-PARTITION-FILES.
+           IF SPLIT-PARTITION-COUNT >= 1 CLOSE PART-FILE-1 END-IF
+           IF SPLIT-PARTITION-COUNT >= 2 CLOSE PART-FILE-2 END-IF
+           IF SPLIT-PARTITION-COUNT >= 3 CLOSE PART-FILE-3 END-IF
+           IF SPLIT-PARTITION-COUNT >= 4 CLOSE PART-FILE-4 END-IF
+           IF SPLIT-PARTITION-COUNT >= 5 CLOSE PART-FILE-5 END-IF
+           IF SPLIT-PARTITION-COUNT >= 6 CLOSE PART-FILE-6 END-IF
+           IF SPLIT-PARTITION-COUNT >= 7 CLOSE PART-FILE-7 END-IF
+           IF SPLIT-PARTITION-COUNT >= 8 CLOSE PART-FILE-8 END-IF
+           EXIT.
+
+      ******************************************************************
+      * WRITE-PARTITION-RECORD
+      * Stamp the current record's global number and address onto the
+      * partition slot WS-PARTITION-NUM selected, then write it there
+      ******************************************************************
+       WRITE-PARTITION-RECORD.
+           EVALUATE WS-PARTITION-NUM
+               WHEN 1
+                   MOVE SPACES TO PART-RECORD-1
+                   MOVE WS-RECORD-NUMBER TO PART1-RECORD-NUMBER
+                   MOVE SPLIT-INPUT-RECORD(1:64) TO PART1-ORIGINAL-IP
+                   WRITE PART-RECORD-1
+               WHEN 2
+                   MOVE SPACES TO PART-RECORD-2
+                   MOVE WS-RECORD-NUMBER TO PART2-RECORD-NUMBER
+                   MOVE SPLIT-INPUT-RECORD(1:64) TO PART2-ORIGINAL-IP
+                   WRITE PART-RECORD-2
+               WHEN 3
+                   MOVE SPACES TO PART-RECORD-3
+                   MOVE WS-RECORD-NUMBER TO PART3-RECORD-NUMBER
+                   MOVE SPLIT-INPUT-RECORD(1:64) TO PART3-ORIGINAL-IP
+                   WRITE PART-RECORD-3
+               WHEN 4
+                   MOVE SPACES TO PART-RECORD-4
+                   MOVE WS-RECORD-NUMBER TO PART4-RECORD-NUMBER
+                   MOVE SPLIT-INPUT-RECORD(1:64) TO PART4-ORIGINAL-IP
+                   WRITE PART-RECORD-4
+               WHEN 5
+                   MOVE SPACES TO PART-RECORD-5
+                   MOVE WS-RECORD-NUMBER TO PART5-RECORD-NUMBER
+                   MOVE SPLIT-INPUT-RECORD(1:64) TO PART5-ORIGINAL-IP
+                   WRITE PART-RECORD-5
+               WHEN 6
+                   MOVE SPACES TO PART-RECORD-6
+                   MOVE WS-RECORD-NUMBER TO PART6-RECORD-NUMBER
+                   MOVE SPLIT-INPUT-RECORD(1:64) TO PART6-ORIGINAL-IP
+                   WRITE PART-RECORD-6
+               WHEN 7
+                   MOVE SPACES TO PART-RECORD-7
+                   MOVE WS-RECORD-NUMBER TO PART7-RECORD-NUMBER
+                   MOVE SPLIT-INPUT-RECORD(1:64) TO PART7-ORIGINAL-IP
+                   WRITE PART-RECORD-7
+               WHEN 8
+                   MOVE SPACES TO PART-RECORD-8
+                   MOVE WS-RECORD-NUMBER TO PART8-RECORD-NUMBER
+                   MOVE SPLIT-INPUT-RECORD(1:64) TO PART8-ORIGINAL-IP
+                   WRITE PART-RECORD-8
+           END-EVALUATE
+           EXIT.
+
+       END PROGRAM IPCRYPT-SPLIT.
