@@ -17,7 +17,10 @@
       * IP ADDRESS STRUCTURES
       ******************************************************************
        01  WS-IP-WORK-AREA.
-           05  WS-IP-STRING     PIC X(39).
+      * WS-IP-STRING: 39 bytes for the address text proper, plus room
+      * for a trailing "%zone" scope index stripped off by
+      * STRIP-ZONE-ID before address parsing.
+           05  WS-IP-STRING     PIC X(64).
            05  WS-DEST-BLOCK    PIC X(16).
            05  WS-I             PIC 9(03) COMP.
            05  WS-J             PIC 9(03) COMP.
@@ -27,18 +30,53 @@
            05  WS-DOT-COUNT     PIC 9(02) COMP.
            05  WS-COLON-COUNT   PIC 9(02) COMP.
 
+       01  WS-IPV6-FORMAT-FLAG  PIC X(01).
+           88  WS-IPV6-CANONICAL VALUE 'C'.
+
+      ******************************************************************
+      * ZONE/SCOPE ID WORK AREA (link-local IPv6, e.g. fe80::1%eth0)
+      ******************************************************************
+       01  WS-ZONE-WORK-AREA.
+           05  WS-ZONE-ID       PIC X(24).
+           05  WS-ZONE-PRESENT  PIC X(01).
+               88  WS-HAS-ZONE  VALUE 'Y'.
+           05  WS-PERCENT-POS   PIC 9(02) COMP.
+
+      ******************************************************************
+      * RFC 5952 CANONICAL IPv6 FORMATTING WORK AREA
+      ******************************************************************
+       01  WS-IPV6-GROUP-TABLE.
+           05  WS-IPV6-GROUP OCCURS 8 TIMES.
+               10  WS-IPV6-GROUP-TEXT  PIC X(04).
+               10  WS-IPV6-GROUP-LEN   PIC 9(01) COMP.
+               10  WS-IPV6-GROUP-ZERO  PIC X(01).
+                   88  WS-GROUP-IS-ZERO VALUE 'Y'.
+       01  WS-IPV6-GROUP-INDEX      PIC 9(01) COMP.
+       01  WS-RUN-START             PIC 9(01) COMP.
+       01  WS-RUN-LEN               PIC 9(01) COMP.
+       01  WS-BEST-RUN-START        PIC 9(01) COMP.
+       01  WS-BEST-RUN-LEN          PIC 9(01) COMP.
+       01  WS-RUN-SCAN-POS          PIC 9(01) COMP.
+       01  WS-RANGE-START           PIC 9(01) COMP.
+       01  WS-RANGE-END             PIC 9(01) COMP.
+
       ******************************************************************
       * HEX CONVERSION WORK AREA
       ******************************************************************
        01  WS-HEX-WORK-AREA.
-           05  WS-HEX-STRING    PIC X(32).
-           05  WS-HEX-DEST      PIC X(16).
+           05  WS-HEX-STRING    PIC X(64).
+           05  WS-HEX-DEST      PIC X(32).
            05  WS-HEX-PAIR      PIC X(02).
+           05  WS-HEX-GROUP     PIC X(04).
+           05  WS-GROUP-START-POS PIC 9(02) COMP.
            05  WS-INPUT-CHAR    PIC X(01).
            05  WS-TEMP-NUM      PIC 9(03) COMP.
            05  WS-TEMP-VAL      PIC 9(03) COMP.
            05  WS-HEX-DIGIT     PIC 9(02) COMP.
            05  WS-BYTE-VAL      PIC 9(03) COMP.
+           05  WS-BLOCK-TO-HEX  PIC X(32).
+           05  WS-HEX-DEST-TEXT PIC X(64).
+           05  WS-HEX-ENCODE-LEN PIC 9(02) COMP.
 
       ******************************************************************
       * BLOCK MANIPULATION WORK AREA
@@ -57,6 +95,7 @@
            05  WS-CURRENT-PART  PIC X(04).
            05  WS-PART-LENGTH   PIC 9(02) COMP.
            05  WS-NUMERIC-PART  PIC 9(03) COMP.
+           05  WS-NUMERIC-EDIT  PIC ZZ9.
            05  WS-START-POS     PIC 9(03) COMP.
            05  WS-END-POS       PIC 9(03) COMP.
            05  WS-GROUP-COUNT   PIC 9(02) COMP.
@@ -67,6 +106,10 @@
            05  WS-HEX-CHAR-VALUE PIC 9(02) COMP.
            05  WS-HEX-BYTE-1    PIC X(01).
            05  WS-HEX-BYTE-2    PIC X(01).
+           05  WS-SEARCH-END    PIC 9(03) COMP.
+           05  WS-STRING-LEN    PIC 9(03) COMP.
+           05  WS-RIGHT-LEN     PIC 9(02) COMP.
+           05  WS-RIGHT-BYTES   PIC X(16).
 
       ******************************************************************
       * UTILITY STATUS FLAGS
@@ -87,6 +130,9 @@
            05  WS-RESULT-BYTE   PIC X(01).
            05  WS-XOR-RESULT    PIC X(01).
 
+       01  WS-FUNC-XOR-BYTES    PIC X(30) VALUE
+           "XOR-BYTES                     ".
+
       ******************************************************************
       * LINKAGE SECTION - For receiving parameters from callers
       ******************************************************************
@@ -112,38 +158,54 @@
            
            EVALUATE LS-FUNCTION-NAME
                WHEN 'IP-TO-BYTES'
-                   MOVE LS-PARAM-1(1:39) TO WS-IP-STRING
+                   MOVE LS-PARAM-1(1:64) TO WS-IP-STRING
                    PERFORM IP-TO-BYTES
                    MOVE WS-DEST-BLOCK TO LS-PARAM-2(1:16)
                    MOVE WS-UTIL-STATUS TO LS-STATUS
-                   
+                   IF WS-DOT-COUNT = 3 AND WS-COLON-COUNT = 0
+                       MOVE '4' TO LS-PARAM-3(1:1)
+                   ELSE
+                       MOVE '6' TO LS-PARAM-3(1:1)
+                   END-IF
+                   MOVE WS-ZONE-PRESENT TO LS-PARAM-3(2:1)
+                   MOVE WS-ZONE-ID TO LS-PARAM-3(3:24)
+
                WHEN 'BYTES-TO-IP'
                    MOVE LS-PARAM-1(1:16) TO WS-DEST-BLOCK
+                   MOVE LS-PARAM-3(1:1) TO WS-IPV6-FORMAT-FLAG
                    PERFORM BYTES-TO-IP
                    MOVE WS-IP-STRING TO LS-PARAM-2(1:39)
-                   
+                   MOVE WS-UTIL-STATUS TO LS-STATUS
+
                WHEN 'CONVERT-HEX-STRING-TO-BYTES'
-                   MOVE LS-PARAM-1(1:32) TO WS-HEX-STRING
+                   MOVE LS-PARAM-1(1:64) TO WS-HEX-STRING
                    PERFORM CONVERT-HEX-STRING-TO-BYTES
-                   MOVE WS-HEX-DEST TO LS-PARAM-2(1:16)
+                   MOVE WS-HEX-DEST TO LS-PARAM-2(1:32)
                    MOVE WS-UTIL-STATUS TO LS-STATUS
                    
                WHEN 'XOR-BLOCKS'
-                   MOVE LS-PARAM-1 TO WS-SOURCE-BLOCK
-                   MOVE LS-PARAM-2 TO WS-TARGET-BLOCK
+                   MOVE LS-PARAM-1(1:16) TO WS-SOURCE-BLOCK
+                   MOVE LS-PARAM-2(1:16) TO WS-TARGET-BLOCK
                    PERFORM XOR-BLOCKS
-                   MOVE WS-XOR-BLOCK TO LS-PARAM-2
-                   
+                   MOVE WS-XOR-BLOCK TO LS-PARAM-2(1:16)
+
                WHEN 'PAD-TWEAK-8TO16'
-                   MOVE LS-PARAM-1 TO WS-TWEAK-8
+                   MOVE LS-PARAM-1(1:8) TO WS-TWEAK-8
                    PERFORM PAD-TWEAK-8TO16
-                   MOVE WS-TWEAK-16 TO LS-PARAM-2
-                   
+                   MOVE WS-TWEAK-16 TO LS-PARAM-2(1:16)
+
                WHEN 'COPY-BLOCK'
-                   MOVE LS-PARAM-1 TO WS-SOURCE-BLOCK
+                   MOVE LS-PARAM-1(1:16) TO WS-SOURCE-BLOCK
                    PERFORM COPY-BLOCK
-                   MOVE WS-TARGET-BLOCK TO LS-PARAM-2
-                   
+                   MOVE WS-TARGET-BLOCK TO LS-PARAM-2(1:16)
+
+               WHEN 'BYTES-TO-HEX-STRING'
+                   MOVE LS-PARAM-1(1:32) TO WS-BLOCK-TO-HEX
+                   MOVE FUNCTION NUMVAL(LS-PARAM-3(1:2))
+                       TO WS-HEX-ENCODE-LEN
+                   PERFORM CONVERT-BYTES-TO-HEX-STRING
+                   MOVE WS-HEX-DEST-TEXT TO LS-PARAM-2(1:64)
+
                WHEN OTHER
                    SET UTIL-ERROR TO TRUE
                    STRING "Unknown function: " LS-FUNCTION-NAME
@@ -160,7 +222,8 @@
        IP-TO-BYTES.
            SET UTIL-SUCCESS TO TRUE
            MOVE ALL X"00" TO WS-DEST-BLOCK
-           
+           PERFORM STRIP-ZONE-ID
+
       * Determine if IPv4 or IPv6 by counting dots and colons
            MOVE 0 TO WS-DOT-COUNT WS-COLON-COUNT
            PERFORM VARYING WS-I FROM 1 BY 1 
@@ -186,6 +249,38 @@
            END-IF
            EXIT.
 
+      ******************************************************************
+      * STRIP-ZONE-ID
+      * Split a trailing "%zone" scope index (link-local IPv6, e.g.
+      * fe80::1%eth0) off WS-IP-STRING before address parsing, saving
+      * it in WS-ZONE-ID so the caller can reattach it to the result
+      * unencrypted. No-op when there is no "%" in the address.
+      ******************************************************************
+       STRIP-ZONE-ID.
+           MOVE SPACES TO WS-ZONE-ID
+           MOVE 'N' TO WS-ZONE-PRESENT
+           MOVE 0 TO WS-PERCENT-POS
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-IP-STRING))
+               IF WS-IP-STRING(WS-I:1) = '%'
+                   MOVE WS-I TO WS-PERCENT-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-PERCENT-POS > 0
+               SET WS-HAS-ZONE TO TRUE
+               COMPUTE WS-J = FUNCTION LENGTH(
+                   FUNCTION TRIM(WS-IP-STRING)) - WS-PERCENT-POS
+               IF WS-J > 0
+                   MOVE WS-IP-STRING(WS-PERCENT-POS + 1:WS-J)
+                       TO WS-ZONE-ID
+               END-IF
+               MOVE SPACES TO WS-IP-STRING(WS-PERCENT-POS:
+                   FUNCTION LENGTH(WS-IP-STRING) - WS-PERCENT-POS + 1)
+           END-IF
+           EXIT.
+
       ******************************************************************
       * PARSE-IPV4
       * Parse IPv4 and convert to IPv4-mapped IPv6 format
@@ -212,7 +307,7 @@
                            WHEN 0
                                MOVE X"00" TO WS-DEST-BLOCK(WS-I:1)
                            WHEN OTHER
-                               MOVE FUNCTION CHAR(WS-NUMERIC-PART) 
+                               MOVE FUNCTION CHAR(WS-NUMERIC-PART + 1)
                                     TO WS-DEST-BLOCK(WS-I:1)
                        END-EVALUATE
                        ADD 1 TO WS-K
@@ -322,6 +417,27 @@
            END-PERFORM
            EXIT.
 
+      ******************************************************************
+      * CONVERT-BYTES-TO-HEX-STRING
+      * Convert the first WS-HEX-ENCODE-LEN bytes of WS-BLOCK-TO-HEX
+      * to a lowercase hex string, two characters per byte
+      ******************************************************************
+       CONVERT-BYTES-TO-HEX-STRING.
+           MOVE SPACES TO WS-HEX-DEST-TEXT
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-HEX-ENCODE-LEN
+               IF WS-BLOCK-TO-HEX(WS-I:1) = X"00"
+                   MOVE 0 TO WS-BYTE-VAL
+               ELSE
+                   COMPUTE WS-BYTE-VAL =
+                       FUNCTION ORD(WS-BLOCK-TO-HEX(WS-I:1)) - 1
+               END-IF
+               PERFORM CONVERT-BYTE-TO-HEX
+               COMPUTE WS-J = (WS-I - 1) * 2 + 1
+               MOVE WS-HEX-PAIR TO WS-HEX-DEST-TEXT(WS-J:2)
+           END-PERFORM
+           EXIT.
+
       ******************************************************************
       * CONVERT-HEX-PAIR
       * Convert 2-character hex string to byte value
@@ -354,14 +470,14 @@
        CONVERT-HEX-DIGIT.
            EVALUATE WS-INPUT-CHAR
                WHEN '0' THRU '9'
-                   COMPUTE WS-HEX-DIGIT = 
-                       FUNCTION ORD(WS-INPUT-CHAR) - 48
+                   COMPUTE WS-HEX-DIGIT =
+                       FUNCTION ORD(WS-INPUT-CHAR) - 49
                WHEN 'A' THRU 'F'
-                   COMPUTE WS-HEX-DIGIT = 
-                       FUNCTION ORD(WS-INPUT-CHAR) - 55
+                   COMPUTE WS-HEX-DIGIT =
+                       FUNCTION ORD(WS-INPUT-CHAR) - 56
                WHEN 'a' THRU 'f'
-                   COMPUTE WS-HEX-DIGIT = 
-                       FUNCTION ORD(WS-INPUT-CHAR) - 87
+                   COMPUTE WS-HEX-DIGIT =
+                       FUNCTION ORD(WS-INPUT-CHAR) - 88
                WHEN OTHER
                    SET UTIL-INVALID-HEX TO TRUE
                    MOVE "Invalid hex character" TO WS-ERROR-MESSAGE
@@ -409,7 +525,7 @@
       * XOR two single bytes (calls IPCRYPT-TABLES)
       ******************************************************************
        XOR-SINGLE-BYTE.
-           CALL 'IPCRYPT-TABLES' USING 'XOR-BYTES'
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-XOR-BYTES
                WS-TEMP-BYTE-VAL WS-RESULT-BYTE WS-XOR-RESULT
            EXIT.
 
@@ -429,8 +545,11 @@
       * Convert to IPv4 format
                PERFORM CONVERT-TO-IPV4-STRING
            ELSE
-      * Convert to IPv6 format (placeholder)
-               PERFORM CONVERT-TO-IPV6-STRING
+               IF WS-IPV6-CANONICAL
+                   PERFORM CONVERT-TO-IPV6-STRING-CANONICAL
+               ELSE
+                   PERFORM CONVERT-TO-IPV6-STRING
+               END-IF
            END-IF
            EXIT.
 
@@ -446,8 +565,8 @@
                IF WS-DEST-BLOCK(WS-I:1) = X"00"
                    MOVE 0 TO WS-NUMERIC-PART
                ELSE
-                   COMPUTE WS-NUMERIC-PART = 
-                       FUNCTION ORD(WS-DEST-BLOCK(WS-I:1))
+                   COMPUTE WS-NUMERIC-PART =
+                       FUNCTION ORD(WS-DEST-BLOCK(WS-I:1)) - 1
                END-IF
                PERFORM APPEND-DECIMAL-TO-STRING
                IF WS-I < 16
@@ -462,9 +581,9 @@
       * Append decimal number to IP string
       ******************************************************************
        APPEND-DECIMAL-TO-STRING.
-           MOVE FUNCTION TRIM(FUNCTION NUMVAL-C(WS-NUMERIC-PART))
-                TO WS-CURRENT-PART
-           COMPUTE WS-PART-LENGTH = 
+           MOVE WS-NUMERIC-PART TO WS-NUMERIC-EDIT
+           MOVE FUNCTION TRIM(WS-NUMERIC-EDIT) TO WS-CURRENT-PART
+           COMPUTE WS-PART-LENGTH =
                FUNCTION LENGTH(FUNCTION TRIM(WS-CURRENT-PART))
            MOVE WS-CURRENT-PART(1:WS-PART-LENGTH) 
                 TO WS-IP-STRING(WS-CHAR-POS:WS-PART-LENGTH)
@@ -478,36 +597,55 @@
        CONVERT-TO-IPV6-STRING.
            MOVE SPACES TO WS-IP-STRING
            MOVE 1 TO WS-CHAR-POS
-           
-      * Convert each 2-byte group to hex
+
+      * Convert each 2-byte group to hex, one group per PERFORM,
+      * suppressing leading zeros within the group per RFC 5952
            PERFORM VARYING WS-I FROM 1 BY 2 UNTIL WS-I > 16
                IF WS-DEST-BLOCK(WS-I:1) = X"00"
                    MOVE 0 TO WS-BYTE-VAL
                ELSE
-                   COMPUTE WS-BYTE-VAL = 
+                   COMPUTE WS-BYTE-VAL =
                        FUNCTION ORD(WS-DEST-BLOCK(WS-I:1)) - 1
                END-IF
                PERFORM CONVERT-BYTE-TO-HEX
-               MOVE WS-HEX-PAIR TO WS-IP-STRING(WS-CHAR-POS:2)
-               ADD 2 TO WS-CHAR-POS
-               
+               MOVE WS-HEX-PAIR TO WS-HEX-GROUP(1:2)
+
                IF WS-DEST-BLOCK(WS-I + 1:1) = X"00"
                    MOVE 0 TO WS-BYTE-VAL
                ELSE
-                   COMPUTE WS-BYTE-VAL = 
+                   COMPUTE WS-BYTE-VAL =
                        FUNCTION ORD(WS-DEST-BLOCK(WS-I + 1:1)) - 1
                END-IF
                PERFORM CONVERT-BYTE-TO-HEX
-               MOVE WS-HEX-PAIR TO WS-IP-STRING(WS-CHAR-POS:2)
-               ADD 2 TO WS-CHAR-POS
-               
+               MOVE WS-HEX-PAIR TO WS-HEX-GROUP(3:2)
+
+               PERFORM APPEND-HEX-GROUP-TO-STRING
+
                IF WS-I < 15
                    MOVE ':' TO WS-IP-STRING(WS-CHAR-POS:1)
                    ADD 1 TO WS-CHAR-POS
                END-IF
            END-PERFORM
            EXIT.
-           
+
+      ******************************************************************
+      * APPEND-HEX-GROUP-TO-STRING
+      * Append a 4-digit hex group to WS-IP-STRING with leading
+      * zeros suppressed (a group of all zeros prints as a single
+      * "0"), matching standard IPv6 text notation
+      ******************************************************************
+       APPEND-HEX-GROUP-TO-STRING.
+           PERFORM VARYING WS-GROUP-START-POS FROM 1 BY 1
+                   UNTIL WS-GROUP-START-POS = 4
+                   OR WS-HEX-GROUP(WS-GROUP-START-POS:1) NOT = '0'
+               CONTINUE
+           END-PERFORM
+           COMPUTE WS-PART-LENGTH = 5 - WS-GROUP-START-POS
+           MOVE WS-HEX-GROUP(WS-GROUP-START-POS:WS-PART-LENGTH)
+               TO WS-IP-STRING(WS-CHAR-POS:WS-PART-LENGTH)
+           ADD WS-PART-LENGTH TO WS-CHAR-POS
+           EXIT.
+
       ******************************************************************
       * CONVERT-BYTE-TO-HEX
       * Convert a byte value to 2-character hex string
@@ -530,6 +668,154 @@
            EXIT.
 
 
+      ******************************************************************
+      * CONVERT-TO-IPV6-STRING-CANONICAL
+      * Convert IPv6 bytes to RFC 5952 canonical text: each group's
+      * leading zeros suppressed (as CONVERT-TO-IPV6-STRING already
+      * does) AND the longest run of two-or-more all-zero groups
+      * collapsed to "::". Downstream SIEMs that normalize addresses
+      * to this compressed form can then diff byte-for-byte against
+      * our output.
+      ******************************************************************
+       CONVERT-TO-IPV6-STRING-CANONICAL.
+           PERFORM BUILD-IPV6-GROUP-TABLE
+           PERFORM FIND-BEST-ZERO-RUN
+           PERFORM BUILD-CANONICAL-IPV6-STRING
+           EXIT.
+
+      ******************************************************************
+      * BUILD-IPV6-GROUP-TABLE
+      * Render each of the 8 groups to leading-zero-suppressed hex
+      * text and flag which groups are all-zero, for the zero-run
+      * scan that follows
+      ******************************************************************
+       BUILD-IPV6-GROUP-TABLE.
+           MOVE 0 TO WS-IPV6-GROUP-INDEX
+           PERFORM VARYING WS-I FROM 1 BY 2 UNTIL WS-I > 16
+               ADD 1 TO WS-IPV6-GROUP-INDEX
+
+               IF WS-DEST-BLOCK(WS-I:1) = X"00"
+                   MOVE 0 TO WS-BYTE-VAL
+               ELSE
+                   COMPUTE WS-BYTE-VAL =
+                       FUNCTION ORD(WS-DEST-BLOCK(WS-I:1)) - 1
+               END-IF
+               PERFORM CONVERT-BYTE-TO-HEX
+               MOVE WS-HEX-PAIR TO WS-HEX-GROUP(1:2)
+
+               IF WS-DEST-BLOCK(WS-I + 1:1) = X"00"
+                   MOVE 0 TO WS-BYTE-VAL
+               ELSE
+                   COMPUTE WS-BYTE-VAL =
+                       FUNCTION ORD(WS-DEST-BLOCK(WS-I + 1:1)) - 1
+               END-IF
+               PERFORM CONVERT-BYTE-TO-HEX
+               MOVE WS-HEX-PAIR TO WS-HEX-GROUP(3:2)
+
+               IF WS-HEX-GROUP = "0000"
+                   MOVE 'Y' TO WS-IPV6-GROUP-ZERO(WS-IPV6-GROUP-INDEX)
+               ELSE
+                   MOVE 'N' TO WS-IPV6-GROUP-ZERO(WS-IPV6-GROUP-INDEX)
+               END-IF
+
+               PERFORM VARYING WS-GROUP-START-POS FROM 1 BY 1
+                       UNTIL WS-GROUP-START-POS = 4
+                       OR WS-HEX-GROUP(WS-GROUP-START-POS:1) NOT = '0'
+                   CONTINUE
+               END-PERFORM
+               COMPUTE WS-PART-LENGTH = 5 - WS-GROUP-START-POS
+               MOVE WS-HEX-GROUP(WS-GROUP-START-POS:WS-PART-LENGTH)
+                   TO WS-IPV6-GROUP-TEXT(WS-IPV6-GROUP-INDEX)
+               MOVE WS-PART-LENGTH
+                   TO WS-IPV6-GROUP-LEN(WS-IPV6-GROUP-INDEX)
+           END-PERFORM
+           EXIT.
+
+      ******************************************************************
+      * FIND-BEST-ZERO-RUN
+      * Scan the 8-group table for the longest run of two-or-more
+      * consecutive all-zero groups. The leftmost run wins ties, per
+      * RFC 5952 section 4.2.3. WS-BEST-RUN-LEN is left at 0 if no
+      * run of length 2 or more exists.
+      ******************************************************************
+       FIND-BEST-ZERO-RUN.
+           MOVE 0 TO WS-BEST-RUN-START WS-BEST-RUN-LEN
+           MOVE 0 TO WS-RUN-START WS-RUN-LEN
+           PERFORM VARYING WS-RUN-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-RUN-SCAN-POS > 8
+               IF WS-GROUP-IS-ZERO(WS-RUN-SCAN-POS)
+                   IF WS-RUN-LEN = 0
+                       MOVE WS-RUN-SCAN-POS TO WS-RUN-START
+                   END-IF
+                   ADD 1 TO WS-RUN-LEN
+                   IF WS-RUN-LEN > WS-BEST-RUN-LEN
+                       MOVE WS-RUN-START TO WS-BEST-RUN-START
+                       MOVE WS-RUN-LEN TO WS-BEST-RUN-LEN
+                   END-IF
+               ELSE
+                   MOVE 0 TO WS-RUN-LEN
+               END-IF
+           END-PERFORM
+           IF WS-BEST-RUN-LEN < 2
+               MOVE 0 TO WS-BEST-RUN-START WS-BEST-RUN-LEN
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * BUILD-CANONICAL-IPV6-STRING
+      * Emit the groups left of the winning zero run (if any),
+      * colon-joined, then "::", then the groups to its right,
+      * colon-joined. With no qualifying run this degenerates to all
+      * 8 groups colon-joined, same as the non-canonical form.
+      ******************************************************************
+       BUILD-CANONICAL-IPV6-STRING.
+           MOVE SPACES TO WS-IP-STRING
+           MOVE 1 TO WS-CHAR-POS
+
+           IF WS-BEST-RUN-LEN = 0
+               MOVE 1 TO WS-RANGE-START
+               MOVE 8 TO WS-RANGE-END
+               PERFORM EMIT-IPV6-GROUP-RANGE
+           ELSE
+               MOVE 1 TO WS-RANGE-START
+               COMPUTE WS-RANGE-END = WS-BEST-RUN-START - 1
+               IF WS-RANGE-END >= WS-RANGE-START
+                   PERFORM EMIT-IPV6-GROUP-RANGE
+               END-IF
+
+               MOVE '::' TO WS-IP-STRING(WS-CHAR-POS:2)
+               ADD 2 TO WS-CHAR-POS
+
+               COMPUTE WS-RANGE-START =
+                   WS-BEST-RUN-START + WS-BEST-RUN-LEN
+               MOVE 8 TO WS-RANGE-END
+               IF WS-RANGE-START <= WS-RANGE-END
+                   PERFORM EMIT-IPV6-GROUP-RANGE
+               END-IF
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * EMIT-IPV6-GROUP-RANGE
+      * Append groups WS-RANGE-START thru WS-RANGE-END, colon-joined,
+      * to WS-IP-STRING starting at WS-CHAR-POS
+      ******************************************************************
+       EMIT-IPV6-GROUP-RANGE.
+           PERFORM VARYING WS-IPV6-GROUP-INDEX FROM WS-RANGE-START
+                   BY 1 UNTIL WS-IPV6-GROUP-INDEX > WS-RANGE-END
+               IF WS-IPV6-GROUP-INDEX > WS-RANGE-START
+                   MOVE ':' TO WS-IP-STRING(WS-CHAR-POS:1)
+                   ADD 1 TO WS-CHAR-POS
+               END-IF
+               COMPUTE WS-PART-LENGTH =
+                   WS-IPV6-GROUP-LEN(WS-IPV6-GROUP-INDEX)
+               MOVE WS-IPV6-GROUP-TEXT(WS-IPV6-GROUP-INDEX)
+                   (1:WS-PART-LENGTH)
+                   TO WS-IP-STRING(WS-CHAR-POS:WS-PART-LENGTH)
+               ADD WS-PART-LENGTH TO WS-CHAR-POS
+           END-PERFORM
+           EXIT.
+
       ******************************************************************
       * PARSE-IPV4-MAPPED-IPV6
       * Parse IPv4-mapped IPv6 address (e.g., ::ffff:192.0.2.1)
@@ -565,24 +851,38 @@
        PARSE-PURE-IPV6.
            SET UTIL-SUCCESS TO TRUE
            MOVE ALL X"00" TO WS-DEST-BLOCK
-           
-      * Count groups and find :: position if present
-           MOVE 0 TO WS-GROUP-COUNT
+           COMPUTE WS-STRING-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-IP-STRING))
+
+      * Locate the "::" zero-compression marker, if present
            MOVE 0 TO WS-DOUBLE-COLON-POS
-           MOVE 1 TO WS-START-POS
-           MOVE 0 TO WS-DEST-POS
-           
-      * Simple IPv6 parser - handles basic format
-      * For full implementation, would need to handle:
-      * - Zero compression (::)
-      * - Leading zeros omission
-      * - All valid IPv6 formats
-           
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I >= WS-STRING-LEN
+                   OR WS-DOUBLE-COLON-POS > 0
+               IF WS-IP-STRING(WS-I:1) = ':'
+                       AND WS-IP-STRING(WS-I + 1:1) = ':'
+                   MOVE WS-I TO WS-DOUBLE-COLON-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-DOUBLE-COLON-POS > 0
+               PERFORM PARSE-IPV6-COMPRESSED
+           ELSE
+               PERFORM PARSE-IPV6-FULL-FORM
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * PARSE-IPV6-FULL-FORM
+      * Parse an IPv6 address with all eight groups written out
+      ******************************************************************
+       PARSE-IPV6-FULL-FORM.
            MOVE 1 TO WS-DEST-POS
            MOVE 1 TO WS-START-POS
-           
+           MOVE WS-STRING-LEN TO WS-SEARCH-END
+
            PERFORM 8 TIMES
-               PERFORM FIND-NEXT-COLON
+               PERFORM FIND-NEXT-COLON-BOUNDED
                IF WS-END-POS > WS-START-POS
                    COMPUTE WS-PART-LENGTH = WS-END-POS - WS-START-POS
                    IF WS-PART-LENGTH > 4
@@ -590,26 +890,26 @@
                        MOVE "Invalid IPv6 group" TO WS-ERROR-MESSAGE
                        EXIT PERFORM
                    END-IF
-                   
+
       * Convert hex group to bytes
                    MOVE WS-IP-STRING(WS-START-POS:WS-PART-LENGTH)
                        TO WS-HEX-STRING
                    PERFORM CONVERT-HEX-GROUP-TO-BYTES
-                   
+
       * Store in destination block
                    IF UTIL-SUCCESS
-                       MOVE WS-HEX-BYTE-1 TO 
+                       MOVE WS-HEX-BYTE-1 TO
                            WS-DEST-BLOCK(WS-DEST-POS:1)
                        ADD 1 TO WS-DEST-POS
-                       MOVE WS-HEX-BYTE-2 TO 
+                       MOVE WS-HEX-BYTE-2 TO
                            WS-DEST-BLOCK(WS-DEST-POS:1)
                        ADD 1 TO WS-DEST-POS
                    END-IF
-                   
+
                    MOVE WS-END-POS TO WS-START-POS
                    ADD 1 TO WS-START-POS
                END-IF
-               
+
                IF WS-DEST-POS > 16
                    EXIT PERFORM
                END-IF
@@ -617,13 +917,97 @@
            EXIT.
 
       ******************************************************************
-      * FIND-NEXT-COLON
-      * Find position of next colon or end of string
+      * PARSE-IPV6-COMPRESSED
+      * Parse an IPv6 address containing a "::" zero-compression
+      * marker. Groups left of the marker fill the block from the
+      * front; groups right of the marker fill it from the back,
+      * leaving the compressed run of zero groups in the middle
+      * (the block was already zeroed by PARSE-PURE-IPV6)
       ******************************************************************
-       FIND-NEXT-COLON.
+       PARSE-IPV6-COMPRESSED.
+      * Groups before "::"
+           MOVE 1 TO WS-DEST-POS
+           MOVE 1 TO WS-START-POS
+           COMPUTE WS-SEARCH-END = WS-DOUBLE-COLON-POS - 1
+
+           IF WS-SEARCH-END >= WS-START-POS
+               PERFORM 8 TIMES
+                   PERFORM FIND-NEXT-COLON-BOUNDED
+                   COMPUTE WS-PART-LENGTH = WS-END-POS - WS-START-POS
+                   IF WS-PART-LENGTH > 4
+                       SET UTIL-INVALID-IP TO TRUE
+                       MOVE "Invalid IPv6 group" TO WS-ERROR-MESSAGE
+                       EXIT PERFORM
+                   END-IF
+                   MOVE WS-IP-STRING(WS-START-POS:WS-PART-LENGTH)
+                       TO WS-HEX-STRING
+                   PERFORM CONVERT-HEX-GROUP-TO-BYTES
+                   IF UTIL-SUCCESS
+                       MOVE WS-HEX-BYTE-1 TO
+                           WS-DEST-BLOCK(WS-DEST-POS:1)
+                       ADD 1 TO WS-DEST-POS
+                       MOVE WS-HEX-BYTE-2 TO
+                           WS-DEST-BLOCK(WS-DEST-POS:1)
+                       ADD 1 TO WS-DEST-POS
+                   END-IF
+                   MOVE WS-END-POS TO WS-START-POS
+                   ADD 1 TO WS-START-POS
+                   IF WS-START-POS > WS-SEARCH-END
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+      * Groups after "::", collected separately so they can be
+      * placed flush against the end of the block
+           MOVE 0 TO WS-RIGHT-LEN
+           MOVE ALL X"00" TO WS-RIGHT-BYTES
+           COMPUTE WS-START-POS = WS-DOUBLE-COLON-POS + 2
+           MOVE WS-STRING-LEN TO WS-SEARCH-END
+
+           IF WS-START-POS <= WS-STRING-LEN
+               PERFORM 8 TIMES
+                   PERFORM FIND-NEXT-COLON-BOUNDED
+                   COMPUTE WS-PART-LENGTH = WS-END-POS - WS-START-POS
+                   IF WS-PART-LENGTH > 4
+                       SET UTIL-INVALID-IP TO TRUE
+                       MOVE "Invalid IPv6 group" TO WS-ERROR-MESSAGE
+                       EXIT PERFORM
+                   END-IF
+                   MOVE WS-IP-STRING(WS-START-POS:WS-PART-LENGTH)
+                       TO WS-HEX-STRING
+                   PERFORM CONVERT-HEX-GROUP-TO-BYTES
+                   IF UTIL-SUCCESS
+                       MOVE WS-HEX-BYTE-1 TO
+                           WS-RIGHT-BYTES(WS-RIGHT-LEN + 1:1)
+                       MOVE WS-HEX-BYTE-2 TO
+                           WS-RIGHT-BYTES(WS-RIGHT-LEN + 2:1)
+                       ADD 2 TO WS-RIGHT-LEN
+                   END-IF
+                   MOVE WS-END-POS TO WS-START-POS
+                   ADD 1 TO WS-START-POS
+                   IF WS-START-POS > WS-STRING-LEN
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-RIGHT-LEN > 0
+               COMPUTE WS-DEST-POS = 17 - WS-RIGHT-LEN
+               MOVE WS-RIGHT-BYTES(1:WS-RIGHT-LEN)
+                   TO WS-DEST-BLOCK(WS-DEST-POS:WS-RIGHT-LEN)
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * FIND-NEXT-COLON-BOUNDED
+      * Find the next colon at or after WS-START-POS, not searching
+      * past WS-SEARCH-END. WS-END-POS is left at the colon's
+      * position, or at WS-SEARCH-END + 1 when none is found
+      ******************************************************************
+       FIND-NEXT-COLON-BOUNDED.
            MOVE WS-START-POS TO WS-END-POS
-           PERFORM UNTIL WS-END-POS > FUNCTION LENGTH(
-                   FUNCTION TRIM(WS-IP-STRING))
+           PERFORM UNTIL WS-END-POS > WS-SEARCH-END
                    OR WS-IP-STRING(WS-END-POS:1) = ':'
                ADD 1 TO WS-END-POS
            END-PERFORM
