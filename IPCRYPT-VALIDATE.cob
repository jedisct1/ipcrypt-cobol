@@ -0,0 +1,159 @@
+      ******************************************************************
+      * IPCRYPT-VALIDATE - Pre-Flight Address Validation Pass
+      * Scans a whole IP-INPUT-FILE through IPCRYPT-UTILS' IP-TO-BYTES
+      * function before the real anonymization run ever starts, so
+      * every malformed record is caught and reported up front instead
+      * of trickling out one at a time as IPCRYPT-BATCH hits them mid-
+      * run. Read-only: this program calls the exact same dot/colon-
+      * counting parse IP-TO-BYTES already does, it just never reaches
+      * a key or a mode, so it has nothing to encrypt and writes
+      * nothing back to IP-INPUT-FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IPCRYPT-VALIDATE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNU-LINUX.
+       OBJECT-COMPUTER. GNU-LINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALIDATE-INPUT-FILE ASSIGN TO "INFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALIDATE-EXCEPTION-FILE ASSIGN TO "VALIDEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      ******************************************************************
+      * VALIDATE-INPUT-FILE - one IP address (v4 or v6 text form) per
+      * record, with room for an optional trailing "%zone" scope
+      * index, the same bare-address shape IPCRYPT-BATCH reads when
+      * neither PARM-MIXED-MODE-FLAG nor PARM-PARTITION-MODE-FLAG is
+      * set - this pass is meant to run against that same INFILE
+      * before the batch job that will actually anonymize it
+      ******************************************************************
+       FD  VALIDATE-INPUT-FILE
+           RECORDING MODE IS F.
+       01  VALIDATE-INPUT-RECORD    PIC X(64).
+
+      ******************************************************************
+      * VALIDATE-EXCEPTION-FILE - one line per malformed record found,
+      * carrying its record number and the offending text, so source
+      * data can be fixed before the main run is kicked off
+      ******************************************************************
+       FD  VALIDATE-EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  VALIDATE-EXCEPTION-RECORD.
+           05  VE-RECORD-NUMBER     PIC 9(09).
+           05  FILLER               PIC X(01).
+           05  VE-ORIGINAL-TEXT     PIC X(64).
+           05  FILLER               PIC X(01).
+           05  VE-REASON            PIC X(24).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+           88  END-OF-INPUT         VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ      PIC 9(09) COMP VALUE 0.
+           05  WS-RECORDS-VALID     PIC 9(09) COMP VALUE 0.
+           05  WS-RECORDS-INVALID   PIC 9(09) COMP VALUE 0.
+
+      ******************************************************************
+      * IPCRYPT-UTILS CALL INTERFACE WORK AREA
+      ******************************************************************
+       01  WS-CALL-WORK.
+           05  WS-CALL-FUNCTION     PIC X(30).
+           05  WS-CALL-PARAM-1      PIC X(64).
+           05  WS-CALL-PARAM-2      PIC X(64).
+           05  WS-CALL-PARAM-3      PIC X(64).
+           05  WS-UTILITY-STATUS    PIC X(01).
+               88  UTIL-CALL-SUCCESS    VALUE 'Y'.
+               88  UTIL-CALL-INVALID-IP VALUE 'I'.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN-VALIDATE-ENTRY
+      ******************************************************************
+       MAIN-VALIDATE-ENTRY.
+           DISPLAY "IPCRYPT-VALIDATE: starting pre-flight validation"
+
+           OPEN INPUT VALIDATE-INPUT-FILE
+           OPEN OUTPUT VALIDATE-EXCEPTION-FILE
+
+           PERFORM VALIDATE-ALL-RECORDS
+
+           CLOSE VALIDATE-INPUT-FILE
+           CLOSE VALIDATE-EXCEPTION-FILE
+
+           DISPLAY "IPCRYPT-VALIDATE: records read    = "
+               WS-RECORDS-READ
+           DISPLAY "IPCRYPT-VALIDATE: records valid   = "
+               WS-RECORDS-VALID
+           DISPLAY "IPCRYPT-VALIDATE: records invalid = "
+               WS-RECORDS-INVALID
+           IF WS-RECORDS-INVALID > 0
+               DISPLAY "IPCRYPT-VALIDATE: exceptions written to "
+                   "VALIDEXCP - fix source data before the "
+                   "anonymization run"
+           END-IF
+           GOBACK.
+
+      ******************************************************************
+      * VALIDATE-ALL-RECORDS
+      ******************************************************************
+       VALIDATE-ALL-RECORDS.
+           PERFORM READ-NEXT-VALIDATE-RECORD
+           PERFORM UNTIL END-OF-INPUT
+               PERFORM VALIDATE-ONE-RECORD
+               PERFORM READ-NEXT-VALIDATE-RECORD
+           END-PERFORM
+           EXIT.
+
+      ******************************************************************
+      * READ-NEXT-VALIDATE-RECORD
+      ******************************************************************
+       READ-NEXT-VALIDATE-RECORD.
+           READ VALIDATE-INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+           EXIT.
+
+      ******************************************************************
+      * VALIDATE-ONE-RECORD
+      * Runs the record through IPCRYPT-UTILS' IP-TO-BYTES exactly the
+      * way HANDLE-DETERMINISTIC-MODE/HANDLE-ND-MODE/HANDLE-NDX-MODE in
+      * IPCRYPT-LIB do mid-run, but discards the converted block - all
+      * this pass wants back is whether the parse succeeded
+      ******************************************************************
+       VALIDATE-ONE-RECORD.
+           MOVE "IP-TO-BYTES" TO WS-CALL-FUNCTION
+           MOVE SPACES TO WS-CALL-PARAM-1
+           MOVE VALIDATE-INPUT-RECORD TO WS-CALL-PARAM-1(1:64)
+
+           CALL 'IPCRYPT-UTILS' USING WS-CALL-FUNCTION
+               WS-CALL-PARAM-1 WS-CALL-PARAM-2 WS-CALL-PARAM-3
+               WS-UTILITY-STATUS
+           END-CALL
+
+           IF UTIL-CALL-SUCCESS
+               ADD 1 TO WS-RECORDS-VALID
+           ELSE
+               ADD 1 TO WS-RECORDS-INVALID
+               MOVE SPACES TO VALIDATE-EXCEPTION-RECORD
+               MOVE WS-RECORDS-READ TO VE-RECORD-NUMBER
+               MOVE VALIDATE-INPUT-RECORD TO VE-ORIGINAL-TEXT
+               MOVE "MALFORMED IP ADDRESS" TO VE-REASON
+               WRITE VALIDATE-EXCEPTION-RECORD
+           END-IF
+           EXIT.
+
+       END PROGRAM IPCRYPT-VALIDATE.
