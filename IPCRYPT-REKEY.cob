@@ -0,0 +1,234 @@
+      ******************************************************************
+      * IPCRYPT-REKEY - Key Rotation Re-encryption Utility
+      * Decrypts a completed anonymization output file with a retiring
+      * key-id and re-encrypts every address with the new key-id, so
+      * data that must survive a key rotation doesn't have to be
+      * re-derived from the original source file. DETERMINISTIC mode
+      * only: ND/NDX ciphertext depends on a per-record tweak that
+      * isn't carried in plain address-text output, so there is nothing
+      * to extract and re-run those modes against on a rotation pass.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IPCRYPT-REKEY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNU-LINUX.
+       OBJECT-COMPUTER. GNU-LINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REKEY-PARM-FILE ASSIGN TO "REKEYPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REKEY-INPUT-FILE ASSIGN TO "REKEYIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REKEY-OUTPUT-FILE ASSIGN TO "REKEYOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      ******************************************************************
+      * REKEY-PARM-FILE - one control record naming the old (retiring)
+      * and new key-ids to rotate between
+      ******************************************************************
+       FD  REKEY-PARM-FILE
+           RECORDING MODE IS F.
+       01  REKEY-PARM-RECORD.
+           05  REKEY-OLD-KEY-ID     PIC X(08).
+           05  REKEY-NEW-KEY-ID     PIC X(08).
+
+      ******************************************************************
+      * REKEY-INPUT-FILE - one previously-anonymized address per
+      * record, encrypted under REKEY-OLD-KEY-ID, DETERMINISTIC mode
+      ******************************************************************
+       FD  REKEY-INPUT-FILE
+           RECORDING MODE IS F.
+       01  REKEY-INPUT-RECORD       PIC X(64).
+
+      ******************************************************************
+      * REKEY-OUTPUT-FILE - the same addresses, re-encrypted under
+      * REKEY-NEW-KEY-ID
+      ******************************************************************
+       FD  REKEY-OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  REKEY-OUTPUT-RECORD      PIC X(64).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * IPCRYPT REQUEST STRUCTURE - ALIGNED WITH IPCRYPT-LIB
+      ******************************************************************
+       COPY "IPCRYPT-REQUEST.cpy" REPLACING LEADING ==LS-== BY ==WS-==.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  END-OF-INPUT     VALUE 'Y'.
+           05  WS-ABORT-SWITCH      PIC X(01) VALUE 'N'.
+               88  REKEY-ABORTED    VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORDS-READ      PIC 9(09) COMP VALUE 0.
+           05  WS-RECORDS-WRITTEN   PIC 9(09) COMP VALUE 0.
+           05  WS-RECORDS-FAILED    PIC 9(09) COMP VALUE 0.
+
+       01  WS-KEYLOOKUP-WORK.
+           05  WS-OLD-KEY           PIC X(32).
+           05  WS-OLD-KEY-LENGTH    PIC 9(02) COMP.
+           05  WS-NEW-KEY           PIC X(32).
+           05  WS-NEW-KEY-LENGTH    PIC 9(02) COMP.
+           05  WS-KEYLOOKUP-STATUS  PIC X(01).
+               88  WS-KEYLOOKUP-FOUND     VALUE 'Y'.
+               88  WS-KEYLOOKUP-NOT-FOUND VALUE 'N'.
+               88  WS-KEYLOOKUP-RETIRED   VALUE 'R'.
+
+       01  WS-DECRYPTED-IP          PIC X(64).
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN-REKEY-ENTRY
+      * Re-encryption job entry point
+      ******************************************************************
+       MAIN-REKEY-ENTRY.
+           DISPLAY "IPCRYPT-REKEY: Starting key rotation run"
+
+           PERFORM INITIALIZE-REKEY-RUN
+           IF NOT REKEY-ABORTED
+               PERFORM PROCESS-REKEY-RECORDS
+               CLOSE REKEY-INPUT-FILE
+               CLOSE REKEY-OUTPUT-FILE
+           END-IF
+
+           DISPLAY "IPCRYPT-REKEY: records read    = " WS-RECORDS-READ
+           DISPLAY "IPCRYPT-REKEY: records written = "
+               WS-RECORDS-WRITTEN
+           DISPLAY "IPCRYPT-REKEY: records failed  = "
+               WS-RECORDS-FAILED
+           DISPLAY "IPCRYPT-REKEY: run complete"
+           GOBACK.
+
+      ******************************************************************
+      * INITIALIZE-REKEY-RUN
+      * Read the control record, resolve both key-ids, open the files
+      ******************************************************************
+       INITIALIZE-REKEY-RUN.
+           OPEN INPUT REKEY-PARM-FILE
+           READ REKEY-PARM-FILE
+               AT END
+                   DISPLAY "IPCRYPT-REKEY: REKEYPARM is empty, aborting"
+                   SET REKEY-ABORTED TO TRUE
+           END-READ
+           CLOSE REKEY-PARM-FILE
+
+           IF NOT REKEY-ABORTED
+               CALL 'IPCRYPT-KEYLOOKUP' USING REKEY-OLD-KEY-ID
+                   WS-OLD-KEY WS-OLD-KEY-LENGTH WS-KEYLOOKUP-STATUS
+               END-CALL
+               IF WS-KEYLOOKUP-NOT-FOUND
+                   DISPLAY "IPCRYPT-REKEY: old key-id "
+                       REKEY-OLD-KEY-ID " not found, aborting"
+                   SET REKEY-ABORTED TO TRUE
+               END-IF
+               IF WS-KEYLOOKUP-RETIRED
+                   DISPLAY "IPCRYPT-REKEY: old key-id "
+                       REKEY-OLD-KEY-ID " is RETIRED - expected for a "
+                       "rotation off this key"
+               END-IF
+           END-IF
+
+           IF NOT REKEY-ABORTED
+               CALL 'IPCRYPT-KEYLOOKUP' USING REKEY-NEW-KEY-ID
+                   WS-NEW-KEY WS-NEW-KEY-LENGTH WS-KEYLOOKUP-STATUS
+               END-CALL
+               IF WS-KEYLOOKUP-NOT-FOUND
+                   DISPLAY "IPCRYPT-REKEY: new key-id "
+                       REKEY-NEW-KEY-ID " not found, aborting"
+                   SET REKEY-ABORTED TO TRUE
+               END-IF
+               IF WS-KEYLOOKUP-RETIRED
+                   DISPLAY "IPCRYPT-REKEY: new key-id "
+                       REKEY-NEW-KEY-ID " is RETIRED - confirm this "
+                       "run is meant to rotate onto a retired key"
+               END-IF
+           END-IF
+
+           IF NOT REKEY-ABORTED
+               OPEN INPUT REKEY-INPUT-FILE
+               OPEN OUTPUT REKEY-OUTPUT-FILE
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * PROCESS-REKEY-RECORDS
+      ******************************************************************
+       PROCESS-REKEY-RECORDS.
+           PERFORM READ-NEXT-REKEY-RECORD
+           PERFORM UNTIL END-OF-INPUT
+               PERFORM PROCESS-ONE-REKEY-RECORD
+               PERFORM READ-NEXT-REKEY-RECORD
+           END-PERFORM
+           EXIT.
+
+      ******************************************************************
+      * READ-NEXT-REKEY-RECORD
+      ******************************************************************
+       READ-NEXT-REKEY-RECORD.
+           READ REKEY-INPUT-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ
+           EXIT.
+
+      ******************************************************************
+      * PROCESS-ONE-REKEY-RECORD
+      * Decrypt under the old key, then re-encrypt under the new key
+      ******************************************************************
+       PROCESS-ONE-REKEY-RECORD.
+           MOVE SPACES TO WS-IPCRYPT-REQUEST
+           SET WS-DECRYPT TO TRUE
+           MOVE "DETERMINISTIC" TO WS-MODE OF WS-IPCRYPT-REQUEST
+           MOVE REKEY-INPUT-RECORD TO WS-INPUT-IP OF WS-IPCRYPT-REQUEST
+           MOVE WS-OLD-KEY TO WS-KEY OF WS-IPCRYPT-REQUEST
+           MOVE WS-OLD-KEY-LENGTH TO WS-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+
+           CALL 'IPCRYPT-LIB' USING WS-IPCRYPT-REQUEST
+
+           IF NOT IPCRYPT-SUCCESS
+               ADD 1 TO WS-RECORDS-FAILED
+               MOVE SPACES TO REKEY-OUTPUT-RECORD
+               DISPLAY "IPCRYPT-REKEY: record " WS-RECORDS-READ
+                   " failed decrypt under old key, status "
+                   WS-STATUS-CODE OF WS-IPCRYPT-REQUEST
+           ELSE
+               MOVE WS-OUTPUT OF WS-IPCRYPT-REQUEST TO WS-DECRYPTED-IP
+
+               MOVE SPACES TO WS-IPCRYPT-REQUEST
+               SET WS-ENCRYPT TO TRUE
+               MOVE "DETERMINISTIC" TO WS-MODE OF WS-IPCRYPT-REQUEST
+               MOVE WS-DECRYPTED-IP TO WS-INPUT-IP OF WS-IPCRYPT-REQUEST
+               MOVE WS-NEW-KEY TO WS-KEY OF WS-IPCRYPT-REQUEST
+               MOVE WS-NEW-KEY-LENGTH
+                   TO WS-KEY-LENGTH OF WS-IPCRYPT-REQUEST
+
+               CALL 'IPCRYPT-LIB' USING WS-IPCRYPT-REQUEST
+
+               IF IPCRYPT-SUCCESS
+                   MOVE WS-OUTPUT OF WS-IPCRYPT-REQUEST
+                       TO REKEY-OUTPUT-RECORD
+               ELSE
+                   ADD 1 TO WS-RECORDS-FAILED
+                   MOVE SPACES TO REKEY-OUTPUT-RECORD
+                   DISPLAY "IPCRYPT-REKEY: record " WS-RECORDS-READ
+                       " failed re-encrypt under new key, status "
+                       WS-STATUS-CODE OF WS-IPCRYPT-REQUEST
+               END-IF
+           END-IF
+
+           WRITE REKEY-OUTPUT-RECORD
+           ADD 1 TO WS-RECORDS-WRITTEN
+           EXIT.
+
+       END PROGRAM IPCRYPT-REKEY.
