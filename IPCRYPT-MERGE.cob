@@ -0,0 +1,504 @@
+      ******************************************************************
+      * IPCRYPT-MERGE - Partitioned-Run Output Merger
+      * Companion to IPCRYPT-SPLIT: once every partition's IPCRYPT-BATCH
+      * job step has finished (PARM-PARTITION-MODE-FLAG = 'Y', writing
+      * IP-OUTPUT-EXTRACT-FILE per IPCRYPT-BATOUT.cpy), this reads back
+      * up to eight such extract files and performs a straight N-way
+      * merge on BO-RECORD-NUMBER into a single MERGEOUT in original,
+      * run-wide order. Each partition's own extract is already
+      * ascending by record number (IPCRYPT-SPLIT hands out contiguous
+      * or hash-bucketed rows but never reorders them, and IPCRYPT-BATCH
+      * processes an input file strictly in order), so no sort step is
+      * needed - just pick the lowest next record number across the
+      * still-open partitions, same as a classic merge-sort merge pass.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IPCRYPT-MERGE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. GNU-LINUX.
+       OBJECT-COMPUTER. GNU-LINUX.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERGE-PARM-FILE ASSIGN TO "MERGEPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE-1 ASSIGN TO "EXTRACT01"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE-2 ASSIGN TO "EXTRACT02"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE-3 ASSIGN TO "EXTRACT03"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE-4 ASSIGN TO "EXTRACT04"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE-5 ASSIGN TO "EXTRACT05"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE-6 ASSIGN TO "EXTRACT06"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE-7 ASSIGN TO "EXTRACT07"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-FILE-8 ASSIGN TO "EXTRACT08"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MERGE-OUTPUT-FILE ASSIGN TO "MERGEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      ******************************************************************
+      * MERGE-PARM-FILE - one control record naming how many of the
+      * eight partition extract slots this run reads
+      ******************************************************************
+       FD  MERGE-PARM-FILE
+           RECORDING MODE IS F.
+       01  MERGE-PARM-RECORD.
+           05  MERGE-PARTITION-COUNT  PIC 9(02).
+
+      ******************************************************************
+      * EXTRACT-FILE-1 THRU EXTRACT-FILE-8 - the eight fixed partition
+      * extract slots; only the first MERGE-PARTITION-COUNT are read.
+      * Same layout as IPCRYPT-BATOUT.cpy; written out longhand eight
+      * times, once per fixed slot, for the same reason IPCRYPT-SPLIT's
+      * eight PART-FILE FDs are: COPY REPLACING has no clean way to
+      * rename both the group and its own field prefix in one pass
+      * without the renamed group itself being re-matched by the
+      * field-prefix rule.
+      ******************************************************************
+       FD  EXTRACT-FILE-1 RECORDING MODE IS F.
+       01  EXT-RECORD-1.
+           05  EXT1-RECORD-NUMBER PIC 9(09).
+           05  EXT1-ORIGINAL-IP   PIC X(64).
+           05  EXT1-MODE-USED     PIC X(16).
+           05  EXT1-OUTPUT-VALUE  PIC X(64).
+           05  EXT1-STATUS-CODE   PIC 9(02).
+       FD  EXTRACT-FILE-2 RECORDING MODE IS F.
+       01  EXT-RECORD-2.
+           05  EXT2-RECORD-NUMBER PIC 9(09).
+           05  EXT2-ORIGINAL-IP   PIC X(64).
+           05  EXT2-MODE-USED     PIC X(16).
+           05  EXT2-OUTPUT-VALUE  PIC X(64).
+           05  EXT2-STATUS-CODE   PIC 9(02).
+       FD  EXTRACT-FILE-3 RECORDING MODE IS F.
+       01  EXT-RECORD-3.
+           05  EXT3-RECORD-NUMBER PIC 9(09).
+           05  EXT3-ORIGINAL-IP   PIC X(64).
+           05  EXT3-MODE-USED     PIC X(16).
+           05  EXT3-OUTPUT-VALUE  PIC X(64).
+           05  EXT3-STATUS-CODE   PIC 9(02).
+       FD  EXTRACT-FILE-4 RECORDING MODE IS F.
+       01  EXT-RECORD-4.
+           05  EXT4-RECORD-NUMBER PIC 9(09).
+           05  EXT4-ORIGINAL-IP   PIC X(64).
+           05  EXT4-MODE-USED     PIC X(16).
+           05  EXT4-OUTPUT-VALUE  PIC X(64).
+           05  EXT4-STATUS-CODE   PIC 9(02).
+       FD  EXTRACT-FILE-5 RECORDING MODE IS F.
+       01  EXT-RECORD-5.
+           05  EXT5-RECORD-NUMBER PIC 9(09).
+           05  EXT5-ORIGINAL-IP   PIC X(64).
+           05  EXT5-MODE-USED     PIC X(16).
+           05  EXT5-OUTPUT-VALUE  PIC X(64).
+           05  EXT5-STATUS-CODE   PIC 9(02).
+       FD  EXTRACT-FILE-6 RECORDING MODE IS F.
+       01  EXT-RECORD-6.
+           05  EXT6-RECORD-NUMBER PIC 9(09).
+           05  EXT6-ORIGINAL-IP   PIC X(64).
+           05  EXT6-MODE-USED     PIC X(16).
+           05  EXT6-OUTPUT-VALUE  PIC X(64).
+           05  EXT6-STATUS-CODE   PIC 9(02).
+       FD  EXTRACT-FILE-7 RECORDING MODE IS F.
+       01  EXT-RECORD-7.
+           05  EXT7-RECORD-NUMBER PIC 9(09).
+           05  EXT7-ORIGINAL-IP   PIC X(64).
+           05  EXT7-MODE-USED     PIC X(16).
+           05  EXT7-OUTPUT-VALUE  PIC X(64).
+           05  EXT7-STATUS-CODE   PIC 9(02).
+       FD  EXTRACT-FILE-8 RECORDING MODE IS F.
+       01  EXT-RECORD-8.
+           05  EXT8-RECORD-NUMBER PIC 9(09).
+           05  EXT8-ORIGINAL-IP   PIC X(64).
+           05  EXT8-MODE-USED     PIC X(16).
+           05  EXT8-OUTPUT-VALUE  PIC X(64).
+           05  EXT8-STATUS-CODE   PIC 9(02).
+
+      ******************************************************************
+      * MERGE-OUTPUT-FILE - the run-wide merged extract, one record per
+      * input record, in ascending BO-RECORD-NUMBER order
+      ******************************************************************
+       FD  MERGE-OUTPUT-FILE
+           RECORDING MODE IS F.
+       COPY "IPCRYPT-BATOUT.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-SWITCHES.
+           05  WS-ABORT-SWITCH    PIC X(01) VALUE 'N'.
+               88  MERGE-ABORTED  VALUE 'Y'.
+
+      * One EOF switch per fixed slot: a slot not in use this run
+      * (beyond MERGE-PARTITION-COUNT) is primed straight to EOF so it
+      * is never picked by FIND-LOWEST-SLOT and the overall UNTIL
+      * condition below can test all eight unconditionally.
+       01  WS-EOF-SWITCHES.
+           05  WS-EOF-1           PIC X(01) VALUE 'N'.
+               88  SLOT-1-EOF     VALUE 'Y'.
+           05  WS-EOF-2           PIC X(01) VALUE 'N'.
+               88  SLOT-2-EOF     VALUE 'Y'.
+           05  WS-EOF-3           PIC X(01) VALUE 'N'.
+               88  SLOT-3-EOF     VALUE 'Y'.
+           05  WS-EOF-4           PIC X(01) VALUE 'N'.
+               88  SLOT-4-EOF     VALUE 'Y'.
+           05  WS-EOF-5           PIC X(01) VALUE 'N'.
+               88  SLOT-5-EOF     VALUE 'Y'.
+           05  WS-EOF-6           PIC X(01) VALUE 'N'.
+               88  SLOT-6-EOF     VALUE 'Y'.
+           05  WS-EOF-7           PIC X(01) VALUE 'N'.
+               88  SLOT-7-EOF     VALUE 'Y'.
+           05  WS-EOF-8           PIC X(01) VALUE 'N'.
+               88  SLOT-8-EOF     VALUE 'Y'.
+
+      * Current record number held by each slot's last-read record,
+      * compared by FIND-LOWEST-SLOT; meaningless once that slot's EOF
+      * switch is set
+       01  WS-SLOT-NUMBERS.
+           05  WS-NUM-1           PIC 9(09) COMP VALUE 0.
+           05  WS-NUM-2           PIC 9(09) COMP VALUE 0.
+           05  WS-NUM-3           PIC 9(09) COMP VALUE 0.
+           05  WS-NUM-4           PIC 9(09) COMP VALUE 0.
+           05  WS-NUM-5           PIC 9(09) COMP VALUE 0.
+           05  WS-NUM-6           PIC 9(09) COMP VALUE 0.
+           05  WS-NUM-7           PIC 9(09) COMP VALUE 0.
+           05  WS-NUM-8           PIC 9(09) COMP VALUE 0.
+
+       01  WS-MERGE-WORK.
+           05  WS-WINNER-SLOT     PIC 9(01) COMP VALUE 0.
+           05  WS-LOWEST-NUM      PIC 9(09) COMP VALUE 0.
+           05  WS-RECORDS-MERGED  PIC 9(09) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      * MAIN-MERGE-ENTRY
+      ******************************************************************
+       MAIN-MERGE-ENTRY.
+           DISPLAY "IPCRYPT-MERGE: starting partition merge"
+
+           OPEN INPUT MERGE-PARM-FILE
+           READ MERGE-PARM-FILE
+               AT END
+                   DISPLAY "IPCRYPT-MERGE: MERGEPARM is empty, aborting"
+                   SET MERGE-ABORTED TO TRUE
+           END-READ
+           CLOSE MERGE-PARM-FILE
+
+           IF NOT MERGE-ABORTED
+               PERFORM OPEN-EXTRACT-FILES
+               OPEN OUTPUT MERGE-OUTPUT-FILE
+               PERFORM PRIME-ALL-EXTRACT-FILES
+               PERFORM MERGE-EXTRACT-RECORDS
+                   UNTIL SLOT-1-EOF AND SLOT-2-EOF AND SLOT-3-EOF
+                     AND SLOT-4-EOF AND SLOT-5-EOF AND SLOT-6-EOF
+                     AND SLOT-7-EOF AND SLOT-8-EOF
+               PERFORM CLOSE-EXTRACT-FILES
+               CLOSE MERGE-OUTPUT-FILE
+           END-IF
+
+           DISPLAY "IPCRYPT-MERGE: " WS-RECORDS-MERGED
+               " records merged"
+           GOBACK.
+
+      ******************************************************************
+      * OPEN-EXTRACT-FILES
+      ******************************************************************
+       OPEN-EXTRACT-FILES.
+           IF MERGE-PARTITION-COUNT >= 1
+               OPEN INPUT EXTRACT-FILE-1 END-IF
+           IF MERGE-PARTITION-COUNT >= 2
+               OPEN INPUT EXTRACT-FILE-2 END-IF
+           IF MERGE-PARTITION-COUNT >= 3
+               OPEN INPUT EXTRACT-FILE-3 END-IF
+           IF MERGE-PARTITION-COUNT >= 4
+               OPEN INPUT EXTRACT-FILE-4 END-IF
+           IF MERGE-PARTITION-COUNT >= 5
+               OPEN INPUT EXTRACT-FILE-5 END-IF
+           IF MERGE-PARTITION-COUNT >= 6
+               OPEN INPUT EXTRACT-FILE-6 END-IF
+           IF MERGE-PARTITION-COUNT >= 7
+               OPEN INPUT EXTRACT-FILE-7 END-IF
+           IF MERGE-PARTITION-COUNT >= 8
+               OPEN INPUT EXTRACT-FILE-8 END-IF
+           EXIT.
+
+      ******************************************************************
+      * CLOSE-EXTRACT-FILES
+      ******************************************************************
+       CLOSE-EXTRACT-FILES.
+           IF MERGE-PARTITION-COUNT >= 1 CLOSE EXTRACT-FILE-1 END-IF
+           IF MERGE-PARTITION-COUNT >= 2 CLOSE EXTRACT-FILE-2 END-IF
+           IF MERGE-PARTITION-COUNT >= 3 CLOSE EXTRACT-FILE-3 END-IF
+           IF MERGE-PARTITION-COUNT >= 4 CLOSE EXTRACT-FILE-4 END-IF
+           IF MERGE-PARTITION-COUNT >= 5 CLOSE EXTRACT-FILE-5 END-IF
+           IF MERGE-PARTITION-COUNT >= 6 CLOSE EXTRACT-FILE-6 END-IF
+           IF MERGE-PARTITION-COUNT >= 7 CLOSE EXTRACT-FILE-7 END-IF
+           IF MERGE-PARTITION-COUNT >= 8 CLOSE EXTRACT-FILE-8 END-IF
+           EXIT.
+
+      ******************************************************************
+      * PRIME-ALL-EXTRACT-FILES
+      * Read the first record of every slot in use; a slot this run
+      * doesn't use is set straight to EOF instead
+      ******************************************************************
+       PRIME-ALL-EXTRACT-FILES.
+           IF MERGE-PARTITION-COUNT >= 1
+               PERFORM READ-NEXT-EXTRACT-1
+           ELSE
+               SET SLOT-1-EOF TO TRUE
+           END-IF
+           IF MERGE-PARTITION-COUNT >= 2
+               PERFORM READ-NEXT-EXTRACT-2
+           ELSE
+               SET SLOT-2-EOF TO TRUE
+           END-IF
+           IF MERGE-PARTITION-COUNT >= 3
+               PERFORM READ-NEXT-EXTRACT-3
+           ELSE
+               SET SLOT-3-EOF TO TRUE
+           END-IF
+           IF MERGE-PARTITION-COUNT >= 4
+               PERFORM READ-NEXT-EXTRACT-4
+           ELSE
+               SET SLOT-4-EOF TO TRUE
+           END-IF
+           IF MERGE-PARTITION-COUNT >= 5
+               PERFORM READ-NEXT-EXTRACT-5
+           ELSE
+               SET SLOT-5-EOF TO TRUE
+           END-IF
+           IF MERGE-PARTITION-COUNT >= 6
+               PERFORM READ-NEXT-EXTRACT-6
+           ELSE
+               SET SLOT-6-EOF TO TRUE
+           END-IF
+           IF MERGE-PARTITION-COUNT >= 7
+               PERFORM READ-NEXT-EXTRACT-7
+           ELSE
+               SET SLOT-7-EOF TO TRUE
+           END-IF
+           IF MERGE-PARTITION-COUNT >= 8
+               PERFORM READ-NEXT-EXTRACT-8
+           ELSE
+               SET SLOT-8-EOF TO TRUE
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * MERGE-EXTRACT-RECORDS
+      * One merge step: find the lowest still-pending record number
+      * across the open slots and write it to MERGEOUT
+      ******************************************************************
+       MERGE-EXTRACT-RECORDS.
+           PERFORM FIND-LOWEST-SLOT
+           PERFORM WRITE-MERGED-RECORD
+           EXIT.
+
+      ******************************************************************
+      * FIND-LOWEST-SLOT
+      ******************************************************************
+       FIND-LOWEST-SLOT.
+           MOVE 0 TO WS-WINNER-SLOT
+           MOVE 999999999 TO WS-LOWEST-NUM
+           IF NOT SLOT-1-EOF AND WS-NUM-1 < WS-LOWEST-NUM
+               MOVE 1 TO WS-WINNER-SLOT
+               MOVE WS-NUM-1 TO WS-LOWEST-NUM
+           END-IF
+           IF NOT SLOT-2-EOF AND WS-NUM-2 < WS-LOWEST-NUM
+               MOVE 2 TO WS-WINNER-SLOT
+               MOVE WS-NUM-2 TO WS-LOWEST-NUM
+           END-IF
+           IF NOT SLOT-3-EOF AND WS-NUM-3 < WS-LOWEST-NUM
+               MOVE 3 TO WS-WINNER-SLOT
+               MOVE WS-NUM-3 TO WS-LOWEST-NUM
+           END-IF
+           IF NOT SLOT-4-EOF AND WS-NUM-4 < WS-LOWEST-NUM
+               MOVE 4 TO WS-WINNER-SLOT
+               MOVE WS-NUM-4 TO WS-LOWEST-NUM
+           END-IF
+           IF NOT SLOT-5-EOF AND WS-NUM-5 < WS-LOWEST-NUM
+               MOVE 5 TO WS-WINNER-SLOT
+               MOVE WS-NUM-5 TO WS-LOWEST-NUM
+           END-IF
+           IF NOT SLOT-6-EOF AND WS-NUM-6 < WS-LOWEST-NUM
+               MOVE 6 TO WS-WINNER-SLOT
+               MOVE WS-NUM-6 TO WS-LOWEST-NUM
+           END-IF
+           IF NOT SLOT-7-EOF AND WS-NUM-7 < WS-LOWEST-NUM
+               MOVE 7 TO WS-WINNER-SLOT
+               MOVE WS-NUM-7 TO WS-LOWEST-NUM
+           END-IF
+           IF NOT SLOT-8-EOF AND WS-NUM-8 < WS-LOWEST-NUM
+               MOVE 8 TO WS-WINNER-SLOT
+               MOVE WS-NUM-8 TO WS-LOWEST-NUM
+           END-IF
+           EXIT.
+
+      ******************************************************************
+      * WRITE-MERGED-RECORD
+      * Copy the winning slot's current record to BATOUT-RECORD, write
+      * it, and advance that slot to its next record
+      ******************************************************************
+       WRITE-MERGED-RECORD.
+           EVALUATE WS-WINNER-SLOT
+               WHEN 1
+                   MOVE SPACES TO BATOUT-RECORD
+                   MOVE EXT1-RECORD-NUMBER TO BO-RECORD-NUMBER
+                   MOVE EXT1-ORIGINAL-IP TO BO-ORIGINAL-IP
+                   MOVE EXT1-MODE-USED TO BO-MODE-USED
+                   MOVE EXT1-OUTPUT-VALUE TO BO-OUTPUT-VALUE
+                   MOVE EXT1-STATUS-CODE TO BO-STATUS-CODE
+                   WRITE BATOUT-RECORD
+                   ADD 1 TO WS-RECORDS-MERGED
+                   PERFORM READ-NEXT-EXTRACT-1
+               WHEN 2
+                   MOVE SPACES TO BATOUT-RECORD
+                   MOVE EXT2-RECORD-NUMBER TO BO-RECORD-NUMBER
+                   MOVE EXT2-ORIGINAL-IP TO BO-ORIGINAL-IP
+                   MOVE EXT2-MODE-USED TO BO-MODE-USED
+                   MOVE EXT2-OUTPUT-VALUE TO BO-OUTPUT-VALUE
+                   MOVE EXT2-STATUS-CODE TO BO-STATUS-CODE
+                   WRITE BATOUT-RECORD
+                   ADD 1 TO WS-RECORDS-MERGED
+                   PERFORM READ-NEXT-EXTRACT-2
+               WHEN 3
+                   MOVE SPACES TO BATOUT-RECORD
+                   MOVE EXT3-RECORD-NUMBER TO BO-RECORD-NUMBER
+                   MOVE EXT3-ORIGINAL-IP TO BO-ORIGINAL-IP
+                   MOVE EXT3-MODE-USED TO BO-MODE-USED
+                   MOVE EXT3-OUTPUT-VALUE TO BO-OUTPUT-VALUE
+                   MOVE EXT3-STATUS-CODE TO BO-STATUS-CODE
+                   WRITE BATOUT-RECORD
+                   ADD 1 TO WS-RECORDS-MERGED
+                   PERFORM READ-NEXT-EXTRACT-3
+               WHEN 4
+                   MOVE SPACES TO BATOUT-RECORD
+                   MOVE EXT4-RECORD-NUMBER TO BO-RECORD-NUMBER
+                   MOVE EXT4-ORIGINAL-IP TO BO-ORIGINAL-IP
+                   MOVE EXT4-MODE-USED TO BO-MODE-USED
+                   MOVE EXT4-OUTPUT-VALUE TO BO-OUTPUT-VALUE
+                   MOVE EXT4-STATUS-CODE TO BO-STATUS-CODE
+                   WRITE BATOUT-RECORD
+                   ADD 1 TO WS-RECORDS-MERGED
+                   PERFORM READ-NEXT-EXTRACT-4
+               WHEN 5
+                   MOVE SPACES TO BATOUT-RECORD
+                   MOVE EXT5-RECORD-NUMBER TO BO-RECORD-NUMBER
+                   MOVE EXT5-ORIGINAL-IP TO BO-ORIGINAL-IP
+                   MOVE EXT5-MODE-USED TO BO-MODE-USED
+                   MOVE EXT5-OUTPUT-VALUE TO BO-OUTPUT-VALUE
+                   MOVE EXT5-STATUS-CODE TO BO-STATUS-CODE
+                   WRITE BATOUT-RECORD
+                   ADD 1 TO WS-RECORDS-MERGED
+                   PERFORM READ-NEXT-EXTRACT-5
+               WHEN 6
+                   MOVE SPACES TO BATOUT-RECORD
+                   MOVE EXT6-RECORD-NUMBER TO BO-RECORD-NUMBER
+                   MOVE EXT6-ORIGINAL-IP TO BO-ORIGINAL-IP
+                   MOVE EXT6-MODE-USED TO BO-MODE-USED
+                   MOVE EXT6-OUTPUT-VALUE TO BO-OUTPUT-VALUE
+                   MOVE EXT6-STATUS-CODE TO BO-STATUS-CODE
+                   WRITE BATOUT-RECORD
+                   ADD 1 TO WS-RECORDS-MERGED
+                   PERFORM READ-NEXT-EXTRACT-6
+               WHEN 7
+                   MOVE SPACES TO BATOUT-RECORD
+                   MOVE EXT7-RECORD-NUMBER TO BO-RECORD-NUMBER
+                   MOVE EXT7-ORIGINAL-IP TO BO-ORIGINAL-IP
+                   MOVE EXT7-MODE-USED TO BO-MODE-USED
+                   MOVE EXT7-OUTPUT-VALUE TO BO-OUTPUT-VALUE
+                   MOVE EXT7-STATUS-CODE TO BO-STATUS-CODE
+                   WRITE BATOUT-RECORD
+                   ADD 1 TO WS-RECORDS-MERGED
+                   PERFORM READ-NEXT-EXTRACT-7
+               WHEN 8
+                   MOVE SPACES TO BATOUT-RECORD
+                   MOVE EXT8-RECORD-NUMBER TO BO-RECORD-NUMBER
+                   MOVE EXT8-ORIGINAL-IP TO BO-ORIGINAL-IP
+                   MOVE EXT8-MODE-USED TO BO-MODE-USED
+                   MOVE EXT8-OUTPUT-VALUE TO BO-OUTPUT-VALUE
+                   MOVE EXT8-STATUS-CODE TO BO-STATUS-CODE
+                   WRITE BATOUT-RECORD
+                   ADD 1 TO WS-RECORDS-MERGED
+                   PERFORM READ-NEXT-EXTRACT-8
+           END-EVALUATE
+           EXIT.
+
+      ******************************************************************
+      * READ-NEXT-EXTRACT-1 THRU READ-NEXT-EXTRACT-8
+      * Advance one slot; mark it EOF once its extract file runs out
+      ******************************************************************
+       READ-NEXT-EXTRACT-1.
+           READ EXTRACT-FILE-1
+               AT END
+                   SET SLOT-1-EOF TO TRUE
+               NOT AT END
+                   MOVE EXT1-RECORD-NUMBER TO WS-NUM-1
+           END-READ
+           EXIT.
+       READ-NEXT-EXTRACT-2.
+           READ EXTRACT-FILE-2
+               AT END
+                   SET SLOT-2-EOF TO TRUE
+               NOT AT END
+                   MOVE EXT2-RECORD-NUMBER TO WS-NUM-2
+           END-READ
+           EXIT.
+       READ-NEXT-EXTRACT-3.
+           READ EXTRACT-FILE-3
+               AT END
+                   SET SLOT-3-EOF TO TRUE
+               NOT AT END
+                   MOVE EXT3-RECORD-NUMBER TO WS-NUM-3
+           END-READ
+           EXIT.
+       READ-NEXT-EXTRACT-4.
+           READ EXTRACT-FILE-4
+               AT END
+                   SET SLOT-4-EOF TO TRUE
+               NOT AT END
+                   MOVE EXT4-RECORD-NUMBER TO WS-NUM-4
+           END-READ
+           EXIT.
+       READ-NEXT-EXTRACT-5.
+           READ EXTRACT-FILE-5
+               AT END
+                   SET SLOT-5-EOF TO TRUE
+               NOT AT END
+                   MOVE EXT5-RECORD-NUMBER TO WS-NUM-5
+           END-READ
+           EXIT.
+       READ-NEXT-EXTRACT-6.
+           READ EXTRACT-FILE-6
+               AT END
+                   SET SLOT-6-EOF TO TRUE
+               NOT AT END
+                   MOVE EXT6-RECORD-NUMBER TO WS-NUM-6
+           END-READ
+           EXIT.
+       READ-NEXT-EXTRACT-7.
+           READ EXTRACT-FILE-7
+               AT END
+                   SET SLOT-7-EOF TO TRUE
+               NOT AT END
+                   MOVE EXT7-RECORD-NUMBER TO WS-NUM-7
+           END-READ
+           EXIT.
+       READ-NEXT-EXTRACT-8.
+           READ EXTRACT-FILE-8
+               AT END
+                   SET SLOT-8-EOF TO TRUE
+               NOT AT END
+                   MOVE EXT8-RECORD-NUMBER TO WS-NUM-8
+           END-READ
+           EXIT.
+
+       END PROGRAM IPCRYPT-MERGE.
