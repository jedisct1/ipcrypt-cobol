@@ -41,6 +41,20 @@
        01  WS-ROUND-KEY-FLAT.
            05  WS-ROUND-KEY-ENTRY OCCURS 11 TIMES PIC X(16).
 
+      ******************************************************************
+      * KEY SCHEDULE CACHE
+      * IPCRYPT-BATCH and similar drivers call this module once per
+      * input record but almost always under the same master key for
+      * the whole run, so AES-KEY-EXPANSION is skipped whenever the
+      * incoming key matches the one WS-ROUND-KEYS was last expanded
+      * for. A key change (or the INITIALIZE-AES reset) invalidates it.
+      ******************************************************************
+       01  WS-KEY-CACHE.
+           05  WS-CACHED-MASTER-KEY PIC X(16) VALUE SPACES.
+           05  WS-KEY-CACHE-SWITCH  PIC X(01) VALUE 'N'.
+               88  AES-KEY-CACHE-VALID    VALUE 'Y'.
+               88  AES-KEY-CACHE-INVALID  VALUE 'N'.
+
       ******************************************************************
       * WORKING VARIABLES
       ******************************************************************
@@ -48,6 +62,7 @@
            05  WS-I             PIC 9(03) COMP.
            05  WS-J             PIC 9(03) COMP.
            05  WS-K             PIC 9(03) COMP.
+           05  WS-PREV-RK-INDEX PIC 9(03) COMP.
            05  WS-ROUND         PIC 9(02) COMP.
            05  WS-BYTE-INDEX    PIC 9(03) COMP.
            05  WS-TEMP-BYTE-VAL PIC X(01).
@@ -59,6 +74,7 @@
            05  WS-BYTE-B        PIC X(01).
            05  WS-XOR-BYTE      PIC X(01).
            05  WS-RCON-VAL      PIC X(01).
+           05  WS-CALL-BYTE     PIC X(01).
 
       ******************************************************************
       * KEY EXPANSION WORKING STORAGE
@@ -91,6 +107,28 @@
        01  WS-FUNCTION-NAMES.
            05  WS-FUNC-PAD-TWEAK    PIC X(30) VALUE
                "PAD-TWEAK-8TO16               ".
+           05  WS-FUNC-INIT-TABLES  PIC X(30) VALUE
+               "INITIALIZE-TABLES             ".
+           05  WS-FUNC-SBOX         PIC X(30) VALUE
+               "GET-SBOX-VALUE                ".
+           05  WS-FUNC-INV-SBOX     PIC X(30) VALUE
+               "GET-INV-SBOX-VALUE            ".
+           05  WS-FUNC-MUL2         PIC X(30) VALUE
+               "GET-MUL2-VALUE                ".
+           05  WS-FUNC-MUL3         PIC X(30) VALUE
+               "GET-MUL3-VALUE                ".
+           05  WS-FUNC-MUL9         PIC X(30) VALUE
+               "GET-MUL9-VALUE                ".
+           05  WS-FUNC-MUL11        PIC X(30) VALUE
+               "GET-MUL11-VALUE               ".
+           05  WS-FUNC-MUL13        PIC X(30) VALUE
+               "GET-MUL13-VALUE               ".
+           05  WS-FUNC-MUL14        PIC X(30) VALUE
+               "GET-MUL14-VALUE               ".
+           05  WS-FUNC-XOR-BYTES    PIC X(30) VALUE
+               "XOR-BYTES                     ".
+           05  WS-FUNC-RCON         PIC X(30) VALUE
+               "GET-RCON-VALUE                ".
 
       ******************************************************************
       * LINKAGE SECTION - For receiving parameters from callers
@@ -169,65 +207,78 @@
            SET AES-SUCCESS TO TRUE
            MOVE ALL X"00" TO WS-AES-STATE
            MOVE ALL X"00" TO WS-ROUND-KEYS
-           CALL 'IPCRYPT-TABLES' USING 'INITIALIZE-TABLES'
+           SET AES-KEY-CACHE-INVALID TO TRUE
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-INIT-TABLES
            EXIT.
 
       ******************************************************************
       * AES-KEY-EXPANSION
-      * Proper AES-128 key expansion to generate 11 round keys
+      * Proper AES-128 key expansion to generate 11 round keys. Skipped
+      * whenever WS-MASTER-KEY is the one WS-ROUND-KEYS already holds
+      * the schedule for, so repeated calls under the same key (the
+      * common case for a batch run) pay for the expansion only once.
       ******************************************************************
        AES-KEY-EXPANSION.
-           MOVE WS-MASTER-KEY TO WS-ROUND-KEY-ENTRY(1)
-           
-           PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 11
-               COMPUTE WS-K = WS-I - 1
-               
+           IF AES-KEY-CACHE-VALID
+                   AND WS-MASTER-KEY = WS-CACHED-MASTER-KEY
+               CONTINUE
+           ELSE
+               MOVE WS-MASTER-KEY TO WS-ROUND-KEY-ENTRY(1)
+
+               PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > 11
+                   COMPUTE WS-PREV-RK-INDEX = WS-I - 1
+
       * Get last word of previous round key
-               MOVE WS-ROUND-KEY-ENTRY(WS-K)(13:4) 
-                   TO WS-TEMP-KEY-WORD
-               
+                   MOVE WS-ROUND-KEY-ENTRY(WS-PREV-RK-INDEX)(13:4)
+                       TO WS-TEMP-KEY-WORD
+
       * Apply key schedule core (RotWord, SubWord, XOR with Rcon)
-               PERFORM ROT-WORD
-               PERFORM SUB-WORD
-               
+                   PERFORM ROT-WORD
+                   PERFORM SUB-WORD
+
       * XOR with RCON for first byte
-               COMPUTE WS-BYTE-INDEX = WS-K
-               PERFORM GET-RCON-VALUE
-               MOVE WS-RCON-VAL TO WS-BYTE-A
-               MOVE WS-SUB-WORD(1:1) TO WS-BYTE-B
-               PERFORM XOR-BYTES
-               MOVE WS-XOR-BYTE TO WS-SUB-WORD(1:1)
-               
-      * Generate first word of new round key
-               MOVE WS-ROUND-KEY-ENTRY(WS-K)(1:4) TO WS-PREV-KEY-WORD
-               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 4
-                   MOVE WS-PREV-KEY-WORD(WS-J:1) TO WS-BYTE-A
-                   MOVE WS-SUB-WORD(WS-J:1) TO WS-BYTE-B
+                   COMPUTE WS-BYTE-INDEX = WS-PREV-RK-INDEX
+                   PERFORM GET-RCON-VALUE
+                   MOVE WS-RCON-VAL TO WS-BYTE-A
+                   MOVE WS-SUB-WORD(1:1) TO WS-BYTE-B
                    PERFORM XOR-BYTES
-                   COMPUTE WS-BYTE-INDEX = WS-J
-                   MOVE WS-XOR-BYTE TO 
-                       WS-ROUND-KEY-ENTRY(WS-I)(WS-BYTE-INDEX:1)
-               END-PERFORM
-               
-      * Generate remaining 3 words by XORing with previous word
-               PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 4
-                   COMPUTE WS-BYTE-INDEX = (WS-J - 1) * 4 + 1
-                   MOVE WS-ROUND-KEY-ENTRY(WS-K)(WS-BYTE-INDEX:4)
+                   MOVE WS-XOR-BYTE TO WS-SUB-WORD(1:1)
+
+      * Generate first word of new round key
+                   MOVE WS-ROUND-KEY-ENTRY(WS-PREV-RK-INDEX)(1:4)
                        TO WS-PREV-KEY-WORD
-                   COMPUTE WS-K = (WS-J - 2) * 4 + 1  
-                   MOVE WS-ROUND-KEY-ENTRY(WS-I)(WS-K:4)
-                       TO WS-TEMP-KEY-WORD
-                   PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 4
-                       MOVE WS-PREV-KEY-WORD(WS-K:1) TO WS-BYTE-A
-                       MOVE WS-TEMP-KEY-WORD(WS-K:1) TO WS-BYTE-B
+                   PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > 4
+                       MOVE WS-PREV-KEY-WORD(WS-J:1) TO WS-BYTE-A
+                       MOVE WS-SUB-WORD(WS-J:1) TO WS-BYTE-B
                        PERFORM XOR-BYTES
-                       COMPUTE WS-BYTE-INDEX = 
-                           (WS-J - 1) * 4 + WS-K
-                       MOVE WS-XOR-BYTE TO 
+                       COMPUTE WS-BYTE-INDEX = WS-J
+                       MOVE WS-XOR-BYTE TO
                            WS-ROUND-KEY-ENTRY(WS-I)(WS-BYTE-INDEX:1)
                    END-PERFORM
+
+      * Generate remaining 3 words by XORing with previous word
+                   PERFORM VARYING WS-J FROM 2 BY 1 UNTIL WS-J > 4
+                       COMPUTE WS-BYTE-INDEX = (WS-J - 1) * 4 + 1
+                       MOVE WS-ROUND-KEY-ENTRY(WS-PREV-RK-INDEX)
+                           (WS-BYTE-INDEX:4) TO WS-PREV-KEY-WORD
+                       COMPUTE WS-K = (WS-J - 2) * 4 + 1
+                       MOVE WS-ROUND-KEY-ENTRY(WS-I)(WS-K:4)
+                           TO WS-TEMP-KEY-WORD
+                       PERFORM VARYING WS-K FROM 1 BY 1 UNTIL WS-K > 4
+                           MOVE WS-PREV-KEY-WORD(WS-K:1) TO WS-BYTE-A
+                           MOVE WS-TEMP-KEY-WORD(WS-K:1) TO WS-BYTE-B
+                           PERFORM XOR-BYTES
+                           COMPUTE WS-BYTE-INDEX =
+                               (WS-J - 1) * 4 + WS-K
+                           MOVE WS-XOR-BYTE TO
+                               WS-ROUND-KEY-ENTRY(WS-I)(WS-BYTE-INDEX:1)
+                       END-PERFORM
+                   END-PERFORM
                END-PERFORM
-           END-PERFORM
+
+               MOVE WS-MASTER-KEY TO WS-CACHED-MASTER-KEY
+               SET AES-KEY-CACHE-VALID TO TRUE
+           END-IF
            EXIT.
 
       ******************************************************************
@@ -261,16 +312,16 @@
        AES-ENCRYPT-BLOCK-INTERNAL.
            SET AES-SUCCESS TO TRUE
            PERFORM AES-KEY-EXPANSION
-           
+
       * Initial round key addition
            MOVE 1 TO WS-ROUND
            PERFORM ADD-ROUND-KEY
-           
-      * Main rounds (1-9)
-           PERFORM VARYING WS-ROUND FROM 2 BY 1 UNTIL WS-ROUND > 10
+
+      * Main rounds (1-9) plus final round (10)
+           PERFORM VARYING WS-ROUND FROM 2 BY 1 UNTIL WS-ROUND > 11
                PERFORM SUB-BYTES
                PERFORM SHIFT-ROWS
-               IF WS-ROUND < 10
+               IF WS-ROUND < 11
                    PERFORM MIX-COLUMNS
                END-IF
                PERFORM ADD-ROUND-KEY
@@ -278,19 +329,19 @@
            EXIT.
 
       ******************************************************************
-      * AES-DECRYPT-BLOCK  
+      * AES-DECRYPT-BLOCK
       * Complete AES-128 decryption
       ******************************************************************
        AES-DECRYPT-BLOCK-INTERNAL.
            SET AES-SUCCESS TO TRUE
            PERFORM AES-KEY-EXPANSION
-           
+
       * Initial round key addition
            MOVE 11 TO WS-ROUND
            PERFORM ADD-ROUND-KEY
-           
-      * Main rounds (10-2)
-           PERFORM VARYING WS-ROUND FROM 10 BY -1 UNTIL WS-ROUND < 2
+
+      * Main rounds (9-1) plus final round (0)
+           PERFORM VARYING WS-ROUND FROM 10 BY -1 UNTIL WS-ROUND < 1
                PERFORM INV-SHIFT-ROWS
                PERFORM INV-SUB-BYTES
                PERFORM ADD-ROUND-KEY
@@ -338,20 +389,20 @@
            MOVE WS-AES-STATE TO WS-TEMP-STATE
       * Row 0: no shift
       * Row 1: shift left by 1
-           MOVE WS-TEMP-BYTE(2,2) TO WS-STATE-BYTE(2,1)
-           MOVE WS-TEMP-BYTE(2,3) TO WS-STATE-BYTE(2,2)
-           MOVE WS-TEMP-BYTE(2,4) TO WS-STATE-BYTE(2,3)
-           MOVE WS-TEMP-BYTE(2,1) TO WS-STATE-BYTE(2,4)
+           MOVE WS-TEMP-BYTE(2,2) TO WS-STATE-BYTE(1,2)
+           MOVE WS-TEMP-BYTE(3,2) TO WS-STATE-BYTE(2,2)
+           MOVE WS-TEMP-BYTE(4,2) TO WS-STATE-BYTE(3,2)
+           MOVE WS-TEMP-BYTE(1,2) TO WS-STATE-BYTE(4,2)
       * Row 2: shift left by 2
-           MOVE WS-TEMP-BYTE(3,3) TO WS-STATE-BYTE(3,1)
-           MOVE WS-TEMP-BYTE(3,4) TO WS-STATE-BYTE(3,2)
-           MOVE WS-TEMP-BYTE(3,1) TO WS-STATE-BYTE(3,3)
-           MOVE WS-TEMP-BYTE(3,2) TO WS-STATE-BYTE(3,4)
+           MOVE WS-TEMP-BYTE(3,3) TO WS-STATE-BYTE(1,3)
+           MOVE WS-TEMP-BYTE(4,3) TO WS-STATE-BYTE(2,3)
+           MOVE WS-TEMP-BYTE(1,3) TO WS-STATE-BYTE(3,3)
+           MOVE WS-TEMP-BYTE(2,3) TO WS-STATE-BYTE(4,3)
       * Row 3: shift left by 3
-           MOVE WS-TEMP-BYTE(4,4) TO WS-STATE-BYTE(4,1)
-           MOVE WS-TEMP-BYTE(4,1) TO WS-STATE-BYTE(4,2)
-           MOVE WS-TEMP-BYTE(4,2) TO WS-STATE-BYTE(4,3)
-           MOVE WS-TEMP-BYTE(4,3) TO WS-STATE-BYTE(4,4)
+           MOVE WS-TEMP-BYTE(4,4) TO WS-STATE-BYTE(1,4)
+           MOVE WS-TEMP-BYTE(1,4) TO WS-STATE-BYTE(2,4)
+           MOVE WS-TEMP-BYTE(2,4) TO WS-STATE-BYTE(3,4)
+           MOVE WS-TEMP-BYTE(3,4) TO WS-STATE-BYTE(4,4)
            EXIT.
 
       ******************************************************************
@@ -362,20 +413,20 @@
            MOVE WS-AES-STATE TO WS-TEMP-STATE
       * Row 0: no shift
       * Row 1: shift right by 1 (left by 3)
-           MOVE WS-TEMP-BYTE(2,4) TO WS-STATE-BYTE(2,1)
-           MOVE WS-TEMP-BYTE(2,1) TO WS-STATE-BYTE(2,2)
-           MOVE WS-TEMP-BYTE(2,2) TO WS-STATE-BYTE(2,3)
-           MOVE WS-TEMP-BYTE(2,3) TO WS-STATE-BYTE(2,4)
-      * Row 2: shift right by 2 
-           MOVE WS-TEMP-BYTE(3,3) TO WS-STATE-BYTE(3,1)
-           MOVE WS-TEMP-BYTE(3,4) TO WS-STATE-BYTE(3,2)
-           MOVE WS-TEMP-BYTE(3,1) TO WS-STATE-BYTE(3,3)
-           MOVE WS-TEMP-BYTE(3,2) TO WS-STATE-BYTE(3,4)
+           MOVE WS-TEMP-BYTE(4,2) TO WS-STATE-BYTE(1,2)
+           MOVE WS-TEMP-BYTE(1,2) TO WS-STATE-BYTE(2,2)
+           MOVE WS-TEMP-BYTE(2,2) TO WS-STATE-BYTE(3,2)
+           MOVE WS-TEMP-BYTE(3,2) TO WS-STATE-BYTE(4,2)
+      * Row 2: shift right by 2
+           MOVE WS-TEMP-BYTE(3,3) TO WS-STATE-BYTE(1,3)
+           MOVE WS-TEMP-BYTE(4,3) TO WS-STATE-BYTE(2,3)
+           MOVE WS-TEMP-BYTE(1,3) TO WS-STATE-BYTE(3,3)
+           MOVE WS-TEMP-BYTE(2,3) TO WS-STATE-BYTE(4,3)
       * Row 3: shift right by 3 (left by 1)
-           MOVE WS-TEMP-BYTE(4,2) TO WS-STATE-BYTE(4,1)
-           MOVE WS-TEMP-BYTE(4,3) TO WS-STATE-BYTE(4,2)
-           MOVE WS-TEMP-BYTE(4,4) TO WS-STATE-BYTE(4,3)
-           MOVE WS-TEMP-BYTE(4,1) TO WS-STATE-BYTE(4,4)
+           MOVE WS-TEMP-BYTE(2,4) TO WS-STATE-BYTE(1,4)
+           MOVE WS-TEMP-BYTE(3,4) TO WS-STATE-BYTE(2,4)
+           MOVE WS-TEMP-BYTE(4,4) TO WS-STATE-BYTE(3,4)
+           MOVE WS-TEMP-BYTE(1,4) TO WS-STATE-BYTE(4,4)
            EXIT.
 
       ******************************************************************
@@ -394,10 +445,10 @@
       ******************************************************************
        MIX-SINGLE-COLUMN.
       * Save original column
-           MOVE WS-STATE-BYTE(1, WS-J) TO WS-TEMP-BYTE(1, 1)
-           MOVE WS-STATE-BYTE(2, WS-J) TO WS-TEMP-BYTE(1, 2)
-           MOVE WS-STATE-BYTE(3, WS-J) TO WS-TEMP-BYTE(1, 3)
-           MOVE WS-STATE-BYTE(4, WS-J) TO WS-TEMP-BYTE(1, 4)
+           MOVE WS-STATE-BYTE(WS-J, 1) TO WS-TEMP-BYTE(1, 1)
+           MOVE WS-STATE-BYTE(WS-J, 2) TO WS-TEMP-BYTE(1, 2)
+           MOVE WS-STATE-BYTE(WS-J, 3) TO WS-TEMP-BYTE(1, 3)
+           MOVE WS-STATE-BYTE(WS-J, 4) TO WS-TEMP-BYTE(1, 4)
            
       * Apply MixColumns matrix multiplication
       * First row: 2*s0 + 3*s1 + 1*s2 + 1*s3
@@ -414,7 +465,7 @@
            MOVE WS-XOR-BYTE TO WS-BYTE-A
            MOVE WS-TEMP-BYTE(1,4) TO WS-BYTE-B
            PERFORM XOR-BYTES
-           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(1, WS-J)
+           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(WS-J, 1)
            
       * Second row: 1*s0 + 2*s1 + 3*s2 + 1*s3
            MOVE WS-TEMP-BYTE(1,1) TO WS-BYTE-A
@@ -430,7 +481,7 @@
            MOVE WS-XOR-BYTE TO WS-BYTE-A
            MOVE WS-TEMP-BYTE(1,4) TO WS-BYTE-B
            PERFORM XOR-BYTES
-           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(2, WS-J)
+           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(WS-J, 2)
            
       * Third row: 1*s0 + 1*s1 + 2*s2 + 3*s3
            MOVE WS-TEMP-BYTE(1,1) TO WS-BYTE-A
@@ -446,7 +497,7 @@
            PERFORM GET-MUL3-VALUE
            MOVE WS-OUTPUT-BYTE TO WS-BYTE-B
            PERFORM XOR-BYTES
-           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(3, WS-J)
+           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(WS-J, 3)
            
       * Fourth row: 3*s0 + 1*s1 + 1*s2 + 2*s3
            COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-TEMP-BYTE(1,1))
@@ -462,7 +513,7 @@
            PERFORM GET-MUL2-VALUE
            MOVE WS-OUTPUT-BYTE TO WS-BYTE-B
            PERFORM XOR-BYTES
-           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(4, WS-J)
+           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(WS-J, 4)
            
            EXIT.
 
@@ -486,10 +537,10 @@
       ******************************************************************
        INV-MIX-SINGLE-COLUMN.
       * Save original column
-           MOVE WS-STATE-BYTE(1, WS-J) TO WS-TEMP-BYTE(1, 1)
-           MOVE WS-STATE-BYTE(2, WS-J) TO WS-TEMP-BYTE(1, 2)
-           MOVE WS-STATE-BYTE(3, WS-J) TO WS-TEMP-BYTE(1, 3)
-           MOVE WS-STATE-BYTE(4, WS-J) TO WS-TEMP-BYTE(1, 4)
+           MOVE WS-STATE-BYTE(WS-J, 1) TO WS-TEMP-BYTE(1, 1)
+           MOVE WS-STATE-BYTE(WS-J, 2) TO WS-TEMP-BYTE(1, 2)
+           MOVE WS-STATE-BYTE(WS-J, 3) TO WS-TEMP-BYTE(1, 3)
+           MOVE WS-STATE-BYTE(WS-J, 4) TO WS-TEMP-BYTE(1, 4)
            
       * First row: 14*s0 + 11*s1 + 13*s2 + 9*s3
            COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-TEMP-BYTE(1,1))
@@ -512,7 +563,7 @@
            PERFORM GET-MUL9-VALUE
            MOVE WS-OUTPUT-BYTE TO WS-BYTE-B
            PERFORM XOR-BYTES
-           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(1, WS-J)
+           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(WS-J, 1)
            
       * Second row: 9*s0 + 14*s1 + 11*s2 + 13*s3
            COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-TEMP-BYTE(1,1))
@@ -535,7 +586,7 @@
            PERFORM GET-MUL13-VALUE
            MOVE WS-OUTPUT-BYTE TO WS-BYTE-B
            PERFORM XOR-BYTES
-           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(2, WS-J)
+           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(WS-J, 2)
            
       * Third row: 13*s0 + 9*s1 + 14*s2 + 11*s3
            COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-TEMP-BYTE(1,1))
@@ -558,7 +609,7 @@
            PERFORM GET-MUL11-VALUE
            MOVE WS-OUTPUT-BYTE TO WS-BYTE-B
            PERFORM XOR-BYTES
-           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(3, WS-J)
+           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(WS-J, 3)
            
       * Fourth row: 11*s0 + 13*s1 + 9*s2 + 14*s3
            COMPUTE WS-INPUT-BYTE = FUNCTION ORD(WS-TEMP-BYTE(1,1))
@@ -581,7 +632,7 @@
            PERFORM GET-MUL14-VALUE
            MOVE WS-OUTPUT-BYTE TO WS-BYTE-B
            PERFORM XOR-BYTES
-           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(4, WS-J)
+           MOVE WS-XOR-BYTE TO WS-STATE-BYTE(WS-J, 4)
            
            EXIT.
 
@@ -602,53 +653,62 @@
       * HELPER FUNCTIONS - Call IPCRYPT-TABLES functions
       ******************************************************************
        GET-SBOX-VALUE.
-           CALL 'IPCRYPT-TABLES' USING 'GET-SBOX-VALUE'
-               WS-INPUT-BYTE WS-OUTPUT-BYTE
+           MOVE FUNCTION CHAR(WS-INPUT-BYTE) TO WS-CALL-BYTE
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-SBOX
+               WS-CALL-BYTE WS-OUTPUT-BYTE
            EXIT.
-           
+
        GET-INV-SBOX-VALUE.
-           CALL 'IPCRYPT-TABLES' USING 'GET-INV-SBOX-VALUE'
-               WS-INPUT-BYTE WS-OUTPUT-BYTE
+           MOVE FUNCTION CHAR(WS-INPUT-BYTE) TO WS-CALL-BYTE
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-INV-SBOX
+               WS-CALL-BYTE WS-OUTPUT-BYTE
            EXIT.
-               
+
        GET-MUL2-VALUE.
-           CALL 'IPCRYPT-TABLES' USING 'GET-MUL2-VALUE'
-               WS-INPUT-BYTE WS-OUTPUT-BYTE
+           MOVE FUNCTION CHAR(WS-INPUT-BYTE) TO WS-CALL-BYTE
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-MUL2
+               WS-CALL-BYTE WS-OUTPUT-BYTE
            EXIT.
-               
+
        GET-MUL3-VALUE.
-           CALL 'IPCRYPT-TABLES' USING 'GET-MUL3-VALUE'
-               WS-INPUT-BYTE WS-OUTPUT-BYTE
+           MOVE FUNCTION CHAR(WS-INPUT-BYTE) TO WS-CALL-BYTE
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-MUL3
+               WS-CALL-BYTE WS-OUTPUT-BYTE
            EXIT.
-               
+
        GET-MUL9-VALUE.
-           CALL 'IPCRYPT-TABLES' USING 'GET-MUL9-VALUE'
-               WS-INPUT-BYTE WS-OUTPUT-BYTE
+           MOVE FUNCTION CHAR(WS-INPUT-BYTE) TO WS-CALL-BYTE
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-MUL9
+               WS-CALL-BYTE WS-OUTPUT-BYTE
            EXIT.
-               
+
        GET-MUL11-VALUE.
-           CALL 'IPCRYPT-TABLES' USING 'GET-MUL11-VALUE'
-               WS-INPUT-BYTE WS-OUTPUT-BYTE
+           MOVE FUNCTION CHAR(WS-INPUT-BYTE) TO WS-CALL-BYTE
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-MUL11
+               WS-CALL-BYTE WS-OUTPUT-BYTE
            EXIT.
-               
+
        GET-MUL13-VALUE.
-           CALL 'IPCRYPT-TABLES' USING 'GET-MUL13-VALUE'
-               WS-INPUT-BYTE WS-OUTPUT-BYTE
+           MOVE FUNCTION CHAR(WS-INPUT-BYTE) TO WS-CALL-BYTE
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-MUL13
+               WS-CALL-BYTE WS-OUTPUT-BYTE
            EXIT.
-               
+
        GET-MUL14-VALUE.
-           CALL 'IPCRYPT-TABLES' USING 'GET-MUL14-VALUE'
-               WS-INPUT-BYTE WS-OUTPUT-BYTE
+           MOVE FUNCTION CHAR(WS-INPUT-BYTE) TO WS-CALL-BYTE
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-MUL14
+               WS-CALL-BYTE WS-OUTPUT-BYTE
            EXIT.
                
        XOR-BYTES.
-           CALL 'IPCRYPT-TABLES' USING 'XOR-BYTES'
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-XOR-BYTES
                WS-BYTE-A WS-BYTE-B WS-XOR-BYTE
            EXIT.
                
        GET-RCON-VALUE.
-           CALL 'IPCRYPT-TABLES' USING 'GET-RCON-VALUE'
-               WS-BYTE-INDEX WS-RCON-VAL
+           MOVE FUNCTION CHAR(WS-BYTE-INDEX + 1) TO WS-CALL-BYTE
+           CALL 'IPCRYPT-TABLES' USING WS-FUNC-RCON
+               WS-CALL-BYTE WS-RCON-VAL
            EXIT.
 
       ******************************************************************
@@ -672,6 +732,8 @@
                MOVE ALL X"00" TO WS-AES-STATE
                MOVE ALL X"00" TO WS-ROUND-KEYS
            END-PERFORM
+           MOVE ALL X"00" TO WS-CACHED-MASTER-KEY
+           SET AES-KEY-CACHE-INVALID TO TRUE
            EXIT.
 
       ******************************************************************
